@@ -0,0 +1,69 @@
+      * SYMBOLIC MAP of sm08s Created by CACXBMS Version 6.0.27
+       01  SM08MI.
+	   02  FILLER				      PIC X(12).
+	   02  M08DATEL			      PIC S9(4) COMP.
+	   02  M08DATEF			      PIC X.
+	   02  FILLER REDEFINES M08DATEF.
+	       03  M08DATEA		      PIC X.
+	   02  M08DATEI			      PIC X(010).
+	   02  CODL				      PIC S9(4) COMP.
+	   02  CODF				      PIC X.
+	   02  FILLER REDEFINES CODF.
+	       03  CODA			      PIC X.
+	   02  CODI				      PIC X(008).
+	   02  CATL				      PIC S9(4) COMP.
+	   02  CATF				      PIC X.
+	   02  FILLER REDEFINES CATF.
+	       03  CATA			      PIC X.
+	   02  CATI				      PIC X(006).
+	   02  SUBL				      PIC S9(4) COMP.
+	   02  SUBF				      PIC X.
+	   02  FILLER REDEFINES SUBF.
+	       03  SUBA			      PIC X.
+	   02  SUBI				      PIC X(003).
+	   02  DESL				      PIC S9(4) COMP.
+	   02  DESF				      PIC X.
+	   02  FILLER REDEFINES DESF.
+	       03  DESA			      PIC X.
+	   02  DESI				      PIC X(040).
+	   02  ACTL				      PIC S9(4) COMP.
+	   02  ACTF				      PIC X.
+	   02  FILLER REDEFINES ACTF.
+	       03  ACTA			      PIC X.
+	   02  ACTI				      PIC X(001).
+	   02  DEFL				      PIC S9(4) COMP.
+	   02  DEFF				      PIC X.
+	   02  FILLER REDEFINES DEFF.
+	       03  DEFA			      PIC X.
+	   02  DEFI				      PIC X(001).
+	   02  MSGL				      PIC S9(4) COMP.
+	   02  MSGF				      PIC X.
+	   02  FILLER REDEFINES MSGF.
+	       03  MSGA			      PIC X.
+	   02  MSGI				      PIC X(060).
+       01  SM08MO REDEFINES SM08MI.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  M08DATEO			      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  CODO				      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  CATO				      PIC X(006).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  SUBO				      PIC X(003).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DESO				      PIC X(040).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  ACTO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DEFO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MSGO				      PIC X(060).
