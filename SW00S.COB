@@ -11,6 +11,11 @@
 	   02  FILLER REDEFINES TICKETF.
 	       03  TICKETA			      PIC X.
 	   02  TICKETI				      PIC X(006).
+	   02  PINL				      PIC S9(4) COMP.
+	   02  PINF				      PIC X.
+	   02  FILLER REDEFINES PINF.
+	       03  PINA			      PIC X.
+	   02  PINI				      PIC X(004).
 	   02  ERRMSGL				      PIC S9(4) COMP.
 	   02  ERRMSGF				      PIC X.
 	   02  FILLER REDEFINES ERRMSGF.
@@ -36,6 +41,9 @@
 	   02  TICKETO				      PIC X(006).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
+	   02  PINO				      PIC X(004).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
 	   02  ERRMSGO				      PIC X(071).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
