@@ -0,0 +1,320 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM0008.
+      ******************************************************************
+      *DESCRIPTION: svcc0001 maintenance - ADD/CHANGE/DELETE/FIND,      *
+      *             modeled on SM0007's UAF00001 maintenance screen.    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-MAP  VALUE 'SM08S'         PIC X(7).
+       01  WS-TIME                       PIC 9(15) COMP-3.
+       01  WS-STD-KEY-LEN                PIC S9(4) COMP VALUE 8.
+       01  WS-SVC-CAT-REC.
+           COPY SVCCAT01.
+       COPY SM08S.
+       COPY DFHBMSCA.
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SVCCOMM.
+       PROCEDURE DIVISION.
+       000-PROCESS.
+           MOVE SPACE TO MSGO
+           EXEC CICS HANDLE CONDITION
+                DUPREC (9040-DUPREC)
+                NOTFND (9060-NOTFND)
+           END-EXEC
+           EXEC CICS IGNORE CONDITION
+               MAPFAIL
+           END-EXEC
+           IF LS-CURRENT-MAP NOT = WS-CURRENT-MAP
+               GO TO 9030-NEW-MAP
+           ELSE
+               GO TO 050-RECEIVE
+           END-IF.
+      *
+       050-RECEIVE.
+           EXEC CICS HANDLE AID
+               ANYKEY (9000-INVALID-ACTION)
+           END-EXEC
+           EVALUATE LS-ACTION
+           WHEN 'ADD'
+               EXEC CICS HANDLE AID
+                   ENTER (2000-FILE-ADD)
+                   CLEAR (1024-CANCEL)
+                   PF24 (1024-CANCEL)
+               END-EXEC
+           WHEN 'CHANGE'
+               EXEC CICS HANDLE AID
+                   ENTER (2010-FILE-CHANGE)
+                   CLEAR (1024-CANCEL)
+                   PF24 (1024-CANCEL)
+               END-EXEC
+           WHEN 'DELETE'
+               EXEC CICS HANDLE AID
+                   ENTER (2020-FILE-DELETE)
+                   CLEAR (1024-CANCEL)
+                   PF24 (1024-CANCEL)
+               END-EXEC
+           WHEN 'FIND'
+               EXEC CICS HANDLE AID
+                   ENTER (2030-FILE-FIND)
+                   CLEAR (9030-NEW-MAP)
+                   PF24 (9030-NEW-MAP)
+               END-EXEC
+           WHEN OTHER
+               EXEC CICS HANDLE AID
+                   ANYKEY (9000-INVALID-ACTION)
+                   CLEAR (9030-NEW-MAP)
+                   PF1 (1001-FIND)
+                   PF4 (1004-CHANGE)
+                   PF5 (1005-ADD)
+                   PF6 (1006-DELETE)
+                   PF10 (1010-RETURN-TO-MENU)
+               END-EXEC
+           END-EVALUATE
+           EXEC CICS RECEIVE
+               MAP ('SM08M')
+               MAPSET ('SM08S')
+           END-EXEC
+           GO TO 9000-INVALID-ACTION.
+      *
+       1001-FIND.
+           MOVE 'FIND' TO LS-ACTION
+           MOVE DFHUNNUM TO CODA
+           MOVE SPACES TO CODO
+           MOVE 'Enter service code and press ENTER key' TO MSGO
+           MOVE -1 TO CODL
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1004-CHANGE.
+           MOVE 'CHANGE' TO LS-ACTION
+           PERFORM 9100-UNPROTECT
+           MOVE 'Change data and press enter - PF24 to cancel' TO MSGO
+           MOVE -1 TO CATL
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1005-ADD.
+           MOVE 'ADD' TO LS-ACTION
+           PERFORM 9100-UNPROTECT
+           MOVE DFHUNNUM TO CODA
+           MOVE SPACE TO CODO CATO SUBO DESO ACTO DEFO
+           MOVE 'Enter data and press ENTER - PF24 to cancel' TO MSGO
+           MOVE -1 TO CODL
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1006-DELETE.
+           MOVE 'DELETE' TO LS-ACTION
+           MOVE 'Press ENTER key to delete - PF24 to cancel' TO MSGO
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1010-RETURN-TO-MENU.
+           MOVE SPACES TO LS-CURRENT-MAP
+           MOVE 'SM000' TO LS-NEXT-PROG
+           GO TO 9998-RETURN.
+      *
+       1024-CANCEL.
+           MOVE 'Request has been cancelled' TO MSGO
+           EXEC CICS READ
+               FILE ('svcc0001')
+               INTO (WS-SVC-CAT-REC)
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+               EQUAL
+           END-EXEC
+           MOVE SPACE TO LS-ACTION
+           PERFORM 9110-RESTORE-ATTRIBUTES
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2000-FILE-ADD.
+           MOVE SPACES TO WS-SVC-CAT-REC
+           PERFORM 2015-EDIT
+           IF LS-ACTION = SPACE
+               MOVE SVC-CODE TO LS-RIDFLD
+               EXEC CICS WRITE
+                   FILE ('svcc0001')
+                   FROM (WS-SVC-CAT-REC)
+                   RIDFLD (SVC-CODE)
+                   KEYLENGTH (WS-STD-KEY-LEN)
+               END-EXEC
+               MOVE 'Record has been added' TO MSGO
+           END-IF
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2010-FILE-CHANGE.
+           EXEC CICS READ
+               FILE ('svcc0001')
+               INTO (WS-SVC-CAT-REC)
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+               EQUAL
+               UPDATE
+           END-EXEC
+           PERFORM 2015-EDIT
+           IF LS-ACTION = SPACE
+               EXEC CICS REWRITE
+                   FILE ('svcc0001')
+                   FROM (WS-SVC-CAT-REC)
+               END-EXEC
+               MOVE 'Record has been changed' TO MSGO
+           END-IF
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2015-EDIT.
+           PERFORM 9140-MOVE-SCREEN-TO-FILE
+           EVALUATE TRUE
+           WHEN SVC-CODE = LOW-VALUES OR SVC-CODE = SPACES
+               MOVE 'Service code cannot be blank' TO MSGO
+               MOVE -1 TO CODL
+           WHEN OTHER
+               MOVE SPACE TO MSGO LS-ACTION
+               PERFORM 9110-RESTORE-ATTRIBUTES
+           END-EVALUATE
+           MOVE SVC-CODE TO LS-RIDFLD.
+      *
+       2020-FILE-DELETE.
+           EXEC CICS DELETE
+               FILE ('svcc0001')
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+           END-EXEC
+           MOVE 'Record has been deleted' TO MSGO
+           MOVE SPACE TO LS-ACTION
+           MOVE SPACES TO WS-SVC-CAT-REC
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2030-FILE-FIND.
+           MOVE CODI TO LS-RIDFLD
+           EXEC CICS READ
+               FILE ('svcc0001')
+               INTO (WS-SVC-CAT-REC)
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+               EQUAL
+           END-EXEC
+           MOVE 'Record has been found' TO MSGO
+           MOVE SPACE TO LS-ACTION
+           PERFORM 9110-RESTORE-ATTRIBUTES
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       9000-INVALID-ACTION.
+           EXEC CICS SEND CONTROL
+               ALARM
+               FREEKB
+           END-EXEC
+           GO TO 9998-RETURN.
+      *
+       9030-NEW-MAP.
+           MOVE SPACE TO LS-ACTION
+           MOVE SPACES TO WS-SVC-CAT-REC
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9070-SEND-MAP.
+      *
+       9040-DUPREC.
+           MOVE -1 TO CODL
+           MOVE 'Error - duplicate record - correct or PF24 to cancel'
+               TO MSGO
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       9060-NOTFND.
+           MOVE 'No record found' TO MSGO
+           MOVE SPACE TO LS-ACTION
+           MOVE SPACES TO WS-SVC-CAT-REC
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       9070-SEND-MAP.
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               DATESEP ('-')
+               YYYYMMDD (M08DATEO)
+           END-EXEC
+           EXEC CICS SEND MAP ('SM08M')
+                MAPSET ('SM08S')
+                FREEKB
+                ERASE
+           END-EXEC
+           GO TO 9998-RETURN.
+      *
+       9100-UNPROTECT.
+           MOVE DFHBMFSE TO CATA
+                            SUBA
+                            DESA
+                            ACTA
+                            DEFA.
+      *
+       9110-RESTORE-ATTRIBUTES.
+           MOVE DFHBMASB TO CODA
+                            CATA
+                            SUBA
+                            DESA
+                            ACTA
+                            DEFA.
+      *
+       9120-SEND-DATA-ONLY.
+           EXEC CICS
+                SEND MAP ('SM08M')
+                MAPSET ('SM08S')
+                CURSOR
+                FREEKB
+                DATAONLY
+           END-EXEC
+           GO TO 9998-RETURN.
+      *
+       9130-MOVE-FILE-TO-SCREEN.
+           MOVE SVC-CODE         TO CODO
+           MOVE SVC-CATEGORY     TO CATO
+           MOVE SVC-SUBCATEGORY  TO SUBO
+           MOVE SVC-DESC         TO DESO
+           MOVE SVC-ACTIVE       TO ACTO
+           MOVE SVC-DEFAULT      TO DEFO.
+      *
+       9140-MOVE-SCREEN-TO-FILE.
+           IF CODL > ZERO
+               MOVE CODI TO SVC-CODE
+           END-IF
+           IF CATL > ZERO
+               MOVE CATI TO SVC-CATEGORY
+           END-IF
+           IF SUBL > ZERO
+               MOVE SUBI TO SVC-SUBCATEGORY
+           END-IF
+           IF DESL > ZERO
+               MOVE DESI TO SVC-DESC
+           END-IF
+           IF ACTL > ZERO
+               MOVE ACTI TO SVC-ACTIVE
+           END-IF
+           IF DEFL > ZERO
+               MOVE DEFI TO SVC-DEFAULT
+           END-IF.
+      *    Self-loop under this program's own dedicated TRANSID('SM08')
+      *    (same idiom as SM0006's TRANSID('SM06')) rather than
+      *    RETURN TRANSID(EIBTRNID) - this task was reached by XCTL
+      *    from SM000, so EIBTRNID is still 'SM00' and would reschedule
+      *    the next keystroke into SM000 instead of back into SM0008.
+       9998-RETURN.
+           MOVE WS-CURRENT-MAP TO LS-CURRENT-MAP
+           IF LS-NEXT-PROG NOT = SPACES
+               MOVE LS-NEXT-PROG TO LS-LAST-PROG
+               EXEC CICS XCTL
+                   PROGRAM (LS-NEXT-PROG)
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                   TRANSID ('SM08')
+                   COMMAREA (DFHCOMMAREA)
+               END-EXEC
+           END-IF.
