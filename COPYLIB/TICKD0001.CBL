@@ -0,0 +1,16 @@
+      * Ticket-detail record - file 'tktd0001'
+      * Header/line-item key, the same shape as SM000's WS-KEY3B
+      * scaffolding: 6-byte TICKET-NUM (matches TICKETI/tktm0001's
+      * TICKET-NUM) followed by a 3-byte sequence number. A ticket can
+      * carry any number of these lines - work-log entries, affected
+      * items - instead of one ticket meaning one record.
+      *
+	   05  TICKD-KEY.
+	       10  TICKD-TICKET-NUM		 PIC X(06).
+	       10  TICKD-SEQ-NUM		 PIC 9(03).
+	       10  TICKD-SEQ-NUM-X REDEFINES
+		   TICKD-SEQ-NUM		 PIC X(03).
+	   05  TICKD-ENTERED-BY			 PIC X(08).
+	   05  TICKD-ENTERED-DATE		 PIC 9(08).
+	   05  TICKD-ENTERED-TIME		 PIC 9(06).
+	   05  TICKD-TEXT				 PIC X(60).
