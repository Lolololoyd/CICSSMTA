@@ -0,0 +1,10 @@
+      * Commarea layout for SM0007 (UAF00001 ADD/CHANGE/DELETE/FIND
+      * maintenance transaction) - carries the current action and the
+      * last RIDFLD across the pseudo-conversational SEND/RECEIVE loop,
+      * the same way LS-ACTION/LS-RIDFLD do for SAMP20 against NAMEFILE.
+      *
+	   05  LS-ACTION			 PIC X(06).
+	   05  LS-CURRENT-MAP			 PIC X(07).
+	   05  LS-RIDFLD			 PIC X(08).
+	   05  LS-NEXT-PROG			 PIC X(08).
+	   05  LS-LAST-PROG			 PIC X(08).
