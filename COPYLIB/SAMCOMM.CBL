@@ -0,0 +1,30 @@
+      * Commarea layout for SAMP10/SAMP20 (NAMEFILE browse/maintenance
+      * transaction pair) - carries the current action, the browse
+      * position, the target file/program, and the print-request mode
+      * across the pseudo-conversational SEND/RECEIVE loop between the
+      * two programs. UAFCOMM/SVCCOMM and the rest of this shop's own
+      * commareas were modeled directly on this one's LS-ACTION/
+      * LS-RIDFLD shape.
+      *
+      *    LS-CODE/LS-FIRST-CODE/LS-LAST-CODE hold the full KEY1
+      *    (REGION-CODE + NAME-CODE), not just NAME-CODE, so browse
+      *    positioning stays correct now that NAMEFILE's key carries
+      *    a region segment.
+	   05  LS-ACTION			 PIC X(06).
+	   05  LS-CURRENT-MAP			 PIC X(07).
+	   05  LS-CODE				 PIC X(06).
+	   05  LS-FIRST-CODE			 PIC X(06).
+	   05  LS-LAST-CODE			 PIC X(06).
+	   05  LS-RIDFLD			 PIC X(10).
+	   05  LS-FIRST-RIDFLD			 PIC X(10).
+	   05  LS-LAST-RIDFLD			 PIC X(10).
+	   05  LS-FILE				 PIC X(08).
+	       88  LS-NAMEFILE			 VALUE 'NAMEFILE'.
+	       88  LS-SHORTNAME			 VALUE 'NAMESHRT'.
+	   05  LS-NEXT-PROG			 PIC X(08).
+	       88  LS-MENU-PROG			 VALUE 'SAMP00'.
+	       88  LS-MAINT-PROG		 VALUE 'SAMP20'.
+	   05  LS-LAST-PROG			 PIC X(08).
+	   05  LS-PRINT-MODE			 PIC X(01).
+	       88  LS-PRINT-ALL			 VALUE 'A'.
+	       88  LS-PRINT-ONE			 VALUE 'O'.
