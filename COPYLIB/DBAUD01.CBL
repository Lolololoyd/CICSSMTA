@@ -0,0 +1,23 @@
+      * Database I/O activity audit record - written to TD queue
+      * 'DBAU' by the DBIOEXIT runtime exit at region startup/
+      * shutdown and at every task's syncpoint/backout, so UAF00001/
+      * ticket-file changes can be traced to the commit (or rollback)
+      * that made them durable. Same append-only WRITEQ TD pattern
+      * SECLOG/TKTAUD01/NAMAUD01 already use for their own audit
+      * trails.
+      *
+	   05  DBA-LOG-DATE			 PIC S9(07) COMP-3.
+	   05  DBA-LOG-TIME			 PIC S9(07) COMP-3.
+	   05  DBA-TRMID			 PIC X(04).
+	   05  DBA-TRANID			 PIC X(04).
+	   05  DBA-TASKNO			 PIC S9(07) COMP-3.
+	   05  DBA-ACTION			 PIC X(08).
+	       88  DBA-STARTUP		 VALUE 'STARTUP'.
+	       88  DBA-COMMIT		 VALUE 'COMMIT'.
+	       88  DBA-ROLLBACK		 VALUE 'ROLLBACK'.
+	       88  DBA-SHUTDOWN		 VALUE 'SHUTDOWN'.
+      *        Running totals for the life of the region - only
+      *        populated on the SHUTDOWN record, as the daily
+      *        file-activity summary.
+	   05  DBA-COMMIT-COUNT		 PIC 9(07).
+	   05  DBA-ROLLBACK-COUNT		 PIC 9(07).
