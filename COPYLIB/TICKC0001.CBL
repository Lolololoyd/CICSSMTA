@@ -0,0 +1,7 @@
+      * Ticket-number control record - single record file 'tktc0001'
+      * keyed by TC-CONTROL-KEY, holding the last ticket number issued.
+      * 231-OPTION1 reads it for UPDATE, adds 1, and rewrites it to
+      * hand out the next sequential TICKET-NUM for a brand-new ticket.
+      *
+	   05  TC-CONTROL-KEY		     PIC X(06) VALUE '000001'.
+	   05  TC-LAST-TICKET-NUM	     PIC 9(06) VALUE ZERO.
