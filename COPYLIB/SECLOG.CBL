@@ -0,0 +1,10 @@
+      * Security event log record - written to TD queue 'SECL'
+      * whenever access is rejected (unknown userid, invalid PFKey,
+      * invalid option, etc).
+      *
+	   05  SEC-LOG-DATE			 PIC S9(07) COMP-3.
+	   05  SEC-LOG-TIME			 PIC S9(07) COMP-3.
+	   05  SEC-LOG-TERMID			 PIC X(04).
+	   05  SEC-LOG-USERID			 PIC X(08).
+	   05  SEC-LOG-TRANID			 PIC X(04).
+	   05  SEC-LOG-REASON			 PIC X(40).
