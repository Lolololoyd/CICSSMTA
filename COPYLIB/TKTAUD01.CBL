@@ -0,0 +1,12 @@
+      * Ticket dispatch audit-trail record - written to TD queue
+      * 'TKAU' every time 210-CHECK-AID in SM000 dispatches to one of
+      * the SM000x option programs (SM0001-SM0005), so a ticket's full
+      * handling history can be reconstructed later. Append-only, the
+      * same WRITEQ TD pattern SECLOG already uses for rejected logins.
+      *
+	   05  TA-LOG-DATE			 PIC S9(07) COMP-3.
+	   05  TA-LOG-TIME			 PIC S9(07) COMP-3.
+	   05  TA-USERID			 PIC X(08).
+	   05  TA-TICKET-NUM			 PIC X(06).
+	   05  TA-OPTION			 PIC X(01).
+	   05  TA-PROGRAM			 PIC X(08).
