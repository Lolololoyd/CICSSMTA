@@ -0,0 +1,15 @@
+      * Service-catalog reference record - file 'svcc0001'
+      * Keyed on SVC-CODE (8 bytes, same shape as SM000's WS-KEY2
+      * scaffolding). SVC-CATEGORY/SVC-SUBCATEGORY form a 6+3
+      * composite alternate key, the same shape as WS-KEY3, so a
+      * ticket can be classified by category/subcategory lookup as
+      * well as by exact service code.
+      *
+	   05  SVC-CODE			 PIC X(08).
+	   05  SVC-CATEGORY			 PIC X(06).
+	   05  SVC-SUBCATEGORY			 PIC X(03).
+	   05  SVC-DESC				 PIC X(40).
+	   05  SVC-ACTIVE			 PIC X(01).
+	       88  SVC-IS-ACTIVE		 VALUE 'Y'.
+	   05  SVC-DEFAULT			 PIC X(01).
+	       88  SVC-IS-DEFAULT		 VALUE 'Y'.
