@@ -0,0 +1,18 @@
+      * Name-comment-history record - file 'named0001'
+      * Same header/line-item key shape as TICKD0001's ticket detail
+      * lines: a 2-byte REGION-CODE plus 4-byte NAME-CODE (matches
+      * NAMEFILE's own KEY1) followed by a 3-byte sequence number, so
+      * a NAMEFILE entry can carry a running history of every comment
+      * it has ever held, instead of the single COMMENT field being
+      * silently overwritten each time it is changed.
+      *
+	   05  NAMED-KEY.
+	       10  NAMED-REGION-CODE	 PIC X(02).
+	       10  NAMED-NAME-CODE		 PIC X(04).
+	       10  NAMED-SEQ-NUM		 PIC 9(03).
+	       10  NAMED-SEQ-NUM-X REDEFINES
+		   NAMED-SEQ-NUM		 PIC X(03).
+	   05  NAMED-ENTERED-BY			 PIC X(08).
+	   05  NAMED-ENTERED-DATE		 PIC 9(08).
+	   05  NAMED-ENTERED-TIME		 PIC 9(06).
+	   05  NAMED-TEXT			 PIC X(60).
