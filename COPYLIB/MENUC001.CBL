@@ -0,0 +1,7 @@
+      * Per-option usage counter record - file 'menu0001'
+      * Keyed on MENUC-OPTION, the same single digit SM000's SW00M map
+      * collects in OPTIONI - one record per menu option, bumped every
+      * time that option is selected from the SM000 menu.
+      *
+	   05  MENUC-OPTION			 PIC 9(01).
+	   05  MENUC-COUNT			 PIC 9(09).
