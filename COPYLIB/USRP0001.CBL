@@ -0,0 +1,8 @@
+      * Per-user print-terminal preference record - file 'usrp0001'
+      * Keyed on USRP-USERID (8 bytes, the same width as UAF00001's
+      * UAF-USERID) - lets a user's print requests route to their own
+      * configured CICS terminal instead of every print request
+      * hardcoding TERMID('P001').
+      *
+	   05  USRP-USERID			 PIC X(08).
+	   05  USRP-PRINT-TERMID		 PIC X(04).
