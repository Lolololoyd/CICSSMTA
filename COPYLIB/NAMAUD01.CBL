@@ -0,0 +1,24 @@
+      * Before-image audit record for NAMEFILE maintenance (SAMP20
+      * CHANGE/DELETE) - written to TD queue 'NAUD' with the record's
+      * prior contents immediately before the update/delete is
+      * applied, so a maintenance change can be reviewed or reversed
+      * later. Same append-only WRITEQ TD pattern SECLOG/TKTAUD01
+      * already use for their own audit trails.
+      *
+	   05  NA-LOG-DATE			 PIC S9(07) COMP-3.
+	   05  NA-LOG-TIME			 PIC S9(07) COMP-3.
+	   05  NA-LOG-TERMID			 PIC X(04).
+	   05  NA-LOG-ACTION			 PIC X(06).
+	   05  NA-REGION-CODE			 PIC X(02).
+	   05  NA-NAME-CODE			 PIC X(04).
+	   05  NA-SHORT-NAME			 PIC X(10).
+	   05  NA-NAME				 PIC X(50).
+	   05  NA-CONTACT-NAME			 PIC X(30).
+	   05  NA-ADDRESS1			 PIC X(50).
+	   05  NA-ADDRESS2			 PIC X(50).
+	   05  NA-ADDRESS3			 PIC X(50).
+	   05  NA-ADDRESS4			 PIC X(50).
+	   05  NA-POSTAL-CODE			 PIC X(12).
+	   05  NA-PHONE			 PIC X(24).
+	   05  NA-FAX				 PIC X(24).
+	   05  NA-COMMENT			 PIC X(60).
