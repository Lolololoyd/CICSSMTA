@@ -0,0 +1,18 @@
+      * Ticket master record layout - file 'tktm0001'
+      * Keyed on TICKET-NUM (6 bytes, matches TICKETI/TICKETO on SW00M)
+      *
+	   05  TICKET-NUM			 PIC X(06).
+	   05  TICKET-STATUS			 PIC X(01).
+	       88  TICKET-OPEN			 VALUE 'O'.
+	       88  TICKET-PENDING-APPROVAL	 VALUE 'P'.
+	       88  TICKET-APPROVED		 VALUE 'A'.
+	       88  TICKET-REJECTED		 VALUE 'J'.
+	       88  TICKET-CLOSED		 VALUE 'C'.
+	   05  TICKET-REQUESTOR			 PIC X(08).
+	   05  TICKET-OPEN-DATE 		 PIC 9(08).
+	   05  TICKET-OPEN-TIME 		 PIC 9(06).
+	   05  TICKET-CLOSED-DATE		 PIC 9(08).
+	   05  TICKET-CLOSED-BY			 PIC X(08).
+	   05  TICKET-SVC-CODE			 PIC X(08).
+	   05  TICKET-CONTACT			 PIC X(10).
+	   05  TICKET-APPROVER			 PIC X(08).
