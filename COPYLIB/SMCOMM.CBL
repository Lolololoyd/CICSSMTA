@@ -0,0 +1,28 @@
+      * Commarea layout passed from SM000 to the SM000x option programs
+      * (SM0001-SM0005), and also the shape SM000 RETURNs to itself
+      * TRANSID('SM00') to stay pseudo-conversational between menu
+      * screens - SM-PROG-STATE carries resume state and SM-LAST-TIME
+      * the last-activity clock for the idle timeout check. 21 bytes
+      * total, matches DFHCOMMAREA PIC X(21) in SM000's LINKAGE SECTION.
+      *
+	   05  SM-PROG-STATE			 PIC X(10).
+	   05  FILLER REDEFINES SM-PROG-STATE.
+	       10  SM-STATE-OPTION		 PIC X(01).
+	       10  SM-STATE-TICKET		 PIC X(06).
+      *        Which level of the menu tree the user is on - SPACE is
+      *        the top menu (options 1-5, 9=Administration), 'A' is
+      *        the Administration sub-menu (options 6-8, 0=back).
+	       10  SM-STATE-MENU-LEVEL	 PIC X(01).
+		   88  SM-MENU-TOP		 VALUE SPACE.
+		   88  SM-MENU-ADMIN		 VALUE 'A'.
+      *        Step-up PIN state for the option currently parked in
+      *        SM-STATE-OPTION/SM-STATE-TICKET above - SPACE is no
+      *        step-up in progress, 'P' means the PIN prompt has been
+      *        sent and the next ENTER is expected to carry it.
+	       10  SM-STATE-STEPUP		 PIC X(01).
+		   88  SM-STEPUP-NONE		 VALUE SPACE.
+		   88  SM-STEPUP-PENDING	 VALUE 'P'.
+	       10  FILLER			 PIC X(01).
+	   05  SM-OPTION			 PIC X(01).
+	   05  SM-TICKET-NUM			 PIC X(06).
+	   05  SM-LAST-TIME			 PIC S9(07) COMP-3.
