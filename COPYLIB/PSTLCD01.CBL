@@ -0,0 +1,11 @@
+      * Postal-code reference record - file 'pstl0001'
+      * Keyed on PSTL-CODE (12 bytes, the same width as NAMEFILE's
+      * POSTAL-CODE), the same kind of reference-table shape SVCCAT01
+      * uses for service codes - NAMEFILE's POSTAL-CODE is validated
+      * against this table rather than being accepted as free text.
+      *
+	   05  PSTL-CODE			 PIC X(12).
+	   05  PSTL-CITY			 PIC X(30).
+	   05  PSTL-STATE			 PIC X(02).
+	   05  PSTL-ACTIVE			 PIC X(01).
+	       88  PSTL-IS-ACTIVE		 VALUE 'Y'.
