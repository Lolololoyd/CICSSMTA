@@ -0,0 +1,31 @@
+      * SYMBOLIC MAP of sm06s Created by CACXBMS Version 6.0.27
+       01  SM06MI.
+	   02  FILLER				      PIC X(12).
+	   02  LUSERI OCCURS 10 TIMES.
+	       03  LUSRIDL			      PIC S9(4) COMP.
+	       03  LUSRIDF			      PIC X.
+	       03  FILLER REDEFINES LUSRIDF.
+		   04  LUSRIDA		      PIC X.
+	       03  LUSRIDI			      PIC X(008).
+	       03  LFLAGSL			      PIC S9(4) COMP.
+	       03  LFLAGSF			      PIC X.
+	       03  FILLER REDEFINES LFLAGSF.
+		   04  LFLAGSA		      PIC X.
+	       03  LFLAGSI			      PIC X(005).
+	   02  ERRMSGL				      PIC S9(4) COMP.
+	   02  ERRMSGF				      PIC X.
+	   02  FILLER REDEFINES ERRMSGF.
+	       03  ERRMSGA			      PIC X.
+	   02  ERRMSGI				      PIC X(071).
+       01  SM06MO REDEFINES SM06MI.
+	   02  FILLER				      PIC X(12).
+	   02  LUSERO OCCURS 10 TIMES.
+	       03  FILLER			      PIC XX.
+	       03  FILLER			      PIC X.
+	       03  LUSRIDO			      PIC X(008).
+	       03  FILLER			      PIC XX.
+	       03  FILLER			      PIC X.
+	       03  LFLAGSO			      PIC X(005).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  ERRMSGO				      PIC X(071).
