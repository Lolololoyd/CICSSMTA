@@ -23,6 +23,15 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-DB-AUD-REC.
+	   COPY DBAUD01.
+       01  WS-DB-AUD-LEN 			 PIC S9(4) COMP VALUE 42.
+      *    Running totals kept for the life of the region - DBIOEXIT
+      *    stays resident across tasks (it GOBACKs, never STOP RUNs),
+      *    so these survive from INIT through to SHUTDOWN the same
+      *    way a long-lived CICS program's WORKING-STORAGE does.
+       01  WS-DB-COMMIT-COUNT 		 PIC 9(07) VALUE ZERO.
+       01  WS-DB-ROLLBACK-COUNT 		 PIC 9(07) VALUE ZERO.
        LINKAGE SECTION.
        01  CICSICB. COPY CICSICB.
 
@@ -64,6 +73,9 @@
       *    for DB routines this should be:
 	   SET EXIT-MODULE-AREA TO NULL
 	   SET EXIT-TASK TO TRUE
+	   MOVE ZERO TO WS-DB-COMMIT-COUNT
+	   MOVE ZERO TO WS-DB-ROLLBACK-COUNT
+	   PERFORM LOG-STARTUP
 	   .
       *
        START-TASK.
@@ -75,10 +87,16 @@
        SYNCPOINT.
       *    add exit specific code
       *    Add COMMIT code
+	   ADD 1 TO WS-DB-COMMIT-COUNT
+	   PERFORM LOG-COMMIT
+	   .
       *
        SYNCPOINT-ROLLBACK.
       *    add exit specific code
       *    Add BACKOUT code
+	   ADD 1 TO WS-DB-ROLLBACK-COUNT
+	   PERFORM LOG-ROLLBACK
+	   .
       *
        AT-ERROR.
       *    add exit specific code
@@ -90,6 +108,8 @@
       *    Ensure that all files are closed
       *    Ensure that all dynamic memory is freed
       *    Perform all shut routines
+	   PERFORM LOG-SHUTDOWN
+	   .
       *
        SET-ADDRESS.
 	   IF EXIT-IN-TASK
@@ -99,3 +119,72 @@
 	       SET ADDRESS OF EIBLK TO EXIT-EIBLK
 	   END-IF
 	   .
+      *
+      *    Open the shared audit log at region startup - the log
+      *    itself is just TD queue 'DBAU' (extrapartition, defined in
+      *    the region's DCT the same as TKAU/SECL/NAUD), so "opening"
+      *    it here is a STARTUP marker record rather than a file OPEN;
+      *    EIBLK is not addressable yet at INIT time (EXIT-IN-TASK is
+      *    false outside a transaction), so the terminal/transaction/
+      *    task fields are left blank on this one record.
+       LOG-STARTUP.
+	   MOVE ZERO TO DBA-LOG-DATE
+	   MOVE ZERO TO DBA-LOG-TIME
+	   MOVE SPACES TO DBA-TRMID
+	   MOVE SPACES TO DBA-TRANID
+	   MOVE ZERO TO DBA-TASKNO
+	   SET DBA-STARTUP TO TRUE
+	   MOVE ZERO TO DBA-COMMIT-COUNT
+	   MOVE ZERO TO DBA-ROLLBACK-COUNT
+	   PERFORM WRITE-DB-AUD-REC
+	   .
+      *
+      *    Commit/rollback audit trail - one record per syncpoint, so
+      *    a UAF00001/ticket-file change can be traced to the commit
+      *    (or backout) that made it durable.
+       LOG-COMMIT.
+	   MOVE EIBDATE TO DBA-LOG-DATE
+	   MOVE EIBTIME TO DBA-LOG-TIME
+	   MOVE EIBTRMID TO DBA-TRMID
+	   MOVE EIBTRNID TO DBA-TRANID
+	   MOVE EIBTASKN TO DBA-TASKNO
+	   SET DBA-COMMIT TO TRUE
+	   MOVE ZERO TO DBA-COMMIT-COUNT
+	   MOVE ZERO TO DBA-ROLLBACK-COUNT
+	   PERFORM WRITE-DB-AUD-REC
+	   .
+      *
+       LOG-ROLLBACK.
+	   MOVE EIBDATE TO DBA-LOG-DATE
+	   MOVE EIBTIME TO DBA-LOG-TIME
+	   MOVE EIBTRMID TO DBA-TRMID
+	   MOVE EIBTRNID TO DBA-TRANID
+	   MOVE EIBTASKN TO DBA-TASKNO
+	   SET DBA-ROLLBACK TO TRUE
+	   MOVE ZERO TO DBA-COMMIT-COUNT
+	   MOVE ZERO TO DBA-ROLLBACK-COUNT
+	   PERFORM WRITE-DB-AUD-REC
+	   .
+      *
+      *    Daily file-activity summary - one record at region
+      *    shutdown, ahead of the file closes, carrying the
+      *    commit/rollback totals accumulated since LOG-STARTUP.
+       LOG-SHUTDOWN.
+	   MOVE ZERO TO DBA-LOG-DATE
+	   MOVE ZERO TO DBA-LOG-TIME
+	   MOVE SPACES TO DBA-TRMID
+	   MOVE SPACES TO DBA-TRANID
+	   MOVE ZERO TO DBA-TASKNO
+	   SET DBA-SHUTDOWN TO TRUE
+	   MOVE WS-DB-COMMIT-COUNT TO DBA-COMMIT-COUNT
+	   MOVE WS-DB-ROLLBACK-COUNT TO DBA-ROLLBACK-COUNT
+	   PERFORM WRITE-DB-AUD-REC
+	   .
+      *
+       WRITE-DB-AUD-REC.
+	   EXEC CICS WRITEQ TD
+	       QUEUE ('DBAU')
+	       FROM (WS-DB-AUD-REC)
+	       LENGTH (WS-DB-AUD-LEN)
+	   END-EXEC
+	   .
