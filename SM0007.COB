@@ -0,0 +1,382 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM0007.
+      ******************************************************************
+      *DESCRIPTION: UAF00001 maintenance - ADD/CHANGE/DELETE/FIND,      *
+      *             modeled on SAMP20's NAMEFILE maintenance screen.    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-MAP  VALUE 'SM07S'         PIC X(7).
+       01  WS-TIME                       PIC 9(15) COMP-3.
+       01  WS-STD-KEY-LEN                PIC S9(4) COMP VALUE 8.
+       01  WS-FIELDS.
+           05  WS-REC.
+               10  WS-USERID.
+                   15  WS-USERID7        PIC X(07).
+                   15  FILLER            PIC X(01).
+               10  WS-TYPE.
+                   15  WS-REQUESTOR      PIC X.
+                   15  WS-ADMIN          PIC X.
+                   15  WS-APPROVER       PIC X.
+                   15  WS-SERVICE        PIC X.
+                   15  WS-INQUIRY        PIC X.
+               10  WS-UPDATEDBY          PIC X(08).
+               10  WS-EFFECTIVE-DATE     PIC 9(08).
+               10  WS-TERM-DATE          PIC 9(08).
+               10  WS-PIN                PIC X(04).
+       01  WS-UPDATEDBY-ID               PIC X(08).
+       COPY SM07S.
+       COPY DFHBMSCA.
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY UAFCOMM.
+       PROCEDURE DIVISION.
+       000-PROCESS.
+           MOVE SPACE TO MSGO
+           EXEC CICS ASSIGN
+               USERID (WS-UPDATEDBY-ID)
+           END-EXEC
+           EXEC CICS HANDLE CONDITION
+                DUPREC (9040-DUPREC)
+                NOTFND (9060-NOTFND)
+           END-EXEC
+           EXEC CICS IGNORE CONDITION
+               MAPFAIL
+           END-EXEC
+           IF LS-CURRENT-MAP NOT = WS-CURRENT-MAP
+               GO TO 9030-NEW-MAP
+           ELSE
+               GO TO 050-RECEIVE
+           END-IF.
+      *
+       050-RECEIVE.
+           EXEC CICS HANDLE AID
+               ANYKEY (9000-INVALID-ACTION)
+           END-EXEC
+           EVALUATE LS-ACTION
+           WHEN 'ADD'
+               EXEC CICS HANDLE AID
+                   ENTER (2000-FILE-ADD)
+                   CLEAR (1024-CANCEL)
+                   PF24 (1024-CANCEL)
+               END-EXEC
+           WHEN 'CHANGE'
+               EXEC CICS HANDLE AID
+                   ENTER (2010-FILE-CHANGE)
+                   CLEAR (1024-CANCEL)
+                   PF24 (1024-CANCEL)
+               END-EXEC
+           WHEN 'DELETE'
+               EXEC CICS HANDLE AID
+                   ENTER (2020-FILE-DELETE)
+                   CLEAR (1024-CANCEL)
+                   PF24 (1024-CANCEL)
+               END-EXEC
+           WHEN 'FIND'
+               EXEC CICS HANDLE AID
+                   ENTER (2030-FILE-FIND)
+                   CLEAR (9030-NEW-MAP)
+                   PF24 (9030-NEW-MAP)
+               END-EXEC
+           WHEN OTHER
+               EXEC CICS HANDLE AID
+                   ANYKEY (9000-INVALID-ACTION)
+                   CLEAR (9030-NEW-MAP)
+                   PF1 (1001-FIND)
+                   PF4 (1004-CHANGE)
+                   PF5 (1005-ADD)
+                   PF6 (1006-DELETE)
+                   PF10 (1010-RETURN-TO-MENU)
+               END-EXEC
+           END-EVALUATE
+           EXEC CICS RECEIVE
+               MAP ('SM07M')
+               MAPSET ('SM07S')
+           END-EXEC
+           GO TO 9000-INVALID-ACTION.
+      *
+       1001-FIND.
+           MOVE 'FIND' TO LS-ACTION
+           MOVE DFHUNNUM TO UIDA
+           MOVE SPACES TO UIDO
+           MOVE DFHREVRS TO UIDH
+           MOVE 'Enter userid and press ENTER key' TO MSGO
+           MOVE -1 TO UIDL
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1004-CHANGE.
+           MOVE 'CHANGE' TO LS-ACTION
+           PERFORM 9100-UNPROTECT
+           MOVE 'Change data and press enter - PF24 to cancel' TO MSGO
+           MOVE -1 TO REQL
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1005-ADD.
+           MOVE 'ADD' TO LS-ACTION
+           PERFORM 9100-UNPROTECT
+           MOVE DFHUNNUM TO UIDA
+           MOVE DFHREVRS TO UIDH
+           MOVE SPACE TO UIDO REQO ADMO APPRO SVCO INQO EFFDTO TRMDTO
+                          PINO
+           MOVE 'Enter data and press ENTER - PF24 to cancel' TO MSGO
+           MOVE -1 TO UIDL
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1006-DELETE.
+           MOVE 'DELETE' TO LS-ACTION
+           MOVE 'Press ENTER key to delete - PF24 to cancel' TO MSGO
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       1010-RETURN-TO-MENU.
+           MOVE SPACES TO LS-CURRENT-MAP
+           MOVE 'SM000' TO LS-NEXT-PROG
+           GO TO 9998-RETURN.
+      *
+       1024-CANCEL.
+           MOVE 'Request has been cancelled' TO MSGO
+           EXEC CICS READ
+               FILE ('uaf00001')
+               INTO (WS-REC)
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+               EQUAL
+           END-EXEC
+           MOVE SPACE TO LS-ACTION
+           PERFORM 9110-RESTORE-ATTRIBUTES
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2000-FILE-ADD.
+           MOVE SPACES TO WS-REC
+           PERFORM 2015-EDIT
+           IF LS-ACTION = SPACE
+               MOVE WS-USERID TO LS-RIDFLD
+               EXEC CICS WRITE
+                   FILE ('uaf00001')
+                   FROM (WS-REC)
+                   RIDFLD (WS-USERID)
+                   KEYLENGTH (WS-STD-KEY-LEN)
+               END-EXEC
+               MOVE 'Record has been added' TO MSGO
+           END-IF
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2010-FILE-CHANGE.
+           EXEC CICS READ
+               FILE ('uaf00001')
+               INTO (WS-REC)
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+               EQUAL
+               UPDATE
+           END-EXEC
+           PERFORM 2015-EDIT
+           IF LS-ACTION = SPACE
+               EXEC CICS REWRITE
+                   FILE ('uaf00001')
+                   FROM (WS-REC)
+               END-EXEC
+               MOVE 'Record has been changed' TO MSGO
+           END-IF
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2015-EDIT.
+           PERFORM 9140-MOVE-SCREEN-TO-FILE
+           EVALUATE TRUE
+           WHEN WS-USERID = LOW-VALUES OR WS-USERID = SPACES
+               MOVE 'Userid cannot be blank' TO MSGO
+               MOVE -1 TO UIDL
+           WHEN EFFDTI NOT = SPACES AND EFFDTI NOT NUMERIC
+               MOVE 'Effective date must be numeric YYYYMMDD' TO MSGO
+               MOVE -1 TO EFFDTL
+           WHEN TRMDTI NOT = SPACES AND TRMDTI NOT NUMERIC
+               MOVE 'Term date must be numeric YYYYMMDD' TO MSGO
+               MOVE -1 TO TRMDTL
+           WHEN OTHER
+               MOVE SPACE TO MSGO LS-ACTION
+               PERFORM 9110-RESTORE-ATTRIBUTES
+           END-EVALUATE
+           MOVE WS-USERID TO LS-RIDFLD
+           MOVE WS-UPDATEDBY-ID TO WS-UPDATEDBY.
+      *
+       2020-FILE-DELETE.
+           EXEC CICS DELETE
+               FILE ('uaf00001')
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+           END-EXEC
+           MOVE 'Record has been deleted' TO MSGO
+           MOVE SPACE TO LS-ACTION
+           MOVE SPACES TO WS-REC
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       2030-FILE-FIND.
+           MOVE UIDI TO LS-RIDFLD
+           EXEC CICS READ
+               FILE ('uaf00001')
+               INTO (WS-REC)
+               RIDFLD (LS-RIDFLD)
+               KEYLENGTH (WS-STD-KEY-LEN)
+               EQUAL
+           END-EXEC
+           MOVE 'Record has been found' TO MSGO
+           MOVE SPACE TO LS-ACTION
+           PERFORM 9110-RESTORE-ATTRIBUTES
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       9000-INVALID-ACTION.
+           EXEC CICS SEND CONTROL
+               ALARM
+               FREEKB
+           END-EXEC
+           GO TO 9998-RETURN.
+      *
+       9030-NEW-MAP.
+           MOVE SPACE TO LS-ACTION
+           MOVE SPACES TO WS-REC
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9070-SEND-MAP.
+      *
+       9040-DUPREC.
+           MOVE -1 TO UIDL
+           MOVE 'Error - duplicate record - correct or PF24 to cancel'
+               TO MSGO
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       9060-NOTFND.
+           MOVE 'No record found' TO MSGO
+           MOVE SPACE TO LS-ACTION
+           MOVE SPACES TO WS-REC
+           PERFORM 9130-MOVE-FILE-TO-SCREEN
+           GO TO 9120-SEND-DATA-ONLY.
+      *
+       9070-SEND-MAP.
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               DATESEP ('-')
+               YYYYMMDD (M07DATEO)
+           END-EXEC
+           EXEC CICS SEND MAP ('SM07M')
+                MAPSET ('SM07S')
+                FREEKB
+                ERASE
+           END-EXEC
+           GO TO 9998-RETURN.
+      *
+       9100-UNPROTECT.
+           MOVE DFHBMFSE TO REQA
+                            ADMA
+                            APPRA
+                            SVCA
+                            INQA
+                            EFFDTA
+                            TRMDTA
+                            PINA.
+      *
+       9110-RESTORE-ATTRIBUTES.
+           MOVE DFHBMASB TO UIDA
+                            REQA
+                            ADMA
+                            APPRA
+                            SVCA
+                            INQA
+                            EFFDTA
+                            TRMDTA
+                            PINA.
+      *
+       9120-SEND-DATA-ONLY.
+           EXEC CICS
+                SEND MAP ('SM07M')
+                MAPSET ('SM07S')
+                CURSOR
+                FREEKB
+                DATAONLY
+           END-EXEC
+           GO TO 9998-RETURN.
+      *
+       9130-MOVE-FILE-TO-SCREEN.
+           MOVE WS-USERID     TO UIDO
+           MOVE WS-REQUESTOR  TO REQO
+           MOVE WS-ADMIN      TO ADMO
+           MOVE WS-APPROVER   TO APPRO
+           MOVE WS-SERVICE    TO SVCO
+           MOVE WS-INQUIRY    TO INQO
+           MOVE WS-UPDATEDBY  TO UPDBYO
+           IF WS-EFFECTIVE-DATE = ZERO
+               MOVE SPACES TO EFFDTO
+           ELSE
+               MOVE WS-EFFECTIVE-DATE TO EFFDTO
+           END-IF
+           IF WS-TERM-DATE = ZERO
+               MOVE SPACES TO TRMDTO
+           ELSE
+               MOVE WS-TERM-DATE TO TRMDTO
+           END-IF
+           MOVE WS-PIN        TO PINO.
+      *
+       9140-MOVE-SCREEN-TO-FILE.
+           IF UIDL > ZERO
+               MOVE UIDI TO WS-USERID
+           END-IF
+           IF REQL > ZERO
+               MOVE REQI TO WS-REQUESTOR
+           END-IF
+           IF ADML > ZERO
+               MOVE ADMI TO WS-ADMIN
+           END-IF
+           IF APPRL > ZERO
+               MOVE APPRI TO WS-APPROVER
+           END-IF
+           IF SVCL > ZERO
+               MOVE SVCI TO WS-SERVICE
+           END-IF
+           IF INQL > ZERO
+               MOVE INQI TO WS-INQUIRY
+           END-IF
+           IF EFFDTL > ZERO
+               IF EFFDTI = SPACES
+                   MOVE ZERO TO WS-EFFECTIVE-DATE
+               ELSE
+                   MOVE EFFDTI TO WS-EFFECTIVE-DATE
+               END-IF
+           END-IF
+           IF TRMDTL > ZERO
+               IF TRMDTI = SPACES
+                   MOVE ZERO TO WS-TERM-DATE
+               ELSE
+                   MOVE TRMDTI TO WS-TERM-DATE
+               END-IF
+           END-IF
+           IF PINL > ZERO
+               MOVE PINI TO WS-PIN
+           END-IF.
+      *    Self-loop under this program's own dedicated TRANSID('SM07')
+      *    (same idiom as SM0006's TRANSID('SM06')) rather than
+      *    RETURN TRANSID(EIBTRNID) - this task was reached by XCTL
+      *    from SM000, so EIBTRNID is still 'SM00' and would reschedule
+      *    the next keystroke into SM000 instead of back into SM0007.
+       9998-RETURN.
+           MOVE WS-CURRENT-MAP TO LS-CURRENT-MAP
+           IF LS-NEXT-PROG NOT = SPACES
+               MOVE LS-NEXT-PROG TO LS-LAST-PROG
+               EXEC CICS XCTL
+                   PROGRAM (LS-NEXT-PROG)
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                   TRANSID ('SM07')
+                   COMMAREA (DFHCOMMAREA)
+               END-EXEC
+           END-IF.
