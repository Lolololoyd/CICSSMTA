@@ -0,0 +1,128 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM0005.
+      ******************************************************************
+      *DESCRIPTION: Ticket menu option 5 - close a ticket              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-TICKET-KEY-LEN             PIC S9(4) COMP VALUE 6.
+       01  WS-STD-KEY-LEN                PIC S9(4) COMP VALUE 8.
+       01  WS-USERID                     PIC X(08).
+       01  WS-TIME                       PIC 9(15) COMP-3.
+       01  WS-TICKET-REC.
+           COPY TICKF0001.
+       01  WS-REPLY-MSG                  PIC X(21) VALUE SPACES.
+       01  WS-TICKET-DTL-LEN             PIC S9(4) COMP VALUE 9.
+       01  WS-TICKET-DTL-REC.
+           COPY TICKD0001.
+       01  WS-NEXT-SEQ                   PIC 9(03) VALUE 1.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SMCOMM.
+       PROCEDURE DIVISION.
+       100-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           EXEC CICS
+                READ FILE('tktm0001')
+                INTO (WS-TICKET-REC)
+                RIDFLD (SM-TICKET-NUM)
+                KEYLENGTH (WS-TICKET-KEY-LEN)
+                EQUAL
+                UPDATE
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               STRING 'Ticket ' SM-TICKET-NUM ' not found'
+                   DELIMITED BY SIZE INTO WS-REPLY-MSG
+           ELSE IF TICKET-CLOSED
+               STRING 'Ticket ' SM-TICKET-NUM ' already closed'
+                   DELIMITED BY SIZE INTO WS-REPLY-MSG
+           ELSE
+               PERFORM 200-CLOSE-TICKET
+               STRING 'Ticket ' SM-TICKET-NUM ' CLOSED'
+                   DELIMITED BY SIZE INTO WS-REPLY-MSG
+           END-IF
+           END-IF
+           MOVE WS-REPLY-MSG TO DFHCOMMAREA
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-CLOSE-TICKET.
+           EXEC CICS ASSIGN
+               USERID (WS-USERID)
+           END-EXEC
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               YYYYMMDD (TICKET-CLOSED-DATE)
+           END-EXEC
+           SET TICKET-CLOSED TO TRUE
+           MOVE WS-USERID TO TICKET-CLOSED-BY
+           EXEC CICS REWRITE
+               FILE ('tktm0001')
+               FROM (WS-TICKET-REC)
+           END-EXEC
+           PERFORM 210-NEXT-SEQ
+           PERFORM 220-ADD-DETAIL-LINE.
+       200-EXIT.
+           EXIT.
+
+      *    Find the next free sequence number under this ticket's
+      *    header key - STARTBR past the highest possible suffix
+      *    (HIGH-VALUES) then READPREV back onto the last line
+      *    actually written, the same high-values-bounded READPREV
+      *    technique SM000's 350-SAMPLE-BROWSE already uses to walk
+      *    back from the top of a composite key range.
+       210-NEXT-SEQ.
+           MOVE 1 TO WS-NEXT-SEQ
+           MOVE SM-TICKET-NUM TO TICKD-TICKET-NUM
+           MOVE HIGH-VALUES TO TICKD-SEQ-NUM-X
+           EXEC CICS STARTBR FILE('tktd0001')
+                RIDFLD (TICKD-KEY)
+                KEYLENGTH (WS-TICKET-DTL-LEN)
+                GTEQ
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               EXEC CICS READPREV FILE('tktd0001')
+                    INTO (WS-TICKET-DTL-REC)
+                    RIDFLD (TICKD-KEY)
+                    KEYLENGTH (WS-TICKET-DTL-LEN)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   AND TICKD-TICKET-NUM = SM-TICKET-NUM
+                   COMPUTE WS-NEXT-SEQ = TICKD-SEQ-NUM + 1
+               END-IF
+               EXEC CICS ENDBR FILE('tktd0001')
+               END-EXEC
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+       220-ADD-DETAIL-LINE.
+           MOVE SPACES TO WS-TICKET-DTL-REC
+           MOVE SM-TICKET-NUM TO TICKD-TICKET-NUM
+           MOVE WS-NEXT-SEQ TO TICKD-SEQ-NUM
+           MOVE WS-USERID TO TICKD-ENTERED-BY
+           MOVE TICKET-CLOSED-DATE TO TICKD-ENTERED-DATE
+           STRING 'Ticket closed by ' WS-USERID
+               DELIMITED BY SIZE INTO TICKD-TEXT
+           EXEC CICS WRITE
+               FILE ('tktd0001')
+               FROM (WS-TICKET-DTL-REC)
+               RIDFLD (TICKD-KEY)
+               KEYLENGTH (WS-TICKET-DTL-LEN)
+           END-EXEC.
+       220-EXIT.
+           EXIT.
