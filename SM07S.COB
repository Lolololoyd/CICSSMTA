@@ -0,0 +1,101 @@
+      * SYMBOLIC MAP of sm07s Created by CACXBMS Version 6.0.27
+       01  SM07MI.
+	   02  FILLER				      PIC X(12).
+	   02  M07DATEL			      PIC S9(4) COMP.
+	   02  M07DATEF			      PIC X.
+	   02  FILLER REDEFINES M07DATEF.
+	       03  M07DATEA		      PIC X.
+	   02  M07DATEI			      PIC X(010).
+	   02  UIDL				      PIC S9(4) COMP.
+	   02  UIDF				      PIC X.
+	   02  FILLER REDEFINES UIDF.
+	       03  UIDA			      PIC X.
+	   02  UIDI				      PIC X(008).
+	   02  REQL				      PIC S9(4) COMP.
+	   02  REQF				      PIC X.
+	   02  FILLER REDEFINES REQF.
+	       03  REQA			      PIC X.
+	   02  REQI				      PIC X(001).
+	   02  ADML				      PIC S9(4) COMP.
+	   02  ADMF				      PIC X.
+	   02  FILLER REDEFINES ADMF.
+	       03  ADMA			      PIC X.
+	   02  ADMI				      PIC X(001).
+	   02  APPRL				      PIC S9(4) COMP.
+	   02  APPRF				      PIC X.
+	   02  FILLER REDEFINES APPRF.
+	       03  APPRA			      PIC X.
+	   02  APPRI				      PIC X(001).
+	   02  SVCL				      PIC S9(4) COMP.
+	   02  SVCF				      PIC X.
+	   02  FILLER REDEFINES SVCF.
+	       03  SVCA			      PIC X.
+	   02  SVCI				      PIC X(001).
+	   02  INQL				      PIC S9(4) COMP.
+	   02  INQF				      PIC X.
+	   02  FILLER REDEFINES INQF.
+	       03  INQA			      PIC X.
+	   02  INQI				      PIC X(001).
+	   02  UPDBYL			      PIC S9(4) COMP.
+	   02  UPDBYF			      PIC X.
+	   02  FILLER REDEFINES UPDBYF.
+	       03  UPDBYA		      PIC X.
+	   02  UPDBYI			      PIC X(008).
+	   02  EFFDTL			      PIC S9(4) COMP.
+	   02  EFFDTF			      PIC X.
+	   02  FILLER REDEFINES EFFDTF.
+	       03  EFFDTA		      PIC X.
+	   02  EFFDTI			      PIC X(008).
+	   02  TRMDTL			      PIC S9(4) COMP.
+	   02  TRMDTF			      PIC X.
+	   02  FILLER REDEFINES TRMDTF.
+	       03  TRMDTA		      PIC X.
+	   02  TRMDTI			      PIC X(008).
+	   02  PINL				      PIC S9(4) COMP.
+	   02  PINF				      PIC X.
+	   02  FILLER REDEFINES PINF.
+	       03  PINA			      PIC X.
+	   02  PINI				      PIC X(004).
+	   02  MSGL				      PIC S9(4) COMP.
+	   02  MSGF				      PIC X.
+	   02  FILLER REDEFINES MSGF.
+	       03  MSGA			      PIC X.
+	   02  MSGI				      PIC X(060).
+       01  SM07MO REDEFINES SM07MI.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  M07DATEO			      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  UIDO				      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  REQO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  ADMO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  APPRO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  SVCO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  INQO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  UPDBYO			      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  EFFDTO			      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TRMDTO			      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  PINO				      PIC X(004).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MSGO				      PIC X(060).
