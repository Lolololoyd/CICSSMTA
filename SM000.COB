@@ -16,7 +16,8 @@
        01  WS-ERR-MSG			 PIC X(50).
        01  WS-PGM		         PIC X(6).
        01  WS-KEY                        PIC X(06) VALUE '000001'.
-       01  WS-TEMPB.                       
+       01  WS-KEY-NUM REDEFINES WS-KEY   PIC 9(06).
+       01  WS-TEMPB.
            05 WS-TEMPB7                  PIC X(07) VALUE LOW-VALUES.
            05 FILLER REDEFINES WS-TEMPB7.
               10 FILLER                  PIC X(04).
@@ -28,7 +29,6 @@
               10 FILLER                  PIC X(04).
               10 WS-KEYB3                PIC 9(03). 
            05 WS-KEYB1                   PIC X(01) VALUE HIGH-VALUES.
-       01  WS-KEY-NUM REDEFINES WS-KEY   PIC 9(06).                
        01  WS-KEY2                       PIC X(08) VALUE 'ISCB119 '.
        01  WS-KEY3                       PIC X(09) VALUE '000002003'.
        01  WS-KEY3B.
@@ -39,7 +39,44 @@
        01  WS-RECB                       PIC X(20).
        01  WS-REC3                       PIC X(89).   
        01  WS-FOUND                      PIC X(1).
-       01  WS-FIELDS. 
+       01  WS-RESP                       PIC S9(8) COMP.
+       01  WS-TICKET-KEY-LEN             PIC S9(4) COMP VALUE 6.
+       01  WS-TICKET-FOUND               PIC X(1).
+       01  WS-TICKET-NOT-FOUND-MSG       PIC X(30) VALUE SPACES.
+       01  WS-TICKET-TRIMMED             PIC X(06) VALUE SPACES.
+       01  WS-TICKET-NUMERIC             PIC 9(06) VALUE ZERO.
+       01  WS-TICKET-REC.
+           COPY TICKF0001.
+       01  WS-SEC-LOG-LEN                PIC S9(4) COMP VALUE 64.
+       01  WS-SEC-LOG-REC.
+           COPY SECLOG.
+       01  WS-TKT-AUD-LEN                PIC S9(4) COMP VALUE 31.
+       01  WS-TKT-AUD-REC.
+           COPY TKTAUD01.
+       01  WS-TICKET-CTL-LEN             PIC S9(4) COMP VALUE 6.
+       01  WS-TICKET-CTL.
+           COPY TICKC0001.
+       01  WS-SVC-KEY-LEN                PIC S9(4) COMP VALUE 8.
+       01  WS-DEFAULT-SVC-CODE           PIC X(08) VALUE 'GENERAL '.
+       01  WS-SVC-CAT-REC.
+           COPY SVCCAT01.
+       01  WS-TICKET-DTL-LEN             PIC S9(4) COMP VALUE 9.
+       01  WS-TICKET-DTL-REC.
+           COPY TICKD0001.
+       01  WS-NAMEFILE-KEY-LEN           PIC S9(4) COMP VALUE 6.
+       01  WS-DEFAULT-CONTACT-KEY.
+           05  WS-DEFAULT-CONTACT-REGION PIC X(02) VALUE 'HQ'.
+           05  WS-DEFAULT-CONTACT-CODE   PIC X(04) VALUE 'HELP'.
+       01  WS-NAMEFILE-REC.
+           COPY NAMEFILE.
+       01  WS-MENU-CTR-LEN                PIC S9(4) COMP VALUE 1.
+       01  WS-MENU-CTR-REC.
+           COPY MENUC001.
+       01  WS-UAF-CA.
+           COPY UAFCOMM.
+       01  WS-SVC-CA.
+           COPY SVCCOMM.
+       01  WS-FIELDS.
            05  WS-STD-KEY-LEN    PIC S9(4) COMP VALUE 8.
            05  WS-REC.
                10  WS-USERID.
@@ -50,33 +87,68 @@
                    15  WS-ADMIN        PIC X.  
                    15  WS-APPROVER     PIC X.
                    15  WS-SERVICE      PIC X.
+                   15  WS-INQUIRY      PIC X.
                10  WS-UPDATEDBY        PIC X(8).
+               10  WS-EFFECTIVE-DATE   PIC 9(08).
+               10  WS-TERM-DATE        PIC 9(08).
+               10  WS-PIN              PIC X(04).
+       01  WS-TODAY-DATE      PIC 9(08).
        01  WS-CURRENT-MAP     VALUE 'SW00S'         PIC X(7).
        01  WS-TIME            PIC 9(15) COMP-3.
-       01  WS-DATE            PIC 9(7).
-       01  WS-DATE-X REDEFINES WS-DATE PIC X(7).
        01  WS-LENGTH          PIC S9(4) COMP.
        01  WS-END             PIC X(14) VALUE 'END PROCESSING'.
        01  WS-INVALID         PIC X(14) VALUE 'INVALID ACCESS'.
        01  WS-INVALID-USER    PIC X(20) VALUE 'INVALID USER ACCESS'.
-       01  WS-COMMAREA.
-           05 WS-PROG-STATE  PIC X(10).
-           COPY SW00S.
-           COPY DFHAID.
-           COPY DFHBMSCA.
+       01  WS-UPDATEDBY-ID    PIC X(08).
+       COPY SW00S.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       01  WS-IDLE-LIMIT      PIC S9(8) COMP VALUE +900.
+       01  WS-IDLE-SECS       PIC S9(8) COMP.
+       01  WS-CUR-SECS        PIC S9(8) COMP.
+       01  WS-LAST-SECS       PIC S9(8) COMP.
+       01  WS-HH              PIC S9(4) COMP.
+       01  WS-MM              PIC S9(4) COMP.
+       01  WS-SS              PIC S9(4) COMP.
+       01  WS-MMSS            PIC S9(4) COMP.
+       01  WS-IDLE-EXPIRED    PIC X(1) VALUE 'N'.
+       01  WS-TIMEOUT-MSG     PIC X(28)
+           VALUE 'SESSION TIMED OUT - RE-ENTER'.
+       01  WS-STEPUP-OK       PIC X(1).
        LINKAGE SECTION.
-       01  DFHCOMMAREA        PIC X(21).
+       01  DFHCOMMAREA.
+           COPY SMCOMM.
        PROCEDURE DIVISION.
        100-PROCESS.
            EXEC CICS IGNORE CONDITION
                      ERROR
            END-EXEC
            PERFORM 300-SEACHUSER
-           IF EIBTRNID = 'SM00'
+      *    SM06/SM07/SM08 are SM0006/SM0007/SM0008's own dedicated
+      *    self-loop transids (mirrors this program's TRANSID('SM00')
+      *    self-loop) - a task started under one of those arrives here
+      *    only via an XCTL back to the menu (PF3/PF10 from the child
+      *    screen), which cannot change EIBTRNID, so this gate has to
+      *    accept them too or the XCTL back to the menu is rejected.
+           IF EIBTRNID = 'SM00' OR EIBTRNID = 'SM06' OR
+                   EIBTRNID = 'SM07' OR EIBTRNID = 'SM08'
                IF EIBCALEN NOT = +0
-                  PERFORM 200-REC-MAP
+                  PERFORM 305-CHECK-IDLE
+                  IF WS-IDLE-EXPIRED = 'Y'
+                      MOVE WS-TIMEOUT-MSG TO ERRMSGO
+                      MOVE SPACES TO ERRMSG2O
+                      SET SM-STEPUP-NONE TO TRUE
+                      IF SM-STATE-OPTION NOT = SPACE
+                          MOVE SM-STATE-OPTION TO OPTIONO
+                          MOVE SM-STATE-TICKET TO TICKETO
+                      END-IF
+                      PERFORM 110-NEW-MAP
+                  ELSE
+                      PERFORM 200-REC-MAP
+                  END-IF
                ELSE
-                   MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO 
+                   MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO
+                   MOVE SPACES TO ERRMSG2O
                    PERFORM 110-NEW-MAP
                END-IF
            ELSE    
@@ -91,21 +163,23 @@
        100-EXIT.
            EXIT.
        110-NEW-MAP.
-           MOVE EIBDATE TO WS-DATE
-           MOVE WS-DATE-X TO DATEO
            EXEC CICS ASKTIME
                ABSTIME (WS-TIME)
            END-EXEC
            EXEC CICS FORMATTIME
                ABSTIME (WS-TIME)
                DATESEP ('-')
-               MMDDYY (DATEO)
+               YYYYMMDD (DATEO)
                TIME (TIMEO)
                TIMESEP (':')
            END-EXEC
            MOVE DFHBMASB TO TIMEA
            MOVE DFHBMASB TO DATEA
            MOVE DFHUNIMD TO OPTIONA
+           IF NOT SM-STEPUP-PENDING
+               MOVE SPACES TO PINO
+               MOVE DFHBMASB TO PINA
+           END-IF
            MOVE LENGTH OF SW00MO TO WS-LENGTH
            EXEC CICS
                SEND MAP('SW00M')
@@ -115,9 +189,25 @@
                LENGTH(WS-LENGTH)
                ERASE
            END-EXEC
+           IF ERRMSG2O NOT = SPACES
+               MOVE OPTIONO TO OPTION2O
+               MOVE TICKETO TO TICKET2O
+               MOVE DATEO TO DATE2O
+               MOVE TIMEO TO TIME2O
+               MOVE LENGTH OF SW00LO TO WS-LENGTH
+               EXEC CICS
+                   SEND MAP('SW00L')
+                   MAPSET(WS-CURRENT-MAP)
+                   FROM(SW00LO)
+                   LENGTH(WS-LENGTH)
+                   DATAONLY
+               END-EXEC
+           END-IF
+           MOVE EIBTIME TO SM-LAST-TIME
            EXEC CICS RETURN
                TRANSID('SM00')
-               COMMAREA(WS-COMMAREA)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH (21)
            END-EXEC.
        110-EXIT.
            EXIT.
@@ -127,10 +217,19 @@
                MAPSET('SW00S')
                INTO (SW00MI)
            END-EXEC
+           IF OPTIONI NOT = SPACE
+               MOVE OPTIONI TO SM-STATE-OPTION
+               MOVE TICKETI TO SM-STATE-TICKET
+           END-IF
            PERFORM 210-CHECK-AID.
        200-EXIT.
            EXIT.
+      *    PF7 is this shop's consistent help key - see SAMP10/SAMP20's
+      *    own PF7 branches. PF1 was not used for help here either,
+      *    to keep the PF-key layout the same across all three screens
+      *    even though SM000 itself had PF1 free.
        210-CHECK-AID.
+           MOVE SPACES TO ERRMSG2O.
            IF EIBAID = DFHPF3
                EXEC CICS SEND TEXT
                     FROM (WS-END)
@@ -140,47 +239,584 @@
                EXEC CICS RETURN
            END-EXEC
            ELSE IF EIBAID = DFHENTER
-               EVALUATE OPTIONI
-               WHEN 1
-               EXEC CICS LINK 
-                   PROGRAM('SM0001') 
+               IF SM-MENU-ADMIN
+                   PERFORM 212-ADMIN-MENU
+               ELSE
+                   PERFORM 211-TOP-MENU
+               END-IF
+           ELSE IF EIBAID = DFHPF7
+               PERFORM 213-HELP
+           ELSE
+               MOVE 'Invalid PFKey Pressed' TO ERRMSGO
+               MOVE 'INVALID PFKEY PRESSED' TO SEC-LOG-REASON
+               PERFORM 310-LOG-REJECT
+           END-IF.
+           PERFORM 110-NEW-MAP.
+       210-EXIT.
+           EXIT.
+
+      *    Top level of the menu tree - ticket options 1-5 dispatch
+      *    directly as before; 9 descends into the Administration
+      *    sub-menu (options 6-8) instead of dispatching them straight
+      *    from here.
+       211-TOP-MENU.
+           EVALUATE OPTIONI
+           WHEN 1
+               PERFORM 215-BUMP-OPTION-COUNTER
+               PERFORM 231-OPTION1
+           WHEN 2
+               PERFORM 232-OPTION2
+           WHEN 3
+               PERFORM 233-OPTION3
+           WHEN 4
+               PERFORM 215-BUMP-OPTION-COUNTER
+               PERFORM 234-OPTION4
+           WHEN 5
+               PERFORM 215-BUMP-OPTION-COUNTER
+               PERFORM 235-OPTION5
+           WHEN 9
+               SET SM-MENU-ADMIN TO TRUE
+               MOVE 'Administration menu' TO ERRMSGO
+               MOVE '6=Reports 7=Users 8=Service Catalog 0=Back' TO
+                   ERRMSG2O
+           WHEN SPACE
+               MOVE 'Option Required' TO ERRMSGO
+               MOVE DFHBMBRY TO OPTIONA
+           WHEN OTHER
+               MOVE 'Option Invalid value' TO ERRMSGO
+               MOVE DFHBMBRY TO OPTIONA
+               MOVE 'INVALID MENU OPTION - TOP MENU' TO SEC-LOG-REASON
+               PERFORM 310-LOG-REJECT
+           END-EVALUATE.
+       211-EXIT.
+           EXIT.
+
+      *    PF7 help - shows which options are valid at the current
+      *    menu level without dispatching or losing the in-progress
+      *    OPTION/TICKET entry on the screen.
+       213-HELP.
+           IF SM-MENU-ADMIN
+               MOVE 'Admin: 6=Reports 7=Users 8=Svc Catalog 0=Back'
+                   TO ERRMSGO
+           ELSE
+               MOVE 'Options: 1-5=Ticket  9=Admin  PF3=Exit  PF7=Help'
+                   TO ERRMSGO
+           END-IF.
+       213-EXIT.
+           EXIT.
+
+      *    Administration sub-menu - reached only via option 9 at the
+      *    top level. 0 returns to the top menu without dispatching
+      *    anything; any other entry leaves the level unchanged so an
+      *    unauthorized or mistyped attempt can simply be retried.
+       212-ADMIN-MENU.
+           EVALUATE OPTIONI
+           WHEN 6
+               PERFORM 215-BUMP-OPTION-COUNTER
+               PERFORM 236-OPTION6
+           WHEN 7
+               PERFORM 237-OPTION7
+           WHEN 8
+               PERFORM 215-BUMP-OPTION-COUNTER
+               PERFORM 238-OPTION8
+           WHEN 0
+               SET SM-MENU-TOP TO TRUE
+               MOVE 'Returned to main menu' TO ERRMSGO
+           WHEN SPACE
+               MOVE 'Option Required' TO ERRMSGO
+               MOVE DFHBMBRY TO OPTIONA
+           WHEN OTHER
+               MOVE 'Administration menu expects 6, 7, 8 or 0' TO
+                   ERRMSGO
+               MOVE DFHBMBRY TO OPTIONA
+               MOVE 'INVALID MENU OPTION - ADMIN MENU' TO SEC-LOG-REASON
+               PERFORM 310-LOG-REJECT
+           END-EVALUATE.
+       212-EXIT.
+           EXIT.
+      *
+      *    Bump the usage counter for whichever menu option was just
+      *    selected - one record per option in menu0001, created on
+      *    first use. Counted at menu-dispatch time regardless of
+      *    whether the option paragraph goes on to authorize the user -
+      *    options 2/3/7 are the exception, since OPTIONI keeps
+      *    retransmitting unchanged for every ENTER of a pending
+      *    214-CHECK-STEPUP PIN prompt; those three PERFORM this only
+      *    once WS-STEPUP-OK = 'Y', from inside the option paragraph
+      *    itself, so one step-up round-trip counts as one use.
+       215-BUMP-OPTION-COUNTER.
+           MOVE OPTIONI TO MENUC-OPTION
+           EXEC CICS READ
+               FILE('menu0001')
+               INTO (WS-MENU-CTR-REC)
+               RIDFLD (MENUC-OPTION)
+               KEYLENGTH (WS-MENU-CTR-LEN)
+               UPDATE
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               ADD 1 TO MENUC-COUNT
+               EXEC CICS REWRITE
+                   FILE ('menu0001')
+                   FROM (WS-MENU-CTR-REC)
+               END-EXEC
+           ELSE
+               MOVE 1 TO MENUC-COUNT
+               EXEC CICS WRITE
+                   FILE ('menu0001')
+                   FROM (WS-MENU-CTR-REC)
+                   RIDFLD (MENUC-OPTION)
+                   KEYLENGTH (WS-MENU-CTR-LEN)
+               END-EXEC
+           END-IF.
+       215-EXIT.
+           EXIT.
+
+      *    Step-up PIN check in front of an ADMIN/APPROVER-gated option
+      *    (2/3/7) actually executing. 300-SEACHUSER already refreshed
+      *    WS-PIN from UAF00001 for the signed-on user this turn. A
+      *    blank WS-PIN means the account predates PIN provisioning, so
+      *    it is let straight through rather than locking out every
+      *    existing ADMIN/APPROVER until SM0007 sets one. Otherwise the
+      *    first attempt at the option parks SM-STATE-STEPUP at 'P' and
+      *    reprompts for PINI instead of dispatching; the matching next
+      *    ENTER - same option still showing via SM-STATE-OPTION/
+      *    OPTIONO - compares PINI to WS-PIN and only then sets
+      *    WS-STEPUP-OK to let the caller continue.
+       214-CHECK-STEPUP.
+           MOVE 'N' TO WS-STEPUP-OK
+           IF WS-PIN = SPACES
+               MOVE 'Y' TO WS-STEPUP-OK
+           ELSE IF SM-STEPUP-PENDING AND SM-STATE-OPTION = OPTIONI
+               IF PINI NOT = SPACES AND PINI = WS-PIN
+                   SET SM-STEPUP-NONE TO TRUE
+                   MOVE 'Y' TO WS-STEPUP-OK
+               ELSE
+                   MOVE 'Incorrect PIN - re-enter or PF3 to cancel' TO
+                       ERRMSGO
+                   MOVE DFHBMDAR TO PINA
+               END-IF
+           ELSE
+               SET SM-STEPUP-PENDING TO TRUE
+               MOVE 'Enter PIN to confirm this action' TO ERRMSGO
+               MOVE DFHBMDAR TO PINA
+           END-IF.
+       214-EXIT.
+           EXIT.
+
+      *    TICKETI is typed free-form (PIC X, no BMS NUM attribute to
+      *    enforce digits-only entry), so a short entry like '42' needs
+      *    to be recognized as ticket 000042, not failed as not-found
+      *    because it doesn't match the zero-filled key on file. Trim
+      *    and re-edit it through FUNCTION NUMVAL before the READ, and
+      *    reject anything that isn't numeric up front with a message
+      *    distinct from "ticket not found".
+       220-VALIDATE-TICKET.
+           MOVE 'Ticket not found' TO WS-TICKET-NOT-FOUND-MSG
+           MOVE SPACES TO WS-TICKET-TRIMMED
+           IF TICKETI NOT = SPACES AND TICKETI NOT = ZERO
+               MOVE FUNCTION TRIM(TICKETI) TO WS-TICKET-TRIMMED
+               IF WS-TICKET-TRIMMED NOT NUMERIC
+                   MOVE 'N' TO WS-TICKET-FOUND
+                   MOVE 'Ticket number must be numeric' TO
+                       WS-TICKET-NOT-FOUND-MSG
+                   GO TO 220-EXIT
+               END-IF
+               COMPUTE WS-TICKET-NUMERIC =
+                   FUNCTION NUMVAL(WS-TICKET-TRIMMED)
+               MOVE WS-TICKET-NUMERIC TO TICKETI
+           END-IF
+           EXEC CICS
+                READ FILE('tktm0001')
+                INTO (WS-TICKET-REC)
+                RIDFLD (TICKETI)
+                KEYLENGTH (WS-TICKET-KEY-LEN)
+                EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-TICKET-FOUND
+           ELSE
+               MOVE 'N' TO WS-TICKET-FOUND
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       225-NEW-TICKET.
+           EXEC CICS
+                READ FILE('tktc0001')
+                INTO (WS-TICKET-CTL)
+                RIDFLD (TC-CONTROL-KEY)
+                KEYLENGTH (WS-TICKET-CTL-LEN)
+                EQUAL
+                UPDATE
+           END-EXEC
+           ADD 1 TO TC-LAST-TICKET-NUM
+           EXEC CICS REWRITE
+               FILE ('tktc0001')
+               FROM (WS-TICKET-CTL)
+           END-EXEC
+           MOVE SPACES TO WS-TICKET-REC
+           MOVE TC-LAST-TICKET-NUM TO TICKET-NUM
+      *    New tickets await APPROVER sign-off before moving to OPEN,
+      *    rather than going straight to OPEN.
+           SET TICKET-PENDING-APPROVAL TO TRUE
+           MOVE WS-USERID7 TO TICKET-REQUESTOR
+           PERFORM 226-CLASSIFY-TICKET
+           PERFORM 228-ROUTE-CONTACT
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               YYYYMMDD (TICKET-OPEN-DATE)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               TIME (TICKET-OPEN-TIME)
+           END-EXEC
+           EXEC CICS WRITE
+               FILE ('tktm0001')
+               FROM (WS-TICKET-REC)
+               RIDFLD (TICKET-NUM)
+               KEYLENGTH (WS-TICKET-KEY-LEN)
+           END-EXEC
+           PERFORM 227-ADD-DETAIL-LINE.
+       225-EXIT.
+           EXIT.
+
+      *    Classify the new ticket against the service catalog instead
+      *    of leaving TICKET-SVC-CODE blank/free-text - looks up the
+      *    shop's default service code; a mistyped or never-catalogued
+      *    code just leaves the ticket unclassified rather than
+      *    failing ticket creation over it.
+       226-CLASSIFY-TICKET.
+           EXEC CICS
+                READ FILE('svcc0001')
+                INTO (WS-SVC-CAT-REC)
+                RIDFLD (WS-DEFAULT-SVC-CODE)
+                KEYLENGTH (WS-SVC-KEY-LEN)
+                EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE SVC-CODE TO TICKET-SVC-CODE
+           END-IF.
+       226-EXIT.
+           EXIT.
+
+      *    Route the new ticket to the shop's default contact by
+      *    looking it up in NAMEFILE (SAMP20's name/address file) the
+      *    same way 226-CLASSIFY-TICKET stamps a default service code -
+      *    SW00M has no spare input field for the requestor to key in a
+      *    contact, so this looks up one fixed NAME-CODE and stamps
+      *    TICKET-CONTACT with its SHORT-NAME; a missing contact record
+      *    just leaves the ticket unrouted rather than failing the open.
+       228-ROUTE-CONTACT.
+           EXEC CICS
+                READ FILE('NAMEFILE')
+                INTO (WS-NAMEFILE-REC)
+                RIDFLD (WS-DEFAULT-CONTACT-KEY)
+                KEYLENGTH (WS-NAMEFILE-KEY-LEN)
+                EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE SHORT-NAME TO TICKET-CONTACT
+           END-IF.
+       228-EXIT.
+           EXIT.
+
+      *    Append the opening line of the ticket's work-log/history -
+      *    the ticket-detail file requested alongside the service
+      *    catalog, keyed TICKET-NUM + sequence number so later work
+      *    (e.g. SM0005's closure) can add further lines.
+       227-ADD-DETAIL-LINE.
+           MOVE SPACES TO WS-TICKET-DTL-REC
+           MOVE TICKET-NUM TO TICKD-TICKET-NUM
+           MOVE 1 TO TICKD-SEQ-NUM
+           MOVE WS-USERID7 TO TICKD-ENTERED-BY
+           MOVE TICKET-OPEN-DATE TO TICKD-ENTERED-DATE
+           MOVE TICKET-OPEN-TIME TO TICKD-ENTERED-TIME
+           MOVE 'Ticket opened - pending approval' TO TICKD-TEXT
+           EXEC CICS WRITE
+               FILE ('tktd0001')
+               FROM (WS-TICKET-DTL-REC)
+               RIDFLD (TICKD-KEY)
+               KEYLENGTH (WS-TICKET-DTL-LEN)
+           END-EXEC.
+       227-EXIT.
+           EXIT.
+
+      *    Write one ticket dispatch audit-trail record to TD queue
+      *    'TKAU' immediately before LINKing to the option program -
+      *    captures who dispatched which ticket through which option
+      *    and when, so a ticket's handling history can be rebuilt.
+       240-LOG-DISPATCH.
+           MOVE EIBDATE TO TA-LOG-DATE
+           MOVE EIBTIME TO TA-LOG-TIME
+           MOVE WS-USERID7 TO TA-USERID
+           MOVE TICKETO TO TA-TICKET-NUM
+           MOVE OPTIONI TO TA-OPTION
+           MOVE WS-PGM TO TA-PROGRAM
+           EXEC CICS WRITEQ TD
+               QUEUE ('TKAU')
+               FROM (WS-TKT-AUD-REC)
+               LENGTH (WS-TKT-AUD-LEN)
+           END-EXEC.
+       240-EXIT.
+           EXIT.
+
+      *    Option 1 - general ticket entry, open to any requestor.
+      *    INQUIRY users may look up an existing ticket here the same
+      *    as anyone else, but cannot open a new one - read-only means
+      *    nothing gets written, and opening a ticket writes tktm0001/
+      *    tktc0001/tktd0001 via 225-NEW-TICKET.
+       231-OPTION1.
+           IF (TICKETI = SPACES OR TICKETI = ZERO) AND WS-INQUIRY = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'INQUIRY access cannot open new tickets' TO ERRMSG2O
+               MOVE DFHBMBRY TO OPTIONA
+           ELSE IF TICKETI = SPACES OR TICKETI = ZERO
+               PERFORM 225-NEW-TICKET
+               MOVE TICKET-NUM TO TICKETO
+               MOVE TICKET-NUM TO SM-TICKET-NUM
+               PERFORM 240-LOG-DISPATCH
+               EXEC CICS LINK
+                   PROGRAM('SM0001')
                    COMMAREA(DFHCOMMAREA)
-                   LENGTH (21) 
-                   END-EXEC
+                   LENGTH (21)
+               END-EXEC
                MOVE DFHCOMMAREA TO ERRMSGO
-               WHEN 2
-               EXEC CICS LINK 
-                   PROGRAM('SM0002') 
-                   COMMAREA(DFHCOMMAREA)
-                   LENGTH (21) 
+           ELSE
+               PERFORM 220-VALIDATE-TICKET
+               IF WS-TICKET-FOUND NOT = 'Y'
+                   MOVE WS-TICKET-NOT-FOUND-MSG TO ERRMSGO
+                   STRING 'Ticket number searched: ' TICKETI
+                       DELIMITED BY SIZE INTO ERRMSG2O
+                   MOVE DFHBMBRY TO TICKETA
+               ELSE
+                   PERFORM 240-LOG-DISPATCH
+                   EXEC CICS LINK
+                       PROGRAM('SM0001')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH (21)
                    END-EXEC
-               MOVE DFHCOMMAREA TO ERRMSGO
-               WHEN 3
-               EXEC CICS LINK 
-                   PROGRAM('SM0003') 
-                   COMMAREA(DFHCOMMAREA)
-                   LENGTH (21) 
+                   MOVE DFHCOMMAREA TO ERRMSGO
+               END-IF
+           END-IF
+           END-IF.
+       231-EXIT.
+           EXIT.
+
+      *    Option 2 - ADMIN only, step-up PIN confirmed via
+      *    214-CHECK-STEPUP before the ticket is even looked up.
+       232-OPTION2.
+           IF WS-ADMIN NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 2 requires ADMIN access' TO ERRMSG2O
+               MOVE DFHBMBRY TO OPTIONA
+           ELSE
+               PERFORM 214-CHECK-STEPUP
+               IF WS-STEPUP-OK = 'Y'
+                   PERFORM 215-BUMP-OPTION-COUNTER
+                   PERFORM 220-VALIDATE-TICKET
+                   IF WS-TICKET-FOUND NOT = 'Y'
+                       MOVE WS-TICKET-NOT-FOUND-MSG TO ERRMSGO
+                       STRING 'Ticket number searched: ' TICKETI
+                           DELIMITED BY SIZE INTO ERRMSG2O
+                       MOVE DFHBMBRY TO TICKETA
+                   ELSE IF TICKET-PENDING-APPROVAL
+                       MOVE 'Ticket pending approval' TO ERRMSGO
+                       MOVE 'Awaiting APPROVER sign-off via option 3' TO
+                           ERRMSG2O
+                       MOVE DFHBMBRY TO TICKETA
+                   ELSE
+                       PERFORM 240-LOG-DISPATCH
+                       EXEC CICS LINK
+                           PROGRAM('SM0002')
+                           COMMAREA(DFHCOMMAREA)
+                           LENGTH (21)
+                       END-EXEC
+                       MOVE DFHCOMMAREA TO ERRMSGO
+                   END-IF
+               END-IF
+           END-IF.
+       232-EXIT.
+           EXIT.
+
+      *    Option 3 - APPROVER only. If the ticket is still awaiting
+      *    sign-off, an APPROVER entering this option *is* the sign-off -
+      *    the ticket moves to APPROVED before the LINK, so it becomes
+      *    reachable through options 2/4/5. An already-decided ticket is
+      *    simply passed through to SM0003 as before.
+       233-OPTION3.
+           IF WS-APPROVER NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 3 requires APPROVER access' TO ERRMSG2O
+               MOVE DFHBMBRY TO OPTIONA
+           ELSE
+               PERFORM 214-CHECK-STEPUP
+               IF WS-STEPUP-OK = 'Y'
+                   PERFORM 215-BUMP-OPTION-COUNTER
+                   PERFORM 220-VALIDATE-TICKET
+                   IF WS-TICKET-FOUND NOT = 'Y'
+                       MOVE WS-TICKET-NOT-FOUND-MSG TO ERRMSGO
+                       STRING 'Ticket number searched: ' TICKETI
+                           DELIMITED BY SIZE INTO ERRMSG2O
+                       MOVE DFHBMBRY TO TICKETA
+                   ELSE
+                       IF TICKET-PENDING-APPROVAL
+                           PERFORM 229-APPROVE-TICKET
+                       END-IF
+                       PERFORM 240-LOG-DISPATCH
+                       EXEC CICS LINK
+                           PROGRAM('SM0003')
+                           COMMAREA(DFHCOMMAREA)
+                           LENGTH (21)
+                       END-EXEC
+                       MOVE DFHCOMMAREA TO ERRMSGO
+                   END-IF
+               END-IF
+           END-IF.
+       233-EXIT.
+           EXIT.
+
+      *    Option 4 - SERVICE desk only
+       234-OPTION4.
+           IF WS-SERVICE NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 4 requires SERVICE access' TO ERRMSG2O
+               MOVE DFHBMBRY TO OPTIONA
+           ELSE
+               PERFORM 220-VALIDATE-TICKET
+               IF WS-TICKET-FOUND NOT = 'Y'
+                   MOVE WS-TICKET-NOT-FOUND-MSG TO ERRMSGO
+                   STRING 'Ticket number searched: ' TICKETI
+                       DELIMITED BY SIZE INTO ERRMSG2O
+                   MOVE DFHBMBRY TO TICKETA
+               ELSE IF TICKET-PENDING-APPROVAL
+                   MOVE 'Ticket pending approval' TO ERRMSGO
+                   MOVE 'Awaiting APPROVER sign-off via option 3' TO
+                       ERRMSG2O
+                   MOVE DFHBMBRY TO TICKETA
+               ELSE
+                   PERFORM 240-LOG-DISPATCH
+                   EXEC CICS LINK
+                       PROGRAM('SM0004')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH (21)
                    END-EXEC
-               MOVE DFHCOMMAREA TO ERRMSGO
-               WHEN 4
-               EXEC CICS LINK 
-                   PROGRAM('SM0004') 
-                   COMMAREA(DFHCOMMAREA)
-                   LENGTH (21) 
+                   MOVE DFHCOMMAREA TO ERRMSGO
+               END-IF
+           END-IF.
+       234-EXIT.
+           EXIT.
+
+      *    Option 5 - close a ticket - ADMIN or SERVICE desk
+       235-OPTION5.
+           IF WS-ADMIN NOT = 'Y' AND WS-SERVICE NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 5 requires ADMIN or SERVICE access' TO
+                   ERRMSG2O
+               MOVE DFHBMBRY TO OPTIONA
+           ELSE
+               PERFORM 220-VALIDATE-TICKET
+               IF WS-TICKET-FOUND NOT = 'Y'
+                   MOVE WS-TICKET-NOT-FOUND-MSG TO ERRMSGO
+                   STRING 'Ticket number searched: ' TICKETI
+                       DELIMITED BY SIZE INTO ERRMSG2O
+                   MOVE DFHBMBRY TO TICKETA
+               ELSE IF TICKET-PENDING-APPROVAL
+                   MOVE 'Ticket pending approval' TO ERRMSGO
+                   MOVE 'Awaiting APPROVER sign-off via option 3' TO
+                       ERRMSG2O
+                   MOVE DFHBMBRY TO TICKETA
+               ELSE
+                   PERFORM 240-LOG-DISPATCH
+                   EXEC CICS LINK
+                       PROGRAM('SM0005')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH (21)
                    END-EXEC
-               MOVE DFHCOMMAREA TO ERRMSGO
-               WHEN SPACE
-               MOVE 'Option Required' TO ERRMSGO 
+                   MOVE DFHCOMMAREA TO ERRMSGO
+               END-IF
+           END-IF.
+       235-EXIT.
+           EXIT.
+
+      *    Sign off a pending ticket - sets it APPROVED and stamps the
+      *    approver, using its own UPDATE read/REWRITE since
+      *    220-VALIDATE-TICKET above only did a plain READ.
+       229-APPROVE-TICKET.
+           EXEC CICS
+                READ FILE('tktm0001')
+                INTO (WS-TICKET-REC)
+                RIDFLD (TICKETI)
+                KEYLENGTH (WS-TICKET-KEY-LEN)
+                EQUAL
+                UPDATE
+           END-EXEC
+           SET TICKET-APPROVED TO TRUE
+           MOVE WS-USERID7 TO TICKET-APPROVER
+           EXEC CICS REWRITE
+               FILE ('tktm0001')
+               FROM (WS-TICKET-REC)
+           END-EXEC.
+       229-EXIT.
+           EXIT.
+
+      *    Option 6 - list provisioned users - ADMIN or, since it is a
+      *    read-only browse, INQUIRY
+       236-OPTION6.
+           IF WS-ADMIN NOT = 'Y' AND WS-INQUIRY NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 6 requires ADMIN or INQUIRY access' TO ERRMSG2O
                MOVE DFHBMBRY TO OPTIONA
-               WHEN OTHER
-               MOVE 'Option Invalid value' TO ERRMSGO
+           ELSE
+               EXEC CICS XCTL
+                   PROGRAM ('SM0006')
+               END-EXEC
+           END-IF.
+       236-EXIT.
+           EXIT.
+
+      *    Option 7 - add/change/delete/find UAF00001 users - ADMIN
+      *    only, step-up PIN confirmed via 214-CHECK-STEPUP before the
+      *    XCTL to SM0007.
+       237-OPTION7.
+           IF WS-ADMIN NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 7 requires ADMIN access' TO ERRMSG2O
                MOVE DFHBMBRY TO OPTIONA
-               END-EVALUATE
-           ELSE 
-               MOVE 'Invalid PFKey Pressed' TO ERRMSGO
+           ELSE
+               PERFORM 214-CHECK-STEPUP
+               IF WS-STEPUP-OK = 'Y'
+                   PERFORM 215-BUMP-OPTION-COUNTER
+                   MOVE SPACES TO WS-UAF-CA
+                   EXEC CICS XCTL
+                       PROGRAM ('SM0007')
+                       COMMAREA (WS-UAF-CA)
+                       LENGTH (LENGTH OF WS-UAF-CA)
+                   END-EXEC
+               END-IF
            END-IF.
-           PERFORM 110-NEW-MAP.
-       210-EXIT.
+       237-EXIT.
+           EXIT.
+
+      *    Option 8 - add/change/delete/find the service catalog -
+      *    SERVICE desk only
+       238-OPTION8.
+           IF WS-SERVICE NOT = 'Y'
+               MOVE 'Option not authorized for this user' TO ERRMSGO
+               MOVE 'Option 8 requires SERVICE access' TO ERRMSG2O
+               MOVE DFHBMBRY TO OPTIONA
+           ELSE
+               MOVE SPACES TO WS-SVC-CA
+               EXEC CICS XCTL
+                   PROGRAM ('SM0008')
+                   COMMAREA (WS-SVC-CA)
+                   LENGTH (LENGTH OF WS-SVC-CA)
+               END-EXEC
+           END-IF.
+       238-EXIT.
            EXIT.
 
        300-SEACHUSER.
@@ -196,6 +832,8 @@
                 EQUAL
            END-EXEC
            IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 'INVALID USERID - NOT PROVISIONED' TO SEC-LOG-REASON
+               PERFORM 310-LOG-REJECT
                EXEC CICS SEND TEXT
                     FROM (WS-INVALID-USER)
                     LENGTH (+20)
@@ -204,11 +842,83 @@
                EXEC CICS RETURN
                END-EXEC
            END-IF.
-      *    PERFORM 360-WRITE-REC.  
+           PERFORM 301-CHECK-DATES.
+      *    PERFORM 360-WRITE-REC.
       *    PERFORM 350-SAMPLE-BROWSE.
 
        300-EXIT.
-           EXIT.  
+           EXIT.
+
+      *    Reject a userid found in UAF00001 but outside its
+      *    EFFECTIVE-DATE/TERM-DATE window - a zero date on either
+      *    field means that end of the window is unrestricted, the
+      *    same convention TICKF0001's TICKET-CLOSED-DATE uses for
+      *    "not yet closed".
+       301-CHECK-DATES.
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               YYYYMMDD (WS-TODAY-DATE)
+           END-EXEC
+           IF (WS-EFFECTIVE-DATE NOT = ZERO AND
+               WS-TODAY-DATE < WS-EFFECTIVE-DATE)
+              OR
+              (WS-TERM-DATE NOT = ZERO AND
+               WS-TODAY-DATE > WS-TERM-DATE)
+               MOVE 'INVALID USERID - OUTSIDE EFFECTIVE DATES' TO
+                   SEC-LOG-REASON
+               PERFORM 310-LOG-REJECT
+               EXEC CICS SEND TEXT
+                    FROM (WS-INVALID-USER)
+                    LENGTH (+20)
+                    ERASE
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       301-EXIT.
+           EXIT.
+
+      *    Idle-timeout check - SM-LAST-TIME came back in DFHCOMMAREA
+      *    from the previous 110-NEW-MAP RETURN TRANSID('SM00'). If
+      *    more than WS-IDLE-LIMIT seconds have elapsed (or the clock
+      *    went backwards across midnight) the menu is redrawn instead
+      *    of acting on whatever PFKey/option was just entered.
+       305-CHECK-IDLE.
+           MOVE 'N' TO WS-IDLE-EXPIRED
+           IF SM-LAST-TIME NOT = ZERO
+               DIVIDE EIBTIME BY 10000 GIVING WS-HH REMAINDER WS-MMSS
+               DIVIDE WS-MMSS BY 100 GIVING WS-MM REMAINDER WS-SS
+               COMPUTE WS-CUR-SECS = (WS-HH * 3600) + (WS-MM * 60) +
+                                      WS-SS
+               DIVIDE SM-LAST-TIME BY 10000 GIVING WS-HH
+                                              REMAINDER WS-MMSS
+               DIVIDE WS-MMSS BY 100 GIVING WS-MM REMAINDER WS-SS
+               COMPUTE WS-LAST-SECS = (WS-HH * 3600) + (WS-MM * 60) +
+                                       WS-SS
+               COMPUTE WS-IDLE-SECS = WS-CUR-SECS - WS-LAST-SECS
+               IF WS-IDLE-SECS < 0 OR WS-IDLE-SECS > WS-IDLE-LIMIT
+                   MOVE 'Y' TO WS-IDLE-EXPIRED
+               END-IF
+           END-IF.
+       305-EXIT.
+           EXIT.
+
+       310-LOG-REJECT.
+           MOVE EIBDATE TO SEC-LOG-DATE
+           MOVE EIBTIME TO SEC-LOG-TIME
+           MOVE EIBTRMID TO SEC-LOG-TERMID
+           MOVE WS-USERID7 TO SEC-LOG-USERID
+           MOVE EIBTRNID TO SEC-LOG-TRANID
+           EXEC CICS WRITEQ TD
+               QUEUE ('SECL')
+               FROM (WS-SEC-LOG-REC)
+               LENGTH (WS-SEC-LOG-LEN)
+           END-EXEC.
+       310-EXIT.
+           EXIT.
 
        350-SAMPLE-BROWSE.
 
@@ -249,15 +959,19 @@
            EXIT.
 
        360-WRITE-REC.
-           
+
+           EXEC CICS ASSIGN
+               USERID (WS-UPDATEDBY-ID)
+           END-EXEC
            MOVE 'ISCB888 ' TO WS-USERID
+           MOVE WS-UPDATEDBY-ID TO WS-UPDATEDBY
            EXEC CICS
                WRITE FILE ('UAF00001')
                FROM (WS-REC)
                RIDFLD (WS-USERID)
            END-EXEC.
            IF EIBRESP = DFHRESP(DUPREC)
-               EXEC CICS 
+               EXEC CICS
                     READ FILE('uaf00001')
                     INTO (WS-REC)
                     RIDFLD (WS-USERID)
@@ -266,6 +980,7 @@
                     UPDATE
                END-EXEC
                MOVE SPACES TO WS-TYPE
+               MOVE WS-UPDATEDBY-ID TO WS-UPDATEDBY
            EXEC CICS
                REWRITE FILE ('UAF00001')
                FROM (WS-REC)
