@@ -29,7 +29,53 @@
        WORKING-STORAGE SECTION.
        01  WS-CURRENT-MAP  VALUE 'SAMM20'        PIC X(7).
        01  WS-TIME				 PIC 9(15) COMP-3.
+       01  WS-USERID			 PIC X(08).
+       01  WS-NAME-AUD-LEN               PIC S9(4) COMP VALUE 434.
+       01  WS-NAME-AUD-REC.
+           COPY NAMAUD01.
+       01  WS-NAME-DTL-KEY-LEN            PIC S9(4) COMP VALUE 9.
+       01  WS-NEXT-SEQ                    PIC 9(03) VALUE ZERO.
+       01  WS-NAME-DTL-REC.
+           COPY NAMED0001.
+       01  WS-PSTL-KEY-LEN                PIC S9(4) COMP VALUE 12.
+       01  WS-POSTAL-VALID                PIC X VALUE 'Y'.
+       01  WS-PSTL-REC.
+           COPY PSTLCD01.
+       01  WS-PRINT-TERMID                PIC X(04) VALUE 'P001'.
+       01  WS-USRP-KEY-LEN                PIC S9(4) COMP VALUE 8.
+       01  WS-USRP-REC.
+           COPY USRP0001.
        01  NAMEFILE-REC. COPY NAMEFILE.
+      *    Single default region for this site - NAMEFILE's key now
+      *    carries a REGION-CODE segment, but SAMM20 has no input
+      *    field for it, so every record maintained through this
+      *    screen stays within the one region this shop runs in today.
+       01  WS-DEFAULT-REGION                 PIC X(02) VALUE 'HQ'.
+      *    Supervisor-override support for 9040-DUPREC - uaf00001
+      *    record shape inline-duplicated from SM000's own WS-REC/
+      *    WS-TYPE (see SM000's 300-SEACHUSER), since SAMM20 has no
+      *    uaf00001 lookup of its own today. WS-UAF-ADMIN is the role
+      *    flag that gates the override.
+       01  WS-UAF-KEY-LEN                    PIC S9(4) COMP VALUE 8.
+       01  WS-UAF-REC.
+           05  WS-UAF-USERID.
+               10  WS-UAF-USERID7            PIC X(7).
+               10  FILLER                    PIC X(1).
+           05  WS-UAF-TYPE.
+               10  WS-UAF-REQUESTOR          PIC X.
+               10  WS-UAF-ADMIN              PIC X.
+               10  WS-UAF-APPROVER           PIC X.
+               10  WS-UAF-SERVICE            PIC X.
+               10  WS-UAF-INQUIRY            PIC X.
+           05  WS-UAF-UPDATEDBY              PIC X(8).
+           05  WS-UAF-EFFECTIVE-DATE         PIC 9(08).
+           05  WS-UAF-TERM-DATE              PIC 9(08).
+           05  WS-UAF-PIN                    PIC X(04).
+       01  WS-OVERRIDE-OK                    PIC X(01) VALUE 'N'.
+       01  WS-WRITE-OK                       PIC X(01) VALUE 'N'.
+       01  WS-SUFFIX-TRY                     PIC 9(01) VALUE ZERO.
+       01  WS-DUP-MSG                        PIC X(52) VALUE
+           'Error - duplicate record - correct or PF24 to cancel'.
 	   COPY SAMM20.
 	   COPY DFHBMSCA.
 	   COPY DFHAID.
@@ -94,6 +140,7 @@
 		   PF4(1004-CHANGE)
 		   PF5(1005-ADD)
 		   PF6(1006-DELETE)
+		   PF7(1007-HELP)
 		   PF9(1009-PRINT-NAME)
 		   PF10(1010-RETURN-TO-MENU)
 	       END-EXEC
@@ -152,7 +199,7 @@
 		   INTO(NAMEFILE-REC)
 		   RIDFLD (LS-RIDFLD)
 	       END-EXEC
-	       MOVE NAME-CODE TO LS-CODE
+	       MOVE KEY1 TO LS-CODE
 	   END-PERFORM
 	   GO TO 9090-SHOW-RECORD
 	   .
@@ -191,32 +238,76 @@
       *
        1006-DELETE.
 	   MOVE 'DELETE' TO LS-ACTION
-	   MOVE 'Press ENTER key to delete - PF24 to cancel'
-	     TO MSGO
+	   MOVE DFHBMFSE TO CONFIA
+	   MOVE SPACE TO CONFIO
+	   MOVE 'Type Y and ENTER to confirm delete - PF24 cancels' TO MSGO
+	   MOVE -1 TO CONFIL
 	   GO TO 9120-SEND-DATA-ONLY
 	   .
       *
        1009-PRINT-NAME.
 	   SET LS-PRINT-ONE  TO TRUE
+	   PERFORM 1019-GET-PRINT-TERMID
 	   EXEC CICS START
 	       TRANSID('SAMP')
-	       TERMID('P001')
+	       TERMID(WS-PRINT-TERMID)
 	       FROM (DFHCOMMAREA)
 	       NOHANDLE
 	   END-EXEC
 	   IF EIBRESP = DFHRESP(NORMAL)
-	       MOVE 'Print request STARTed on P001' TO MSGO
+	       MOVE SPACES TO MSGO
+	       STRING 'Print request STARTed on ' DELIMITED BY SIZE
+		   WS-PRINT-TERMID DELIMITED BY SIZE
+		   INTO MSGO
 	   ELSE
 	       MOVE 'Print request could not be STARTed' TO MSGO
 	   END-IF
 	   GO TO 9120-SEND-DATA-ONLY
 	   .
+      *
+      *    Look up the current user's preferred print terminal in
+      *    usrp0001; fall back to P001 if the user has none on file.
+      *    Bracketed with PUSH/POP HANDLE since 000-PROCESS registers
+      *    a global HANDLE CONDITION NOTFND that must stay in effect
+      *    for the rest of the transaction.
+       1019-GET-PRINT-TERMID.
+	   MOVE 'P001' TO WS-PRINT-TERMID
+	   EXEC CICS ASSIGN
+	       USERID (WS-USERID)
+	   END-EXEC
+	   EXEC CICS PUSH HANDLE
+	   END-EXEC
+	   EXEC CICS IGNORE CONDITION
+	       NOTFND
+	   END-EXEC
+	   EXEC CICS READ
+	       FILE('usrp0001')
+	       INTO (WS-USRP-REC)
+	       RIDFLD (WS-USERID)
+	       KEYLENGTH (WS-USRP-KEY-LEN)
+	       EQUAL
+	   END-EXEC
+	   EXEC CICS POP HANDLE
+	   END-EXEC
+	   IF EIBRESP = DFHRESP(NORMAL)
+	       AND USRP-PRINT-TERMID NOT = SPACES
+	       MOVE USRP-PRINT-TERMID TO WS-PRINT-TERMID
+	   END-IF
+	   .
       *
        1010-RETURN-TO-MENU.
 	   SET LS-MENU-PROG TO TRUE
 	   MOVE SPACE TO WS-CURRENT-MAP
 	   GO TO 9998-RETURN
 	   .
+      *
+      *    PF7 - this shop's consistent help key (PF1 is already FIND
+      *    on this screen) - see SM000/SAMP10's own PF7 branches.
+       1007-HELP.
+	   MOVE 'PF1=Find PF4=Change PF5=Add PF6=Delete PF9=Print'
+	     TO MSGO
+	   GO TO 9120-SEND-DATA-ONLY
+	   .
       *
        1024-CANCEL.
 	   MOVE 'Request has been cancelled' TO MSGO
@@ -234,13 +325,17 @@
       *
        2000-FILE-ADD.
 	   MOVE SPACES TO NAMEFILE-REC
+	   MOVE WS-DEFAULT-REGION TO REGION-CODE
 	   PERFORM 2015-EDIT
 	   IF LS-ACTION = SPACE
 	       EXEC CICS WRITE
 		   FILE('NAMEFILE')
 		   FROM(NAMEFILE-REC)
-		   RIDFLD(NAME-CODE)
+		   RIDFLD(KEY1)
 	       END-EXEC
+	       IF COMMENT NOT = SPACES
+		   PERFORM 236-ADD-COMMENT-HISTORY
+	       END-IF
 	       MOVE 'Record has been added' TO MSGO
 	   END-IF
 	   GO TO 9120-SEND-DATA-ONLY
@@ -254,12 +349,18 @@
 	       EQUAL
 	       UPDATE
 	   END-EXEC
+	   MOVE 'CHANGE' TO NA-LOG-ACTION
+	   PERFORM 235-LOG-BEFORE-IMAGE
 	   PERFORM 2015-EDIT
 	   IF LS-ACTION = SPACE
 	       EXEC CICS REWRITE
 		   FILE('NAMEFILE')
 		   FROM(NAMEFILE-REC)
 	       END-EXEC
+	       IF COMMENT NOT = NA-COMMENT
+	       AND COMMENT NOT = SPACES
+		   PERFORM 236-ADD-COMMENT-HISTORY
+	       END-IF
 	       MOVE 'Record has been changed' TO MSGO
 	   END-IF
 	   GO TO 9120-SEND-DATA-ONLY
@@ -267,6 +368,7 @@
       *
        2015-EDIT.
 	   PERFORM 9140-MOVE-SCREEN-TO-FILE
+	   PERFORM 2016-VALIDATE-POSTAL-CODE
 	   EVALUATE TRUE
 	   WHEN (NAME-CODE = LOW-VALUE OR NAME-CODE = SPACE)
 	       MOVE 'Code cannot be blank' TO MSGO
@@ -274,6 +376,9 @@
 	   WHEN (NAME = LOW-VALUES OR NAME = SPACES)
 	       MOVE 'Name cannot be blank' TO MSGO
 	       MOVE -1 TO CNAMEL
+	   WHEN WS-POSTAL-VALID NOT = 'Y'
+	       MOVE 'Postal code not found in reference table' TO MSGO
+	       MOVE -1 TO POSTL
 	   WHEN OTHER
 	       MOVE SPACE TO MSGO LS-ACTION
 	       PERFORM 9110-RESTORE-ATTRIBUTES
@@ -286,8 +391,46 @@
 	       MOVE SHORT-NAME TO LS-RIDFLD
 	   END-IF
 	   .
+      *
+      *    Validate POSTAL-CODE against the pstl0001 reference table,
+      *    the same EXEC CICS READ-to-validate approach 226-CLASSIFY-
+      *    TICKET in SM000 uses for service codes. The field is
+      *    optional, so a blank entry passes unchecked; a non-blank
+      *    one must match an active entry on file.
+       2016-VALIDATE-POSTAL-CODE.
+	   MOVE 'Y' TO WS-POSTAL-VALID
+	   IF POSTAL-CODE NOT = SPACES
+	       EXEC CICS PUSH HANDLE
+	       END-EXEC
+	       EXEC CICS IGNORE CONDITION
+		   NOTFND
+	       END-EXEC
+	       EXEC CICS READ
+		   FILE('pstl0001')
+		   INTO (WS-PSTL-REC)
+		   RIDFLD (POSTAL-CODE)
+		   KEYLENGTH (WS-PSTL-KEY-LEN)
+		   EQUAL
+	       END-EXEC
+	       EXEC CICS POP HANDLE
+	       END-EXEC
+	       IF EIBRESP NOT = DFHRESP(NORMAL)
+	       OR NOT PSTL-IS-ACTIVE
+		   MOVE 'N' TO WS-POSTAL-VALID
+	       END-IF
+	   END-IF
+	   .
       *
        2020-FILE-DELETE.
+	   IF CONFII NOT = 'Y'
+	       MOVE DFHBMFSE TO CONFIA
+	       MOVE SPACE TO CONFIO
+	       MOVE 'Type Y and ENTER to confirm delete - PF24 cancels' TO MSGO
+	       MOVE -1 TO CONFIL
+	       GO TO 9120-SEND-DATA-ONLY
+	   END-IF
+	   MOVE 'DELETE' TO NA-LOG-ACTION
+	   PERFORM 235-LOG-BEFORE-IMAGE
 	   EXEC CICS PUSH HANDLE
 	   END-EXEC
 	   EXEC CICS IGNORE CONDITION
@@ -304,11 +447,103 @@
 	   PERFORM 9080-STARTBR THRU 9080-EXIT
 	   GO TO 9090-SHOW-RECORD
 	   .
+      *
+      *    Write a before-image of NAMEFILE-REC to TD queue 'NAUD'
+      *    immediately before a CHANGE or DELETE is applied, so the
+      *    prior contents of the record can be recovered later. Same
+      *    append-only WRITEQ TD pattern 240-LOG-DISPATCH/310-LOG-
+      *    REJECT use in SM000 for their own audit trails.
+       235-LOG-BEFORE-IMAGE.
+	   MOVE EIBDATE TO NA-LOG-DATE
+	   MOVE EIBTIME TO NA-LOG-TIME
+	   MOVE EIBTRMID TO NA-LOG-TERMID
+	   MOVE REGION-CODE TO NA-REGION-CODE
+	   MOVE NAME-CODE TO NA-NAME-CODE
+	   MOVE SHORT-NAME TO NA-SHORT-NAME
+	   MOVE NAME TO NA-NAME
+	   MOVE CONTACT-NAME TO NA-CONTACT-NAME
+	   MOVE ADDRESS1 TO NA-ADDRESS1
+	   MOVE ADDRESS2 TO NA-ADDRESS2
+	   MOVE ADDRESS3 TO NA-ADDRESS3
+	   MOVE ADDRESS4 TO NA-ADDRESS4
+	   MOVE POSTAL-CODE TO NA-POSTAL-CODE
+	   MOVE PHONE TO NA-PHONE
+	   MOVE FAX TO NA-FAX
+	   MOVE COMMENT TO NA-COMMENT
+	   EXEC CICS WRITEQ TD
+	       QUEUE ('NAUD')
+	       FROM (WS-NAME-AUD-REC)
+	       LENGTH (WS-NAME-AUD-LEN)
+	   END-EXEC
+	   .
+      *
+      *    Append the just-entered comment to named0001 as a permanent
+      *    history line, the same composite-key append pattern SM0005
+      *    uses for tktd0001 work-log entries - find the next free
+      *    sequence number under this NAME-CODE with a HIGH-VALUES
+      *    STARTBR/READPREV, then WRITE the new line. COMMENT itself
+      *    keeps holding only the current text; named0001 keeps every
+      *    one that came before it.
+       236-ADD-COMMENT-HISTORY.
+	   PERFORM 237-NEXT-COMMENT-SEQ
+	   EXEC CICS ASSIGN
+	       USERID (WS-USERID)
+	   END-EXEC
+	   EXEC CICS ASKTIME
+	       ABSTIME (WS-TIME)
+	   END-EXEC
+	   MOVE SPACES TO WS-NAME-DTL-REC
+	   MOVE REGION-CODE TO NAMED-REGION-CODE
+	   MOVE NAME-CODE TO NAMED-NAME-CODE
+	   MOVE WS-NEXT-SEQ TO NAMED-SEQ-NUM
+	   MOVE WS-USERID TO NAMED-ENTERED-BY
+	   EXEC CICS FORMATTIME
+	       ABSTIME (WS-TIME)
+	       YYYYMMDD (NAMED-ENTERED-DATE)
+	       TIME (NAMED-ENTERED-TIME)
+	   END-EXEC
+	   MOVE COMMENT TO NAMED-TEXT
+	   EXEC CICS WRITE
+	       FILE ('named0001')
+	       FROM (WS-NAME-DTL-REC)
+	       RIDFLD (NAMED-KEY)
+	       KEYLENGTH (WS-NAME-DTL-KEY-LEN)
+	   END-EXEC
+	   .
+      *
+       237-NEXT-COMMENT-SEQ.
+	   MOVE 1 TO WS-NEXT-SEQ
+	   MOVE REGION-CODE TO NAMED-REGION-CODE
+	   MOVE NAME-CODE TO NAMED-NAME-CODE
+	   MOVE HIGH-VALUES TO NAMED-SEQ-NUM-X
+	   EXEC CICS STARTBR FILE('named0001')
+		RIDFLD (NAMED-KEY)
+		KEYLENGTH (WS-NAME-DTL-KEY-LEN)
+		GTEQ
+	   END-EXEC
+	   IF EIBRESP = DFHRESP(NORMAL)
+	       EXEC CICS READPREV FILE('named0001')
+		    INTO (WS-NAME-DTL-REC)
+		    RIDFLD (NAMED-KEY)
+		    KEYLENGTH (WS-NAME-DTL-KEY-LEN)
+	       END-EXEC
+	       IF EIBRESP = DFHRESP(NORMAL)
+		   AND NAMED-REGION-CODE = REGION-CODE
+		   AND NAMED-NAME-CODE = NAME-CODE
+		   COMPUTE WS-NEXT-SEQ = NAMED-SEQ-NUM + 1
+	       END-IF
+	       EXEC CICS ENDBR FILE('named0001')
+	       END-EXEC
+	   END-IF.
+       237-EXIT.
+	   EXIT.
       *
        2030-FILE-FIND.
 	   IF (CCODEI NOT = DFHBMEOF AND CCODEI NOT = LOW-VALUE)
 	       EXEC CICS BIF DEEDIT FIELD(CCODEI) END-EXEC
-	       MOVE CCODEI TO LS-RIDFLD
+	       MOVE SPACES TO LS-RIDFLD
+	       MOVE WS-DEFAULT-REGION TO LS-RIDFLD(1:2)
+	       MOVE CCODEI TO LS-RIDFLD(3:4)
 	       SET LS-NAMEFILE TO TRUE
 	   ELSE
 	       MOVE SHRTNMI TO LS-RIDFLD
@@ -347,10 +582,88 @@
       *
        9040-DUPREC.
 	   MOVE -1 TO CCODEL
-	   MOVE 'Error - duplicate record - correct or PF24 to cancel'
-	     TO MSGO
+	   PERFORM 9041-CHECK-OVERRIDE
+	   IF WS-OVERRIDE-OK = 'Y'
+	       PERFORM 9042-RETRY-SUFFIX
+	   ELSE
+	       MOVE WS-DUP-MSG TO MSGO
+	   END-IF
 	   GO TO 9120-SEND-DATA-ONLY
 	   .
+      *
+      *    Only an ADMIN-flagged uaf00001 user may force a duplicate
+      *    NAME-CODE through - see SM000's 300-SEACHUSER for the same
+      *    ASSIGN USERID/READ uaf00001 pattern.
+       9041-CHECK-OVERRIDE.
+	   MOVE 'N' TO WS-OVERRIDE-OK
+	   EXEC CICS ASSIGN
+	       USERID(WS-UAF-USERID)
+	   END-EXEC
+	   EXEC CICS PUSH HANDLE
+	   END-EXEC
+	   EXEC CICS IGNORE CONDITION
+	       NOTFND
+	   END-EXEC
+	   EXEC CICS READ
+	       FILE('uaf00001')
+	       INTO(WS-UAF-REC)
+	       RIDFLD(WS-UAF-USERID)
+	       KEYLENGTH(WS-UAF-KEY-LEN)
+	       EQUAL
+	   END-EXEC
+	   EXEC CICS POP HANDLE
+	   END-EXEC
+	   IF EIBRESP = DFHRESP(NORMAL) AND WS-UAF-ADMIN = 'Y'
+	       MOVE 'Y' TO WS-OVERRIDE-OK
+	   END-IF
+	   .
+      *
+      *    Force the add through by substituting a fresh last
+      *    character on NAME-CODE until the WRITE stops hitting
+      *    DUPREC - tries '1' through '9', then gives up and falls
+      *    back to the normal correct-or-cancel message. Bracketed
+      *    with PUSH/POP HANDLE and IGNORE CONDITION DUPREC the same
+      *    way 1019-GET-PRINT-TERMID brackets its own READ, since
+      *    000-PROCESS registers a global HANDLE CONDITION DUPREC
+      *    that must stay in effect for the rest of the transaction.
+       9042-RETRY-SUFFIX.
+	   MOVE 'N' TO WS-WRITE-OK
+	   MOVE ZERO TO WS-SUFFIX-TRY
+	   PERFORM 9043-NEXT-SUFFIX
+	   EXEC CICS PUSH HANDLE
+	   END-EXEC
+	   EXEC CICS IGNORE CONDITION
+	       DUPREC
+	   END-EXEC
+	   PERFORM UNTIL WS-WRITE-OK = 'Y' OR WS-SUFFIX-TRY > 9
+	       EXEC CICS WRITE
+		   FILE('NAMEFILE')
+		   FROM(NAMEFILE-REC)
+		   RIDFLD(KEY1)
+	       END-EXEC
+	       IF EIBRESP = DFHRESP(NORMAL)
+		   MOVE 'Y' TO WS-WRITE-OK
+	       ELSE
+		   PERFORM 9043-NEXT-SUFFIX
+	       END-IF
+	   END-PERFORM
+	   EXEC CICS POP HANDLE
+	   END-EXEC
+	   IF WS-WRITE-OK = 'Y'
+	       MOVE NAME-CODE TO CCODEO
+	       IF COMMENT NOT = SPACES
+		   PERFORM 236-ADD-COMMENT-HISTORY
+	       END-IF
+	       MOVE 'Record added with override - code suffixed' TO MSGO
+	   ELSE
+	       MOVE WS-DUP-MSG TO MSGO
+	   END-IF
+	   .
+      *
+       9043-NEXT-SUFFIX.
+	   ADD 1 TO WS-SUFFIX-TRY
+	   MOVE WS-SUFFIX-TRY TO NAME-CODE(4:1)
+	   .
       *
        9050-ENDFILE.
 	   MOVE SPACE TO LS-ACTION
@@ -412,12 +725,12 @@
 	       INTO(NAMEFILE-REC)
 	       RIDFLD(LS-RIDFLD)
 	   END-EXEC
-	   MOVE NAME-CODE TO LS-CODE
+	   MOVE KEY1 TO LS-CODE
 	   GO TO 9080-EXIT
 	   .
       *
        9082-DUPKEY.
-	   IF LS-CODE = NAME-CODE
+	   IF LS-CODE = KEY1
 	   OR LS-CODE = LOW-VALUE
 	   OR LS-CODE = SPACE
 	       GO TO 9080-EXIT
@@ -494,7 +807,7 @@
       *
       *
        9130-MOVE-FILE-TO-SCREEN.
-	   MOVE NAME-CODE    TO LS-CODE
+	   MOVE KEY1         TO LS-CODE
 	   MOVE NAME-CODE    TO CCODEO
 	   MOVE SHORT-NAME   TO SHRTNMO
 	   MOVE NAME	     TO CNAMEO
