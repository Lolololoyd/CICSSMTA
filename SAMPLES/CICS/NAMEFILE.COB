@@ -20,6 +20,7 @@
       ******************************************************************
       *
 	   05  KEY1.
+	       10  REGION-CODE			 PIC X(2).
 	       10  NAME-CODE			 PIC X(4).
       *        10  NAME-CODE-NUM REDEFINES NAME-CODE PIC 9999.
 	   05  KEY2.
