@@ -79,6 +79,12 @@
 	       03  CCMNTA			      PIC X.
 	   02  FILLER				      PIC XXXX.
 	   02  CCMNTI				      PIC X(060).
+	   02  CONFIL				      PIC S9(4) COMP.
+	   02  CONFIF				      PIC X.
+	   02  FILLER REDEFINES CONFIF.
+	       03  CONFIA			      PIC X.
+	   02  FILLER				      PIC XXXX.
+	   02  CONFII				      PIC X(001).
 	   02  MSGL				      PIC S9(4) COMP.
 	   02  MSGF				      PIC X.
 	   02  FILLER REDEFINES MSGF.
@@ -180,6 +186,13 @@
 	   02  CCMNTO				      PIC X(060).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
+	   02  CONFIC				      PIC X.
+	   02  CONFIP				      PIC X.
+	   02  CONFIH				      PIC X.
+	   02  CONFIV				      PIC X.
+	   02  CONFIO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
 	   02  MSGC				      PIC X.
 	   02  MSGP				      PIC X.
 	   02  MSGH				      PIC X.
