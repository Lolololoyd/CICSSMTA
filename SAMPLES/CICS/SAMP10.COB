@@ -35,6 +35,15 @@
        01  WS-LOOP				 PIC 9(4) COMP.
        01  WS-ROWS				 PIC 9(4) COMP.
        01  DISP-RESP				 PIC 999.
+       01  WS-USERID				 PIC X(08).
+       01  WS-PRINT-TERMID			 PIC X(04) VALUE 'P001'.
+       01  WS-USRP-KEY-LEN			 PIC S9(4) COMP VALUE 8.
+       01  WS-USRP-REC.			 COPY USRP0001.
+      *    Single default region for this site - NAMEFILE's key now
+      *    carries a REGION-CODE segment, but SAMM10 has no input
+      *    field for it, so every code-based lookup from this screen
+      *    stays within the one region this shop runs in today.
+       01  WS-DEFAULT-REGION			 PIC X(02) VALUE 'HQ'.
 	   COPY DFHBMSCA.
 	   COPY DFHAID.
 	   COPY SAMM10.
@@ -84,12 +93,19 @@
       *
        110-EVALUATE.
 	   EVALUATE TRUE
+      *    Fold to upper case so a lower/mixed-case typed short name
+      *    still GTEQ-positions against the upper-case SHORT-NAME keys
+      *    on file - the GTEQ itself already makes this a partial/
+      *    prefix search (a few leading letters jump to the nearest
+      *    match), this just makes that match case-insensitive too.
 	   WHEN (SHRTNMI NOT = DFHBMEOF AND SHRTNMI NOT = LOW-VALUE)
-	       MOVE SHRTNMI TO LS-RIDFLD
+	       MOVE FUNCTION UPPER-CASE(SHRTNMI) TO LS-RIDFLD
 	       SET LS-SHORTNAME TO TRUE
 	   WHEN (FCODEI NOT = DFHBMEOF AND FCODEI NOT = LOW-VALUE)
 	       EXEC CICS BIF DEEDIT FIELD(FCODEI) END-EXEC
-	       MOVE FCODEI TO LS-RIDFLD
+	       MOVE SPACES TO LS-RIDFLD
+	       MOVE WS-DEFAULT-REGION TO LS-RIDFLD(1:2)
+	       MOVE FCODEI TO LS-RIDFLD(3:4)
 	       SET LS-NAMEFILE TO TRUE
 	   END-EVALUATE
 	   MOVE LOW-VALUE TO SHRTNMO FCODEO
@@ -153,6 +169,17 @@
 		   MOVE 'MAINT' TO LS-ACTION
 		   PERFORM 200-SETUP-FIND
 	       END-IF
+	   WHEN DFHPF6
+	       IF LS-ACTION = 'FIND'
+	       OR LS-ACTION = 'MAINT'
+		   PERFORM 199-INVALID
+	       ELSE
+		   IF (JUMPI NOT = DFHBMEOF AND JUMPI NOT = LOW-VALUE)
+		       PERFORM 205-JUMP-TO-LETTER
+		   ELSE
+		       PERFORM 199-INVALID
+		   END-IF
+	       END-IF
 	   WHEN DFHPF9
 	       IF LS-ACTION = 'FIND'
 	       OR LS-ACTION = 'MAINT'
@@ -174,6 +201,11 @@
 	       ELSE
 		   PERFORM 199-INVALID
 	       END-IF
+      *    PF7 - this shop's consistent help key (PF1 is already FIND
+      *    on this screen) - see SM000/SAMP20's own PF7 branches.
+	   WHEN DFHPF7
+	       MOVE 'PF1=Find PF2=Next PF3=Prev PF5=Maint PF6=Jump'
+		   TO MSGO
 	   WHEN DFHENTER
 	       IF LS-ACTION = 'FIND'
 		   PERFORM 210-FIND
@@ -229,6 +261,20 @@
 		ERASE
 	   END-EXEC
 	   .
+      *
+      *    Jump the browse position to the first NAMEFILE record whose
+      *    SHORT-NAME starts with the letter keyed into JUMPI, the same
+      *    GTEQ positioning 210-FIND already uses for a full short name
+      *    - a single letter left-justified and space-padded sorts GTEQ
+      *    to the first entry at or after that letter.
+       205-JUMP-TO-LETTER.
+	   MOVE SPACE TO LS-ACTION
+	   MOVE SPACES TO LS-RIDFLD
+	   MOVE FUNCTION UPPER-CASE(JUMPI) TO LS-RIDFLD
+	   SET LS-SHORTNAME TO TRUE
+	   PERFORM 215-SET-BROWSE
+	   PERFORM 220-LIST
+	   .
       *
        210-FIND.
 	   EXEC CICS READ
@@ -240,7 +286,7 @@
 	   END-EXEC
 	   MOVE LS-RIDFLD TO LS-FIRST-RIDFLD LS-LAST-RIDFLD
 	   IF WS-RESP = DFHRESP (NORMAL) OR DFHRESP (DUPKEY)
-	       MOVE NAME-CODE TO LS-FIRST-CODE LS-CODE LS-LAST-CODE
+	       MOVE KEY1 TO LS-FIRST-CODE LS-CODE LS-LAST-CODE
 	   ELSE
 	       MOVE LOW-VALUE TO LS-FIRST-CODE LS-CODE LS-LAST-CODE
 	   END-IF
@@ -269,7 +315,7 @@
 	       IF  LS-CODE NOT = SPACE
 	       AND LS-CODE NOT = LOW-VALUE
 		   PERFORM
-		       UNTIL NAME-CODE = LS-CODE
+		       UNTIL KEY1 = LS-CODE
 			  OR WS-RESP NOT = DFHRESP(DUPKEY)
 		       EXEC CICS READNEXT
 			   FILE(LS-FILE)
@@ -302,7 +348,7 @@
 	   END-EXEC
 	   IF WS-RESP = DFHRESP (NORMAL)
 	       MOVE LS-RIDFLD TO LS-FIRST-RIDFLD
-	       MOVE NAME-CODE TO LS-FIRST-CODE
+	       MOVE KEY1 TO LS-FIRST-CODE
 	       PERFORM 225-LIST WITH TEST AFTER
 		   VARYING WS-COUNT FROM 1 BY 1
 		   UNTIL WS-COUNT NOT < WS-LOOP
@@ -315,7 +361,8 @@
 	   .
       *
        225-LIST.
-	   MOVE NAME-CODE    TO CCODEO LS-CODE LS-LAST-CODE
+	   MOVE NAME-CODE    TO CCODEO
+	   MOVE KEY1         TO LS-CODE LS-LAST-CODE
 	   MOVE LS-RIDFLD TO LS-LAST-RIDFLD
 	   MOVE NAME	     TO CNAMEO
 	   MOVE CONTACT-NAME TO CONTCTO
@@ -340,18 +387,43 @@
       *    file data						       *
       ******************************************************************
 	   SET LS-PRINT-ALL TO TRUE
+	   PERFORM 225-GET-PRINT-TERMID
 	   EXEC CICS START
 	       TRANSID('SAMP')
-	       TERMID('P001')
+	       TERMID(WS-PRINT-TERMID)
 	       FROM (DFHCOMMAREA)
 	       NOHANDLE
 	   END-EXEC
 	   IF EIBRESP = DFHRESP(NORMAL)
-	       MOVE 'Print request STARTed on P001' TO MSGO
+	       MOVE SPACES TO MSGO
+	       STRING 'Print request STARTed on ' DELIMITED BY SIZE
+		   WS-PRINT-TERMID DELIMITED BY SIZE
+		   INTO MSGO
 	   ELSE
 	       MOVE 'Print request could not be STARTed' TO MSGO
 	   END-IF
 	   .
+      *
+      *    Look up the current user's preferred print terminal in
+      *    usrp0001; fall back to P001 if the user has none on file.
+       225-GET-PRINT-TERMID.
+	   MOVE 'P001' TO WS-PRINT-TERMID
+	   EXEC CICS ASSIGN
+	       USERID (WS-USERID)
+	   END-EXEC
+	   EXEC CICS READ
+	       FILE('usrp0001')
+	       INTO (WS-USRP-REC)
+	       RIDFLD (WS-USERID)
+	       KEYLENGTH (WS-USRP-KEY-LEN)
+	       RESP (WS-RESP)
+	       EQUAL
+	   END-EXEC
+	   IF WS-RESP = DFHRESP(NORMAL)
+	       AND USRP-PRINT-TERMID NOT = SPACES
+	       MOVE USRP-PRINT-TERMID TO WS-PRINT-TERMID
+	   END-IF
+	   .
       *
        300-IO-STATUS.
 	   EVALUATE WS-RESP
