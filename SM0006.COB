@@ -0,0 +1,192 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM0006.
+      ******************************************************************
+      *DESCRIPTION: List-users maintenance screen - browses UAF00001    *
+      *             ten at a time for ADMIN users. PF7/PF8 to page,     *
+      *             PF3 returns to the SM000 menu. Flags column shows   *
+      *             REQUESTOR/ADMIN/APPROVER/SERVICE/INQUIRY in order.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-LENGTH                     PIC S9(4) COMP.
+       01  WS-RESP                       PIC S9(8) COMP.
+       01  WS-LOOP                       PIC S9(4) COMP VALUE 10.
+       01  WS-COUNT                      PIC S9(4) COMP.
+       01  WS-STD-KEY-LEN                PIC S9(4) COMP VALUE 8.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-RIDFLD                     PIC X(08).
+       01  WS-TOP-RIDFLD                 PIC X(08).
+       01  WS-FIRST-RIDFLD               PIC X(08).
+       01  WS-LAST-RIDFLD                PIC X(08).
+       01  WS-FIELDS.
+           05  WS-REC.
+               10  WS-USERID.
+                   15  WS-USERID7        PIC X(07).
+                   15  FILLER            PIC X(01).
+               10  WS-TYPE.
+                   15  WS-REQUESTOR      PIC X.
+                   15  WS-ADMIN          PIC X.
+                   15  WS-APPROVER       PIC X.
+                   15  WS-SERVICE        PIC X.
+                   15  WS-INQUIRY        PIC X.
+               10  WS-UPDATEDBY          PIC X(08).
+               10  WS-EFFECTIVE-DATE     PIC 9(08).
+               10  WS-TERM-DATE          PIC 9(08).
+               10  WS-PIN                PIC X(04).
+       01  WS-CURRENT-MAP  VALUE 'SM06S'  PIC X(7).
+       COPY SM06S.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-TOP-RIDFLD             PIC X(08).
+
+       PROCEDURE DIVISION.
+       100-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           IF EIBCALEN = 0
+               MOVE LOW-VALUES TO WS-TOP-RIDFLD
+               PERFORM 200-LIST-PAGE
+           ELSE
+               MOVE CA-TOP-RIDFLD TO WS-TOP-RIDFLD
+               PERFORM 210-CHECK-AID
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       210-CHECK-AID.
+           EVALUATE EIBAID
+           WHEN DFHPF3
+               EXEC CICS XCTL
+                   PROGRAM ('SM000')
+               END-EXEC
+           WHEN DFHPF8
+               MOVE WS-LAST-RIDFLD TO WS-TOP-RIDFLD
+               MOVE WS-LAST-RIDFLD TO WS-RIDFLD
+               EXEC CICS STARTBR FILE('uaf00001')
+                    RIDFLD (WS-RIDFLD)
+                    KEYLENGTH (WS-STD-KEY-LEN)
+                    GTEQ
+               END-EXEC
+               EXEC CICS READNEXT FILE('uaf00001')
+                    INTO (WS-REC)
+                    RIDFLD (WS-RIDFLD)
+                    KEYLENGTH (WS-STD-KEY-LEN)
+               END-EXEC
+               EXEC CICS READNEXT FILE('uaf00001')
+                    INTO (WS-REC)
+                    RIDFLD (WS-RIDFLD)
+                    KEYLENGTH (WS-STD-KEY-LEN)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   MOVE WS-RIDFLD TO WS-TOP-RIDFLD
+               END-IF
+               EXEC CICS ENDBR
+                   FILE ('uaf00001')
+               END-EXEC
+               PERFORM 200-LIST-PAGE
+           WHEN DFHPF7
+               PERFORM 220-PREV-PAGE
+           WHEN OTHER
+               MOVE 'Invalid PFKey Pressed - PF7/PF8 page, PF3 exits'
+                   TO ERRMSGO
+               PERFORM 230-SEND-PAGE
+           END-EVALUATE.
+       210-EXIT.
+           EXIT.
+
+       220-PREV-PAGE.
+           MOVE WS-FIRST-RIDFLD TO WS-RIDFLD
+           EXEC CICS STARTBR FILE('uaf00001')
+                RIDFLD (WS-RIDFLD)
+                KEYLENGTH (WS-STD-KEY-LEN)
+                GTEQ
+           END-EXEC
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > WS-LOOP
+                   OR EIBRESP = DFHRESP(ENDFILE)
+               EXEC CICS READPREV FILE('uaf00001')
+                    INTO (WS-REC)
+                    RIDFLD (WS-RIDFLD)
+                    KEYLENGTH (WS-STD-KEY-LEN)
+               END-EXEC
+           END-PERFORM
+           EXEC CICS ENDBR
+               FILE ('uaf00001')
+           END-EXEC
+           MOVE WS-RIDFLD TO WS-TOP-RIDFLD
+           PERFORM 200-LIST-PAGE.
+       220-EXIT.
+           EXIT.
+
+       200-LIST-PAGE.
+           MOVE SPACES TO ERRMSGO
+           MOVE 'N' TO WS-EOF
+           MOVE WS-TOP-RIDFLD TO WS-RIDFLD WS-FIRST-RIDFLD
+           EXEC CICS STARTBR FILE('uaf00001')
+                RIDFLD (WS-RIDFLD)
+                KEYLENGTH (WS-STD-KEY-LEN)
+                GTEQ
+           END-EXEC
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-EOF
+           END-IF
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > WS-LOOP
+               IF WS-EOF = 'Y'
+                   MOVE SPACES TO LUSRIDO(WS-COUNT)
+                   MOVE SPACES TO LFLAGSO(WS-COUNT)
+               ELSE
+                   EXEC CICS READNEXT FILE('uaf00001')
+                        INTO (WS-REC)
+                        RIDFLD (WS-RIDFLD)
+                        KEYLENGTH (WS-STD-KEY-LEN)
+                   END-EXEC
+                   IF EIBRESP = DFHRESP(NORMAL)
+                       MOVE WS-USERID TO LUSRIDO(WS-COUNT)
+                       STRING WS-REQUESTOR WS-ADMIN WS-APPROVER
+                              WS-SERVICE WS-INQUIRY
+                           DELIMITED BY SIZE INTO LFLAGSO(WS-COUNT)
+                       MOVE WS-RIDFLD TO WS-LAST-RIDFLD
+                       IF WS-COUNT = 1
+                           MOVE WS-RIDFLD TO WS-FIRST-RIDFLD
+                       END-IF
+                   ELSE
+                       MOVE 'Y' TO WS-EOF
+                       MOVE SPACES TO LUSRIDO(WS-COUNT)
+                       MOVE SPACES TO LFLAGSO(WS-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+               FILE ('uaf00001')
+           END-EXEC
+           IF WS-EOF = 'Y' AND ERRMSGO = SPACES
+               MOVE 'End of user list' TO ERRMSGO
+           END-IF
+           PERFORM 230-SEND-PAGE.
+       200-EXIT.
+           EXIT.
+
+       230-SEND-PAGE.
+           MOVE LENGTH OF SM06MO TO WS-LENGTH
+           EXEC CICS SEND MAP('SM06M')
+               MAPSET (WS-CURRENT-MAP)
+               FROM (SM06MO)
+               LENGTH (WS-LENGTH)
+               ERASE
+           END-EXEC
+           MOVE WS-TOP-RIDFLD TO CA-TOP-RIDFLD
+           EXEC CICS RETURN
+               TRANSID ('SM06')
+               COMMAREA (DFHCOMMAREA)
+           END-EXEC.
+       230-EXIT.
+           EXIT.
