@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TKTRPT01.
+      ******************************************************************
+      *DESCRIPTION: Nightly batch report of open tickets by age - reads *
+      *             tktm0001 sequentially in TICKET-NUM key order and   *
+      *             prints one line per ticket that is not yet CLOSED   *
+      *             or REJECTED, showing its status and its age in days *
+      *             since TICKET-OPEN-DATE (today's date less the open  *
+      *             date, same ACCEPT FROM DATE convention used to      *
+      *             stamp batch runs elsewhere in this shop).           *
+      *    Restart/checkpoint: follows the same RESTART-FILE/WS-CKPT-   *
+      *    FREQ convention UAFRPT01 established - see 110-CHECK-RESTART *
+      *    and 230-CHECKPOINT.                                          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKT-FILE ASSIGN TO TKTM0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TKT-NUM
+               FILE STATUS IS WS-TKT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO TKRST01
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKT-FILE
+           RECORD CONTAINS 65 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TKT-REC.
+           COPY TICKF0001 REPLACING LEADING ==TICKET-== BY ==TKT-==.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                      PIC X(132).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID               PIC X(08).
+           05  RESTART-LAST-KEY             PIC X(08).
+           05  RESTART-COUNT                PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-PRINTED-COUNT              PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'TKTRPT01'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+       01  WS-TODAY                      PIC 9(08) VALUE ZERO.
+       01  WS-AGE-DAYS                   PIC S9(08) VALUE ZERO.
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(40) VALUE
+               'OPEN TICKETS BY AGE'.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-HEAD2.
+           05  FILLER                    PIC X(08) VALUE 'TICKET'.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'STATUS'.
+           05  FILLER                    PIC X(10) VALUE 'REQUESTOR'.
+           05  FILLER                    PIC X(12) VALUE 'OPENED'.
+           05  FILLER                    PIC X(09) VALUE 'AGE DAYS'.
+           05  FILLER                    PIC X(10) VALUE 'SVC CODE'.
+           05  FILLER                    PIC X(67) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-TICKET-NUM             PIC X(08).
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  DL-STATUS                 PIC X(11).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-REQUESTOR              PIC X(09).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-OPEN-DATE              PIC X(11).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-AGE-DAYS               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  DL-SVC-CODE               PIC X(08).
+           05  FILLER                    PIC X(59) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(19) VALUE
+               'TOTAL OPEN TICKETS:'.
+           05  TL-COUNT                  PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(106) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           OPEN INPUT TKT-FILE
+           IF WS-TKT-STATUS NOT = '00'
+               DISPLAY 'TKTRPT01 - ERROR OPENING TKTM0001, STATUS='
+                   WS-TKT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'TKTRPT01 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           WRITE REPORT-LINE FROM WS-HEAD1
+           WRITE REPORT-LINE FROM WS-HEAD2
+           PERFORM 210-READ-TKT.
+       100-EXIT.
+           EXIT.
+
+      *    Same restart mechanism as UAFRPT01 - see its 110-CHECK-RESTART
+      *    for the full explanation.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-PRINTED-COUNT
+               MOVE RESTART-LAST-KEY TO TKT-NUM
+               START TKT-FILE KEY NOT LESS THAN TKT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'TKTRPT01 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-PRINTED-COUNT ' ALREADY WRITTEN)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+           IF WS-RESTARTING = 'Y' AND TKT-NUM = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               IF NOT TKT-CLOSED AND NOT TKT-REJECTED
+                   PERFORM 220-BUILD-DETAIL
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-PRINTED-COUNT
+               END-IF
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-TKT.
+       200-EXIT.
+           EXIT.
+
+       210-READ-TKT.
+           READ TKT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE TKT-NUM TO RESTART-LAST-KEY
+           MOVE WS-PRINTED-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+       220-BUILD-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE TKT-NUM TO DL-TICKET-NUM
+           EVALUATE TKT-STATUS
+           WHEN 'O'
+               MOVE 'OPEN' TO DL-STATUS
+           WHEN 'P'
+               MOVE 'PENDING APPR' TO DL-STATUS
+           WHEN 'A'
+               MOVE 'APPROVED' TO DL-STATUS
+           WHEN OTHER
+               MOVE TKT-STATUS TO DL-STATUS
+           END-EVALUATE
+           MOVE TKT-REQUESTOR TO DL-REQUESTOR
+           MOVE TKT-OPEN-DATE TO DL-OPEN-DATE
+           COMPUTE WS-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY)
+               - FUNCTION INTEGER-OF-DATE(TKT-OPEN-DATE)
+           IF WS-AGE-DAYS < 0
+               MOVE ZERO TO WS-AGE-DAYS
+           END-IF
+           MOVE WS-AGE-DAYS TO DL-AGE-DAYS
+           MOVE TKT-SVC-CODE TO DL-SVC-CODE.
+       220-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE WS-PRINTED-COUNT TO TL-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE TKT-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
