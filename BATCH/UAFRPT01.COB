@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAFRPT01.
+      ******************************************************************
+      *DESCRIPTION: Nightly batch extract of UAF00001 entitlements for  *
+      *             the quarterly access review - reads the file        *
+      *             sequentially in USERID key order (WS-KEYB/          *
+      *             WS-STD-KEY-LEN order, same as the online browse in  *
+      *             SM0006) and prints one line per USERID with its     *
+      *             REQUESTOR/ADMIN/APPROVER/SERVICE/INQUIRY flags and   *
+      *             UPDATEDBY.                                          *
+      *    Restart/checkpoint: WS-CKPT-FREQ (command-line argument 1,
+      *    defaulted below if not supplied/non-numeric) controls how
+      *    often the last USERID processed is saved to RESTART-FILE
+      *    keyed by job name. A job that abends partway through can be
+      *    rerun unchanged - 110-CHECK-RESTART positions past the last
+      *    checkpointed key instead of reprocessing from record one,
+      *    and a clean finish clears the restart record so the next
+      *    run starts fresh.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO UAFRST01
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID             PIC X(08).
+           05  RESTART-LAST-KEY           PIC X(08).
+           05  RESTART-COUNT              PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'UAFRPT01'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(40) VALUE
+               'UAF00001 ENTITLEMENT EXTRACT'.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-HEAD2.
+           05  FILLER                    PIC X(08) VALUE 'USERID'.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE 'REQUESTOR'.
+           05  FILLER                    PIC X(07) VALUE 'ADMIN'.
+           05  FILLER                    PIC X(10) VALUE 'APPROVER'.
+           05  FILLER                    PIC X(09) VALUE 'SERVICE'.
+           05  FILLER                    PIC X(10) VALUE 'INQUIRY'.
+           05  FILLER                    PIC X(10) VALUE 'UPDATEDBY'.
+           05  FILLER                    PIC X(11) VALUE 'EFFECTIVE'.
+           05  FILLER                    PIC X(10) VALUE 'TERM DATE'.
+           05  FILLER                    PIC X(43) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-USERID                 PIC X(08).
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  DL-REQUESTOR              PIC X(09).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-ADMIN                  PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-APPROVER               PIC X(09).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-SERVICE                PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-INQUIRY                PIC X(09).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-UPDATEDBY              PIC X(08).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  DL-EFFECTIVE-DATE         PIC X(08).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  DL-TERM-DATE              PIC X(08).
+           05  FILLER                    PIC X(42) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(17) VALUE
+               'TOTAL USERS READ:'.
+           05  TL-COUNT                  PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(108) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           OPEN INPUT UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'UAFRPT01 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'UAFRPT01 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           WRITE REPORT-LINE FROM WS-HEAD1
+           WRITE REPORT-LINE FROM WS-HEAD2
+           PERFORM 210-READ-UAF.
+       100-EXIT.
+           EXIT.
+
+      *    Look for a restart record left by a prior abended run of
+      *    this job. If one exists, START past the last checkpointed
+      *    key so 210-READ-UAF picks up with the next unread record
+      *    instead of reprocessing from the top of the file.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE RESTART-LAST-KEY TO UAF-USERID
+               START UAF-FILE KEY NOT LESS THAN UAF-USERID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'UAFRPT01 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY WRITTEN)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+      *    On resume, the START landed back on the record already
+      *    checkpointed last time - skip writing it again.
+           IF WS-RESTARTING = 'Y' AND UAF-USERID = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               PERFORM 220-BUILD-DETAIL
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-UAF.
+       200-EXIT.
+           EXIT.
+
+       210-READ-UAF.
+           READ UAF-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    Save the last key successfully written to the report so a
+      *    rerun after an abend can resume from here instead of from
+      *    record one.
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE UAF-USERID TO RESTART-LAST-KEY
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+       220-BUILD-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE UAF-USERID7 TO DL-USERID
+           IF UAF-REQUESTOR = 'Y'
+               MOVE 'YES' TO DL-REQUESTOR
+           ELSE
+               MOVE 'NO' TO DL-REQUESTOR
+           END-IF
+           IF UAF-ADMIN = 'Y'
+               MOVE 'YES' TO DL-ADMIN
+           ELSE
+               MOVE 'NO' TO DL-ADMIN
+           END-IF
+           IF UAF-APPROVER = 'Y'
+               MOVE 'YES' TO DL-APPROVER
+           ELSE
+               MOVE 'NO' TO DL-APPROVER
+           END-IF
+           IF UAF-SERVICE = 'Y'
+               MOVE 'YES' TO DL-SERVICE
+           ELSE
+               MOVE 'NO' TO DL-SERVICE
+           END-IF
+           IF UAF-INQUIRY = 'Y'
+               MOVE 'YES' TO DL-INQUIRY
+           ELSE
+               MOVE 'NO' TO DL-INQUIRY
+           END-IF
+           MOVE UAF-UPDATEDBY TO DL-UPDATEDBY
+           IF UAF-EFFECTIVE-DATE = ZERO
+               MOVE SPACES TO DL-EFFECTIVE-DATE
+           ELSE
+               MOVE UAF-EFFECTIVE-DATE TO DL-EFFECTIVE-DATE
+           END-IF
+           IF UAF-TERM-DATE = ZERO
+               MOVE SPACES TO DL-TERM-DATE
+           ELSE
+               MOVE UAF-TERM-DATE TO DL-TERM-DATE
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE WS-REC-COUNT TO TL-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE UAF-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
