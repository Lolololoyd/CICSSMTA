@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAFRECN1.
+      ******************************************************************
+      *DESCRIPTION: Nightly reconciliation of UAF00001 against the HR   *
+      *             roster extract (the same HRFEED used by UAFLOAD1) - *
+      *             flags any UAF00001 entry that is still open for     *
+      *             access (UAF-TERM-DATE still zero) but whose owner   *
+      *             the HR feed shows terminated, or who no longer      *
+      *             appears on the feed at all. UAFLOAD1 already stamps *
+      *             UAF-TERM-DATE from the same feed, so most employees *
+      *             who leave get closed out automatically the next     *
+      *             load; this job is the safety net that catches the   *
+      *             ones that slip through that - a feed record that    *
+      *             arrived too late, a load that abended before        *
+      *             reaching an entry, or a separated employee whose     *
+      *             USERID was dropped from HR's extract outright -     *
+      *             so access doesn't sit open indefinitely on a        *
+      *             silent miss.                                       *
+      *    HRFEED is read once into WS-HR-TABLE up front and searched   *
+      *    in memory for each UAF00001 entry - it is read-only here,    *
+      *    so there is no need to re-drive it record-by-record the way  *
+      *    UAFLOAD1 does against UAF00001.                              *
+      *    Restart/checkpoint: UAF-FILE is read in USERID key order,    *
+      *    the same RESTART-FILE/WS-CKPT-FREQ convention UAFRPT01       *
+      *    established - the HR table is small enough to reload in     *
+      *    full on every run, restart or not.                          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE ASSIGN TO HRFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-STATUS.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO UFRCRST1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HR-FEED-FILE
+           RECORD CONTAINS 54 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  HR-FEED-REC.
+           05  HR-USERID7                PIC X(07).
+           05  HR-EMP-STATUS             PIC X(01).
+               88  HR-ACTIVE             VALUE 'A'.
+               88  HR-TERMINATED         VALUE 'T'.
+           05  HR-HIRE-DATE              PIC 9(08).
+           05  HR-TERM-DATE              PIC 9(08).
+           05  FILLER                    PIC X(30).
+
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID             PIC X(08).
+           05  RESTART-LAST-KEY           PIC X(08).
+           05  RESTART-COUNT              PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HR-STATUS                  PIC X(02) VALUE SPACES.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-HR-EOF                     PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-EXCP-COUNT                 PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'UAFRECN1'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+       01  WS-FOUND-SW                   PIC X(01) VALUE 'N'.
+
+      *    In-memory copy of the HR feed, loaded once at the start of
+      *    the run and searched for every UAF00001 entry - HRFEED has
+      *    no key to START against the way UAF00001 does, so a linear
+      *    in-memory search stands in for a random read.
+       01  WS-HR-MAX                     PIC 9(04) VALUE 9999.
+       01  WS-HR-COUNT                   PIC 9(04) VALUE ZERO.
+       01  WS-HR-IDX                     PIC 9(04) VALUE ZERO.
+       01  WS-HR-TABLE.
+           05  WS-HR-ENTRY OCCURS 9999 TIMES.
+               10  WS-HR-TBL-USERID7     PIC X(07).
+               10  WS-HR-TBL-TERMINATED  PIC X(01).
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(40) VALUE
+               'UAF00001 / HR ROSTER RECONCILIATION'.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-HEAD2.
+           05  FILLER                    PIC X(08) VALUE 'USERID'.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(40) VALUE
+               'EXCEPTION'.
+           05  FILLER                    PIC X(80) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-USERID                 PIC X(08).
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  DL-REASON                 PIC X(40).
+           05  FILLER                    PIC X(80) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(17) VALUE
+               'TOTAL USERS READ:'.
+           05  TL-COUNT                  PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE
+               'EXCEPTIONS:'.
+           05  TL-EXCP-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(77) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           PERFORM 120-LOAD-HR-TABLE
+           OPEN INPUT UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'UAFRECN1 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'UAFRECN1 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           WRITE REPORT-LINE FROM WS-HEAD1
+           WRITE REPORT-LINE FROM WS-HEAD2
+           PERFORM 210-READ-UAF.
+       100-EXIT.
+           EXIT.
+
+      *    Load the whole HR feed into WS-HR-TABLE once, ahead of the
+      *    UAF00001 pass. A feed larger than WS-HR-MAX entries is
+      *    logged and the overflow is simply left out of the table -
+      *    those USERIDs fall back to the "not found" exception, which
+      *    is the safe direction for an access-reconciliation report to
+      *    err in.
+       120-LOAD-HR-TABLE.
+           OPEN INPUT HR-FEED-FILE
+           IF WS-HR-STATUS NOT = '00'
+               DISPLAY 'UAFRECN1 - ERROR OPENING HRFEED, STATUS='
+                   WS-HR-STATUS
+               STOP RUN
+           END-IF
+           READ HR-FEED-FILE
+               AT END
+                   MOVE 'Y' TO WS-HR-EOF
+           END-READ
+           PERFORM UNTIL WS-HR-EOF = 'Y'
+               IF WS-HR-COUNT < WS-HR-MAX
+                   ADD 1 TO WS-HR-COUNT
+                   MOVE HR-USERID7 TO
+                       WS-HR-TBL-USERID7(WS-HR-COUNT)
+                   IF HR-TERMINATED
+                       MOVE 'Y' TO
+                           WS-HR-TBL-TERMINATED(WS-HR-COUNT)
+                   ELSE
+                       MOVE 'N' TO
+                           WS-HR-TBL-TERMINATED(WS-HR-COUNT)
+                   END-IF
+               ELSE
+                   DISPLAY 'UAFRECN1 - HRFEED OVERFLOW, ' HR-USERID7
+                       ' NOT LOADED'
+               END-IF
+               READ HR-FEED-FILE
+                   AT END
+                       MOVE 'Y' TO WS-HR-EOF
+               END-READ
+           END-PERFORM
+           CLOSE HR-FEED-FILE
+           DISPLAY 'UAFRECN1 - ' WS-HR-COUNT ' HR FEED ENTRIES LOADED'.
+       120-EXIT.
+           EXIT.
+
+      *    Look for a restart record left by a prior abended run of
+      *    this job. If one exists, START past the last checkpointed
+      *    key so 210-READ-UAF picks up with the next unread record
+      *    instead of reprocessing from the top of the file.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE RESTART-LAST-KEY TO UAF-USERID
+               START UAF-FILE KEY NOT LESS THAN UAF-USERID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'UAFRECN1 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY READ)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+      *    On resume, the START landed back on the record already
+      *    checkpointed last time - skip re-checking it again.
+           IF WS-RESTARTING = 'Y' AND UAF-USERID = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               PERFORM 220-CHECK-EXCEPTION
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-UAF.
+       200-EXIT.
+           EXIT.
+
+       210-READ-UAF.
+           READ UAF-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    Save the last key checked so a rerun after an abend can
+      *    resume from here instead of from record one.
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE UAF-USERID TO RESTART-LAST-KEY
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+      *    An entry already term-dated is already blocked by SM000's
+      *    effective/term-date check, so it is left off the report no
+      *    matter what the HR feed says - this report only needs to
+      *    surface accounts that are STILL open for access today.
+       220-CHECK-EXCEPTION.
+           IF UAF-TERM-DATE = ZERO
+               PERFORM 225-SEARCH-HR-TABLE
+               IF WS-FOUND-SW = 'N'
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE UAF-USERID7 TO DL-USERID
+                   MOVE 'NOT ON HR ROSTER' TO DL-REASON
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-EXCP-COUNT
+               ELSE
+                   IF WS-HR-TBL-TERMINATED(WS-HR-IDX) = 'Y'
+                       MOVE SPACES TO WS-DETAIL-LINE
+                       MOVE UAF-USERID7 TO DL-USERID
+                       MOVE 'HR SHOWS TERMINATED' TO DL-REASON
+                       WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                       ADD 1 TO WS-EXCP-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+      *    Linear search of the in-memory HR table for this UAF00001
+      *    entry's USERID. WS-FOUND-SW/WS-HR-IDX report the result to
+      *    220-CHECK-EXCEPTION the same way a CICS READ's RESP/RIDFLD
+      *    pair reports its result to the paragraph that issued it.
+       225-SEARCH-HR-TABLE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-HR-IDX FROM 1 BY 1
+                   UNTIL WS-HR-IDX > WS-HR-COUNT
+                   OR WS-FOUND-SW = 'Y'
+               IF WS-HR-TBL-USERID7(WS-HR-IDX) = UAF-USERID7
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+       225-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE WS-REC-COUNT TO TL-COUNT
+           MOVE WS-EXCP-COUNT TO TL-EXCP-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE UAF-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
