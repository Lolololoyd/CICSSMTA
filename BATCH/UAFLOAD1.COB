@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAFLOAD1.
+      ******************************************************************
+      *DESCRIPTION: Nightly bulk-load of UAF00001 from the HR roster    *
+      *             extract - reads HRFEED sequentially (one fixed-     *
+      *             width record per employee) and for each one either *
+      *             adds a new UAF00001 entry (a new hire not yet      *
+      *             provisioned, defaulted to REQUESTOR-only access)    *
+      *             or, for an employee already on file, stamps         *
+      *             UAF-TERM-DATE when HR reports them terminated -     *
+      *             removing/expanding access flags themselves stays a  *
+      *             SM0007 maintenance decision, not something this     *
+      *             load job second-guesses.                           *
+      *    Restart/checkpoint: HRFEED has no natural key to START       *
+      *             past (it is a straight sequential extract, not     *
+      *             keyed like UAF00001/tktm0001), so the RESTART-FILE  *
+      *             convention other UAF batch jobs use is adapted      *
+      *             here to count feed records instead of keys -        *
+      *             110-CHECK-RESTART re-reads and discards that many   *
+      *             records on a rerun instead of STARTing past a key.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE ASSIGN TO HRFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-STATUS.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO UFLDRST1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HR-FEED-FILE
+           RECORD CONTAINS 54 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  HR-FEED-REC.
+           05  HR-USERID7                PIC X(07).
+           05  HR-EMP-STATUS             PIC X(01).
+               88  HR-ACTIVE             VALUE 'A'.
+               88  HR-TERMINATED         VALUE 'T'.
+           05  HR-HIRE-DATE              PIC 9(08).
+           05  HR-TERM-DATE              PIC 9(08).
+           05  FILLER                    PIC X(30).
+
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID             PIC X(08).
+           05  RESTART-LAST-KEY           PIC X(08).
+           05  RESTART-COUNT              PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HR-STATUS                  PIC X(02) VALUE SPACES.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-ADD-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-TERM-COUNT                 PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'UAFLOAD1'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-COUNT                 PIC 9(06) VALUE ZERO.
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(40) VALUE
+               'UAF00001 HR FEED LOAD'.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                    PIC X(10) VALUE SPACES.
+           05  DL-USERID                 PIC X(08).
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  DL-ACTION                 PIC X(20).
+           05  FILLER                    PIC X(90) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(17) VALUE
+               'TOTAL FEED READ:'.
+           05  TL-COUNT                  PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE
+               'NEW ENTRIES:'.
+           05  TL-ADD-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE
+               'TERMINATED:'.
+           05  TL-TERM-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FEED UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           OPEN INPUT HR-FEED-FILE
+           IF WS-HR-STATUS NOT = '00'
+               DISPLAY 'UAFLOAD1 - ERROR OPENING HRFEED, STATUS='
+                   WS-HR-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'UAFLOAD1 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'UAFLOAD1 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           WRITE REPORT-LINE FROM WS-HEAD1
+           PERFORM 210-READ-FEED.
+       100-EXIT.
+           EXIT.
+
+      *    Look for a restart record left by a prior abended run of
+      *    this job. HRFEED has no key to START past, so a resume
+      *    re-reads and discards the feed records already processed
+      *    last time instead.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-COUNT TO WS-SKIP-COUNT
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               DISPLAY 'UAFLOAD1 - RESUMING AFTER ' WS-SKIP-COUNT
+                   ' FEED RECORDS ALREADY PROCESSED'
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ HR-FEED-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FEED.
+           PERFORM 220-APPLY-FEED-RECORD
+           ADD 1 TO WS-REC-COUNT
+           IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+               PERFORM 230-CHECKPOINT
+           END-IF
+           PERFORM 210-READ-FEED.
+       200-EXIT.
+           EXIT.
+
+       210-READ-FEED.
+           READ HR-FEED-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    Save how many feed records have been applied so far so a
+      *    rerun after an abend can skip back over them instead of
+      *    reloading records already applied.
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+      *    Look up this feed entry's USERID on UAF00001. A match that
+      *    HR reports terminated gets UAF-TERM-DATE stamped (access
+      *    flags are left alone - revoking them is SM0007's call, not
+      *    this load job's); no match means a new hire not yet
+      *    provisioned, added with REQUESTOR-only default access the
+      *    same way SM000's default-contact/default-service-code
+      *    lookups fall back to a safe default rather than failing.
+       220-APPLY-FEED-RECORD.
+           MOVE SPACES TO UAF-USERID
+           MOVE HR-USERID7 TO UAF-USERID7
+           READ UAF-FILE
+               INVALID KEY
+                   PERFORM 224-ADD-NEW-ENTRY
+               NOT INVALID KEY
+                   PERFORM 226-UPDATE-EXISTING-ENTRY
+           END-READ.
+       220-EXIT.
+           EXIT.
+
+       224-ADD-NEW-ENTRY.
+           MOVE SPACES TO UAF-REC
+           MOVE HR-USERID7 TO UAF-USERID7
+           MOVE 'Y' TO UAF-REQUESTOR
+           MOVE 'N' TO UAF-ADMIN UAF-APPROVER UAF-SERVICE UAF-INQUIRY
+           MOVE WS-JOB-ID TO UAF-UPDATEDBY
+           MOVE HR-HIRE-DATE TO UAF-EFFECTIVE-DATE
+           IF HR-TERMINATED
+               MOVE HR-TERM-DATE TO UAF-TERM-DATE
+           ELSE
+               MOVE ZERO TO UAF-TERM-DATE
+           END-IF
+           WRITE UAF-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           ADD 1 TO WS-ADD-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE HR-USERID7 TO DL-USERID
+           MOVE 'ADDED' TO DL-ACTION
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+       224-EXIT.
+           EXIT.
+
+       226-UPDATE-EXISTING-ENTRY.
+           IF HR-TERMINATED AND UAF-TERM-DATE = ZERO
+               MOVE HR-TERM-DATE TO UAF-TERM-DATE
+               MOVE WS-JOB-ID TO UAF-UPDATEDBY
+               REWRITE UAF-REC
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               ADD 1 TO WS-TERM-COUNT
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE HR-USERID7 TO DL-USERID
+               MOVE 'TERMINATED' TO DL-ACTION
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+       226-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE WS-REC-COUNT TO TL-COUNT
+           MOVE WS-ADD-COUNT TO TL-ADD-COUNT
+           MOVE WS-TERM-COUNT TO TL-TERM-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE HR-FEED-FILE
+           CLOSE UAF-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
