@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAFBKUP1.
+      ******************************************************************
+      *DESCRIPTION: Backup copy of UAF00001 - run ahead of a SM0007      *
+      *             maintenance window so a botched ADD/CHANGE/DELETE    *
+      *             can be restored from the copy taken immediately      *
+      *             before. Reads UAF00001 sequentially in USERID key    *
+      *             order (same order UAFRPT01 already reads it in) and *
+      *             writes an identical indexed copy to UAFBKUP so the   *
+      *             backup can be read back in by USERID the same way.  *
+      *    Restart/checkpoint: follows the same RESTART-FILE/WS-CKPT-   *
+      *    FREQ convention UAFRPT01 established.                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO UAFBKUP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BKUP-USERID
+               FILE STATUS IS WS-BKUP-STATUS.
+           SELECT RESTART-FILE ASSIGN TO UFBKRST1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       FD  BACKUP-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  BKUP-REC.
+           05  BKUP-USERID               PIC X(08).
+           05  FILLER                    PIC X(33).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID            PIC X(08).
+           05  RESTART-LAST-KEY          PIC X(08).
+           05  RESTART-COUNT             PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-BKUP-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'UAFBKUP1'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           OPEN INPUT UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'UAFBKUP1 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           IF WS-RESTARTING = 'N'
+               OPEN OUTPUT BACKUP-FILE
+           ELSE
+               OPEN I-O BACKUP-FILE
+           END-IF
+           IF WS-BKUP-STATUS NOT = '00'
+               DISPLAY 'UAFBKUP1 - ERROR OPENING UAFBKUP, STATUS='
+                   WS-BKUP-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 210-READ-UAF.
+       100-EXIT.
+           EXIT.
+
+      *    Same restart mechanism as UAFRPT01 - see its 110-CHECK-
+      *    RESTART for the full explanation.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE RESTART-LAST-KEY TO UAF-USERID
+               START UAF-FILE KEY NOT LESS THAN UAF-USERID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'UAFBKUP1 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY WRITTEN)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+           IF WS-RESTARTING = 'Y' AND UAF-USERID = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               MOVE UAF-REC TO BKUP-REC
+               WRITE BKUP-REC
+                   INVALID KEY
+                       REWRITE BKUP-REC
+               END-WRITE
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-UAF.
+       200-EXIT.
+           EXIT.
+
+       210-READ-UAF.
+           READ UAF-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE UAF-USERID TO RESTART-LAST-KEY
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           DISPLAY 'UAFBKUP1 - BACKUP COMPLETE, ' WS-REC-COUNT
+               ' RECORDS WRITTEN'
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE UAF-FILE
+           CLOSE BACKUP-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
