@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMCSV01.
+      ******************************************************************
+      *DESCRIPTION: Nightly batch CSV export of NAMEFILE - reads the    *
+      *             file sequentially in NAME-CODE key order and writes*
+      *             one comma-separated, double-quoted line per entry  *
+      *             for loading into spreadsheets/downstream systems.  *
+      *    Restart/checkpoint: follows the same RESTART-FILE/WS-CKPT-  *
+      *    FREQ convention UAFRPT01 established - see 110-CHECK-RESTART*
+      *    and 230-CHECKPOINT.                                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAM-FILE ASSIGN TO NAMEFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KEY1
+               FILE STATUS IS WS-NAM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO NAMCSVOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO NMCSVRST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAM-FILE
+           RECORD CONTAINS 416 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  NAMEFILE-REC.
+           COPY NAMEFILE.
+
+       FD  REPORT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600 CHARACTERS
+           DEPENDING ON WS-CSV-LEN
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(600).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID             PIC X(08).
+           05  RESTART-LAST-KEY           PIC X(08).
+           05  RESTART-COUNT              PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-NAM-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'NAMCSV01'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(06) VALUE SPACES.
+       01  WS-CSV-LINE                   PIC X(600).
+       01  WS-CSV-LEN                    PIC 9(4) COMP.
+
+       01  WS-HEAD-LINE                  PIC X(130) VALUE
+           'REGION_CODE,NAME_CODE,SHORT_NAME,NAME,CONTACT_NAME,ADDRES
+      -    'S1,ADDRESS2,ADDRESS3,ADDRESS4,POSTAL_CODE,PHONE,FAX,COMME
+      -    'NT'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           OPEN INPUT NAM-FILE
+           IF WS-NAM-STATUS NOT = '00'
+               DISPLAY 'NAMCSV01 - ERROR OPENING NAMEFILE, STATUS='
+                   WS-NAM-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'NAMCSV01 - ERROR OPENING NAMCSVOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           MOVE FUNCTION TRIM(WS-HEAD-LINE) TO REPORT-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HEAD-LINE))
+               TO WS-CSV-LEN
+           WRITE REPORT-LINE
+           PERFORM 210-READ-NAM.
+       100-EXIT.
+           EXIT.
+
+      *    Look for a restart record left by a prior abended run of
+      *    this job. If one exists, START past the last checkpointed
+      *    key so 210-READ-NAM picks up with the next unread record
+      *    instead of reprocessing from the top of the file.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY(1:6) TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE WS-SKIP-KEY TO KEY1
+               START NAM-FILE KEY NOT LESS THAN KEY1
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'NAMCSV01 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY WRITTEN)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+      *    On resume, the START landed back on the record already
+      *    checkpointed last time - skip writing it again.
+           IF WS-RESTARTING = 'Y' AND KEY1 = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               PERFORM 220-BUILD-CSV-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-NAM.
+       200-EXIT.
+           EXIT.
+
+       210-READ-NAM.
+           READ NAM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    Save the last key successfully written to the report so a
+      *    rerun after an abend can resume from here instead of from
+      *    record one.
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE SPACES TO RESTART-LAST-KEY
+           MOVE KEY1 TO RESTART-LAST-KEY(1:6)
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+      *    Build one double-quoted, comma-separated CSV line from the
+      *    current NAMEFILE entry. Every field is wrapped in quotes so
+      *    a comma inside a free-text field (an address line, say)
+      *    doesn't get mistaken for a column separator by a downstream
+      *    CSV reader.
+       220-BUILD-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-LEN
+           STRING '"' FUNCTION TRIM(REGION-CODE) '","'
+                   FUNCTION TRIM(NAME-CODE) '","'
+                   FUNCTION TRIM(SHORT-NAME) '","'
+                   FUNCTION TRIM(NAME) '","'
+                   FUNCTION TRIM(CONTACT-NAME) '","'
+                   FUNCTION TRIM(ADDRESS1) '","'
+                   FUNCTION TRIM(ADDRESS2) '","'
+                   FUNCTION TRIM(ADDRESS3) '","'
+                   FUNCTION TRIM(ADDRESS4) '","'
+                   FUNCTION TRIM(POSTAL-CODE) '","'
+                   FUNCTION TRIM(PHONE) '","'
+                   FUNCTION TRIM(FAX) '","'
+                   FUNCTION TRIM(COMMENT) '"'
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-LEN
+           END-STRING
+           COMPUTE WS-CSV-LEN = WS-CSV-LEN - 1
+           MOVE WS-CSV-LINE TO REPORT-LINE.
+       220-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           DISPLAY 'NAMCSV01 - RECORDS EXPORTED: ' WS-REC-COUNT
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE NAM-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
