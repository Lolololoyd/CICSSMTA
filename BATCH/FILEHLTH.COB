@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEHLTH.
+      ******************************************************************
+      *DESCRIPTION: Weekly file-health/reorg-warning utility. Calls the *
+      *             CA-Realia CARFSAPI entry points S_RealiaFSFileInfo  *
+      *             and S_RealiaFSKeyInfo against UAF00001 and NAMEFILE *
+      *             to report each file's record length, organization  *
+      *             and key count, then opens each file the normal     *
+      *             COBOL way to count live records and compare that   *
+      *             against a configurable reorg-warning threshold, so *
+      *             a file nearing capacity/needing a reorg shows up   *
+      *             here instead of as a CICS I/O error mid-shift.     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FH-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT NAME-FILE ASSIGN TO NAMEFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FH-KEY1
+               FILE STATUS IS WS-NAME-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC                       PIC X(41).
+       01  FH-USERID REDEFINES UAF-REC   PIC X(08).
+
+       FD  NAME-FILE
+           RECORD CONTAINS 416 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  NAME-REC                      PIC X(416).
+       01  FH-KEY1 REDEFINES NAME-REC    PIC X(06).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-NAME-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(08) VALUE ZERO.
+
+      *    A file whose live record count has grown past this many
+      *    times its last-known count (or past WS-REORG-MAX outright)
+      *    is flagged as due for a reorg. Tune per file as it grows.
+       01  WS-REORG-MAX                  PIC 9(08) VALUE 50000.
+       01  WS-REORG-FLAG                 PIC X(03).
+       01  WS-CURRENT-FILE-NAME          PIC X(10).
+
+      *    Local copies of the CARFSAPI linkage shapes - CARFSAPI.CBL
+      *    is an EXTERNAL PROGRAM header, not a copybook meant to be
+      *    COPY'd into WORKING-STORAGE, so the caller's own parameter
+      *    areas are declared here and passed BY REFERENCE on the CALL,
+      *    the same way any external subprogram's linkage is mirrored
+      *    by its caller.
+       01  RFS-FILE-SPEC                 PIC X(20).
+       01  RFS-FILE-TYPE                 PIC X.
+       01  RFS-API-STATUS                PIC S9(4) BINARY.
+       01  RFS-FILE-BLOCK.
+           05  RFS-RECORD-LENGTH         PIC S9(9) BINARY.
+           05  RFS-MIN-RECORD-LENGTH     PIC S9(9) BINARY.
+           05  RFS-CODE-SYSTEM           PIC S9(4) BINARY.
+           05  RFS-ORGANIZATION          PIC S9(4) BINARY.
+           05  RFS-OPEN-MODE             PIC S9(4) BINARY.
+           05  RFS-ACCESS-MODE           PIC S9(4) BINARY.
+           05  RFS-LOCK-MODE             PIC S9(4) BINARY.
+           05  RFS-DYNAMIC-FILESPEC      PIC S9(4) BINARY.
+           05  RFS-NUM-KEYS              PIC S9(4) BINARY.
+           05  RFS-RESERVED              PIC S9(4) BINARY.
+       01  RFS-KEY-BLOCK.
+           05  RFS-KEY-START             PIC S9(9) BINARY.
+           05  RFS-KEY-LENGTH            PIC S9(9) BINARY.
+           05  RFS-KEY-TYPE              PIC S9(4) BINARY.
+           05  RFS-KEY-DUPLICATE         PIC S9(4) BINARY.
+           05  RFS-KEY-NULL              PIC S9(4) BINARY.
+           05  RFS-KEY-RESERVED          PIC S9(4) BINARY.
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(45) VALUE
+               'FILEHLTH - WEEKLY FILE-HEALTH/REORG REPORT'.
+           05  FILLER                    PIC X(87) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-FILE                   PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-REC-LEN-LBL            PIC X(08) VALUE 'RECLEN='.
+           05  DL-REC-LEN                PIC ZZZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-NUMKEY-LBL             PIC X(08) VALUE 'NUMKEYS='.
+           05  DL-NUMKEY                 PIC ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-COUNT-LBL              PIC X(08) VALUE 'RECORDS='.
+           05  DL-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-FLAG-LBL               PIC X(07) VALUE 'REORG='.
+           05  DL-FLAG                   PIC X(03).
+           05  FILLER                    PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'FILEHLTH - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           WRITE REPORT-LINE FROM WS-HEAD1
+           MOVE 'UAF00001' TO RFS-FILE-SPEC
+           PERFORM 200-CHECK-FILE-HEALTH
+           PERFORM 210-COUNT-UAF-RECORDS
+           MOVE 'UAF00001' TO WS-CURRENT-FILE-NAME
+           PERFORM 230-REPORT-FILE
+           MOVE 'NAMEFILE' TO RFS-FILE-SPEC
+           PERFORM 200-CHECK-FILE-HEALTH
+           PERFORM 220-COUNT-NAME-RECORDS
+           MOVE 'NAMEFILE' TO WS-CURRENT-FILE-NAME
+           PERFORM 230-REPORT-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+      *    Call the CA-Realia file-system API entry points to retrieve
+      *    file/key organization info - the returned RFS-FILE-BLOCK/
+      *    RFS-KEY-BLOCK carry record length, organization and key
+      *    count/density information that isn't available from a
+      *    plain COBOL OPEN.
+       200-CHECK-FILE-HEALTH.
+           CALL 'S_RealiaFSFileInfo'
+               USING RFS-FILE-SPEC RFS-FILE-BLOCK RFS-FILE-TYPE
+               RETURNING RFS-API-STATUS
+           END-CALL
+           CALL 'S_RealiaFSKeyInfo'
+               USING RFS-FILE-SPEC RFS-FILE-BLOCK RFS-KEY-BLOCK
+               RETURNING RFS-API-STATUS
+           END-CALL.
+       200-EXIT.
+           EXIT.
+
+       210-COUNT-UAF-RECORDS.
+           MOVE ZERO TO WS-REC-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT UAF-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ UAF-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE UAF-FILE.
+       210-EXIT.
+           EXIT.
+
+       220-COUNT-NAME-RECORDS.
+           MOVE ZERO TO WS-REC-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT NAME-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ NAME-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE NAME-FILE.
+       220-EXIT.
+           EXIT.
+
+       230-REPORT-FILE.
+           IF WS-REC-COUNT > WS-REORG-MAX
+               MOVE 'YES' TO WS-REORG-FLAG
+           ELSE
+               MOVE 'NO ' TO WS-REORG-FLAG
+           END-IF
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-CURRENT-FILE-NAME TO DL-FILE
+           MOVE RFS-RECORD-LENGTH TO DL-REC-LEN
+           MOVE RFS-NUM-KEYS TO DL-NUMKEY
+           MOVE WS-REC-COUNT TO DL-COUNT
+           MOVE WS-REORG-FLAG TO DL-FLAG
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+       230-EXIT.
+           EXIT.
