@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TKTPRG01.
+      ******************************************************************
+      *DESCRIPTION: Nightly/weekly batch purge of closed tickets past  *
+      *             their retention period - reads tktm0001            *
+      *             sequentially in TICKET-NUM key order and, for each *
+      *             CLOSED ticket whose TICKET-CLOSED-DATE is older    *
+      *             than the retention window, writes the ticket and   *
+      *             every one of its tktd0001 detail lines to the      *
+      *             archive extract before deleting both, so a purged  *
+      *             ticket's full history is still recoverable from    *
+      *             the archive afterwards. Tickets not yet CLOSED, or *
+      *             CLOSED but still within the retention window, are  *
+      *             left on file untouched. Produces a purge summary   *
+      *             report of tickets scanned/purged/retained and      *
+      *             detail lines purged, the same way TKTRPT01 reports *
+      *             on open tickets.                                   *
+      *    Retention window: command-line parameter, in days, same     *
+      *    ACCEPT FROM COMMAND-LINE convention other batch jobs use    *
+      *    for their checkpoint-frequency override; defaults to 90     *
+      *    days if not supplied or non-numeric.                        *
+      *    Restart/checkpoint: follows the same RESTART-FILE/WS-CKPT-  *
+      *    FREQ convention UAFRPT01 established - see 110-CHECK-RESTART*
+      *    and 230-CHECKPOINT. Because the archive extract can never be*
+      *    rebuilt for a ticket already deleted from tktm0001/tktd0001,*
+      *    a restarted run re-opens it EXTEND rather than OUTPUT, the  *
+      *    same way UAFBKUP1 re-opens its backup copy I-O on restart   *
+      *    instead of truncating it.                                   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKT-FILE ASSIGN TO TKTM0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TKT-NUM
+               FILE STATUS IS WS-TKT-STATUS.
+           SELECT TICKD-FILE ASSIGN TO TKTD0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TICKD-KEY
+               FILE STATUS IS WS-TICKD-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO TKPRGARC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO TKPRGRST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKT-FILE
+           RECORD CONTAINS 65 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TKT-REC.
+           COPY TICKF0001 REPLACING LEADING ==TICKET-== BY ==TKT-==.
+
+       FD  TICKD-FILE
+           RECORD CONTAINS 91 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TICKD-REC.
+           COPY TICKD0001.
+
+      *    Row-tagged CSV extract - 'M' rows are purged ticket masters,
+      *    'D' rows are that ticket's detail lines, written immediately
+      *    ahead of the 'M' row they belong to so a downstream reload
+      *    utility can regroup them by TICKET_NUM if a purged ticket
+      *    ever needs to be restored.
+       FD  ARCHIVE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 160 CHARACTERS
+           DEPENDING ON WS-ARCH-LEN
+           LABEL RECORDS ARE OMITTED.
+       01  ARCHIVE-LINE                  PIC X(160).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID            PIC X(08).
+           05  RESTART-LAST-KEY          PIC X(08).
+           05  RESTART-COUNT             PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-TICKD-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-ARCH-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-DETAIL-DONE-SW             PIC X(01) VALUE 'N'.
+       01  WS-ELIGIBLE-SW                PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-PURGED-COUNT               PIC 9(06) VALUE ZERO.
+       01  WS-RETAINED-COUNT             PIC 9(06) VALUE ZERO.
+       01  WS-DETAIL-PURGED-COUNT        PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'TKTPRG01'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+       01  WS-TODAY                      PIC 9(08) VALUE ZERO.
+       01  WS-AGE-DAYS                   PIC S9(08) VALUE ZERO.
+       01  WS-RETENTION-DAYS             PIC 9(06) VALUE 90.
+       01  WS-ARCH-LEN                   PIC 9(4) COMP.
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(40) VALUE
+               'TICKET PURGE/ARCHIVE REPORT'.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-HEAD2.
+           05  FILLER                    PIC X(08) VALUE 'TICKET'.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'CLOSED'.
+           05  FILLER                    PIC X(10) VALUE 'AGE DAYS'.
+           05  FILLER                    PIC X(14) VALUE 'DTL LINES'.
+           05  FILLER                    PIC X(84) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-TICKET-NUM             PIC X(08).
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  DL-CLOSED-DATE            PIC X(11).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  DL-AGE-DAYS               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  DL-DTL-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(20) VALUE
+               'TICKETS SCANNED:'.
+           05  TL-SCANNED                PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(18) VALUE
+               'PURGED:'.
+           05  TL-PURGED                 PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(18) VALUE
+               'RETAINED:'.
+           05  TL-RETAINED               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(38) VALUE SPACES.
+
+       01  WS-DTL-TOTAL-LINE.
+           05  FILLER                    PIC X(28) VALUE
+               'DETAIL LINES PURGED:'.
+           05  TL-DTL-PURGED             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(95) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-RETENTION-DAYS
+           END-IF
+           OPEN I-O TKT-FILE
+           IF WS-TKT-STATUS NOT = '00'
+               DISPLAY 'TKTPRG01 - ERROR OPENING TKTM0001, STATUS='
+                   WS-TKT-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O TICKD-FILE
+           IF WS-TICKD-STATUS NOT = '00'
+               DISPLAY 'TKTPRG01 - ERROR OPENING TKTD0001, STATUS='
+                   WS-TICKD-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'TKTPRG01 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           IF WS-RESTARTING = 'N'
+               OPEN OUTPUT ARCHIVE-FILE
+           ELSE
+               OPEN EXTEND ARCHIVE-FILE
+           END-IF
+           IF WS-ARCH-STATUS NOT = '00'
+               DISPLAY 'TKTPRG01 - ERROR OPENING TKPRGARC, STATUS='
+                   WS-ARCH-STATUS
+               STOP RUN
+           END-IF
+           WRITE REPORT-LINE FROM WS-HEAD1
+           WRITE REPORT-LINE FROM WS-HEAD2
+           DISPLAY 'TKTPRG01 - RETENTION DAYS: ' WS-RETENTION-DAYS
+           PERFORM 210-READ-TKT.
+       100-EXIT.
+           EXIT.
+
+      *    Same restart mechanism as UAFRPT01 - see its 110-CHECK-
+      *    RESTART for the full explanation. Resuming past the last
+      *    checkpointed key is safe even though that ticket and the
+      *    ones before it may already be gone from tktm0001, because
+      *    START KEY NOT LESS THAN simply lands on the next surviving
+      *    key.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE RESTART-LAST-KEY TO TKT-NUM
+               START TKT-FILE KEY NOT LESS THAN TKT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'TKTPRG01 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY SCANNED)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+           IF WS-RESTARTING = 'Y' AND TKT-NUM = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 215-CHECK-ELIGIBLE
+               IF WS-ELIGIBLE-SW = 'Y'
+                   PERFORM 220-ARCHIVE-AND-PURGE
+                   ADD 1 TO WS-PURGED-COUNT
+               ELSE
+                   ADD 1 TO WS-RETAINED-COUNT
+               END-IF
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-TKT.
+       200-EXIT.
+           EXIT.
+
+       210-READ-TKT.
+           READ TKT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    A ticket qualifies for purge only once it is CLOSED and its
+      *    closed date is older than the retention window - an OPEN,
+      *    PENDING, APPROVED or REJECTED ticket is always retained, the
+      *    same statuses TKTRPT01 already treats as "still active".
+       215-CHECK-ELIGIBLE.
+           MOVE 'N' TO WS-ELIGIBLE-SW
+           MOVE ZERO TO WS-AGE-DAYS
+           IF TKT-CLOSED
+               COMPUTE WS-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY)
+                   - FUNCTION INTEGER-OF-DATE(TKT-CLOSED-DATE)
+               IF WS-AGE-DAYS >= WS-RETENTION-DAYS
+                   MOVE 'Y' TO WS-ELIGIBLE-SW
+               END-IF
+           END-IF.
+       215-EXIT.
+           EXIT.
+
+       220-ARCHIVE-AND-PURGE.
+           PERFORM 222-PURGE-DETAIL-LINES
+           PERFORM 221-WRITE-ARCHIVE-MASTER
+           PERFORM 225-BUILD-DETAIL-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           DELETE TKT-FILE RECORD.
+       220-EXIT.
+           EXIT.
+
+      *    Write the purged ticket's master row to the archive extract
+      *    after its detail lines (written by 222) so WS-DETAIL-PURGED-
+      *    COUNT for this ticket is already final when the 'M' row is
+      *    built.
+       221-WRITE-ARCHIVE-MASTER.
+           MOVE 1 TO WS-ARCH-LEN
+           STRING '"M","' FUNCTION TRIM(TKT-NUM) '","'
+                   TKT-STATUS '","'
+                   FUNCTION TRIM(TKT-REQUESTOR) '","'
+                   TKT-OPEN-DATE '","'
+                   TKT-OPEN-TIME '","'
+                   TKT-CLOSED-DATE '","'
+                   FUNCTION TRIM(TKT-CLOSED-BY) '","'
+                   FUNCTION TRIM(TKT-SVC-CODE) '","'
+                   FUNCTION TRIM(TKT-CONTACT) '","'
+                   FUNCTION TRIM(TKT-APPROVER) '"'
+               DELIMITED BY SIZE INTO ARCHIVE-LINE
+               WITH POINTER WS-ARCH-LEN
+           END-STRING
+           COMPUTE WS-ARCH-LEN = WS-ARCH-LEN - 1
+           WRITE ARCHIVE-LINE.
+       221-EXIT.
+           EXIT.
+
+      *    Browse tktd0001 for every detail line under this ticket's
+      *    key - the same START-past-key/READ-NEXT-until-the-ticket-
+      *    number-changes technique SM0005's 210-NEXT-SEQ already uses
+      *    to walk TICKD-KEY's header/line-item shape - archiving and
+      *    deleting each one before the master row is purged.
+       222-PURGE-DETAIL-LINES.
+           MOVE 'N' TO WS-DETAIL-DONE-SW
+           MOVE TKT-NUM TO TICKD-TICKET-NUM
+           MOVE LOW-VALUES TO TICKD-SEQ-NUM-X
+           START TICKD-FILE KEY NOT LESS THAN TICKD-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-DETAIL-DONE-SW
+           END-START
+           PERFORM 223-READ-NEXT-DETAIL
+           PERFORM UNTIL WS-DETAIL-DONE-SW = 'Y'
+               PERFORM 224-ARCHIVE-DETAIL-LINE
+               DELETE TICKD-FILE RECORD
+               ADD 1 TO WS-DETAIL-PURGED-COUNT
+               PERFORM 223-READ-NEXT-DETAIL
+           END-PERFORM.
+       222-EXIT.
+           EXIT.
+
+       223-READ-NEXT-DETAIL.
+           IF WS-DETAIL-DONE-SW NOT = 'Y'
+               READ TICKD-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-DETAIL-DONE-SW
+               END-READ
+               IF WS-DETAIL-DONE-SW NOT = 'Y'
+                   AND TICKD-TICKET-NUM NOT = TKT-NUM
+                   MOVE 'Y' TO WS-DETAIL-DONE-SW
+               END-IF
+           END-IF.
+       223-EXIT.
+           EXIT.
+
+       224-ARCHIVE-DETAIL-LINE.
+           MOVE 1 TO WS-ARCH-LEN
+           STRING '"D","' FUNCTION TRIM(TICKD-TICKET-NUM) '","'
+                   TICKD-SEQ-NUM '","'
+                   FUNCTION TRIM(TICKD-ENTERED-BY) '","'
+                   TICKD-ENTERED-DATE '","'
+                   TICKD-ENTERED-TIME '","'
+                   FUNCTION TRIM(TICKD-TEXT) '"'
+               DELIMITED BY SIZE INTO ARCHIVE-LINE
+               WITH POINTER WS-ARCH-LEN
+           END-STRING
+           COMPUTE WS-ARCH-LEN = WS-ARCH-LEN - 1
+           WRITE ARCHIVE-LINE.
+       224-EXIT.
+           EXIT.
+
+       225-BUILD-DETAIL-REPORT-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE TKT-NUM TO DL-TICKET-NUM
+           MOVE TKT-CLOSED-DATE TO DL-CLOSED-DATE
+           MOVE WS-AGE-DAYS TO DL-AGE-DAYS
+           MOVE WS-DETAIL-PURGED-COUNT TO DL-DTL-COUNT.
+       225-EXIT.
+           EXIT.
+
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE TKT-NUM TO RESTART-LAST-KEY
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE WS-REC-COUNT TO TL-SCANNED
+           MOVE WS-PURGED-COUNT TO TL-PURGED
+           MOVE WS-RETAINED-COUNT TO TL-RETAINED
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-DETAIL-PURGED-COUNT TO TL-DTL-PURGED
+           WRITE REPORT-LINE FROM WS-DTL-TOTAL-LINE
+           DISPLAY 'TKTPRG01 - SCANNED: ' WS-REC-COUNT
+               ' PURGED: ' WS-PURGED-COUNT
+               ' RETAINED: ' WS-RETAINED-COUNT
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE TKT-FILE
+           CLOSE TICKD-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
