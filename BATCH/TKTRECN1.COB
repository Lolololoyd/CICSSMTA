@@ -0,0 +1,445 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TKTRECN1.
+      ******************************************************************
+      *DESCRIPTION: Nightly end-of-day reconciliation of tktm0001      *
+      *             against UAF00001, svcc0001 and NAMEFILE - reads    *
+      *             the ticket file sequentially in TICKET-NUM key     *
+      *             order and flags any ticket whose TICKET-REQUESTOR, *
+      *             TICKET-APPROVER or TICKET-CLOSED-BY no longer has  *
+      *             a matching UAF00001 entry, whose TICKET-SVC-CODE   *
+      *             no longer has a matching svcc0001 SVC-CODE (the    *
+      *             same catalog SM000's 226-CLASSIFY-TICKET stamps    *
+      *             TICKET-SVC-CODE from), or whose TICKET-CONTACT no  *
+      *             longer has a matching NAMEFILE SHORT-NAME (the     *
+      *             same directory SM000's 228-ROUTE-CONTACT stamps    *
+      *             TICKET-CONTACT from) - the same kind of dangling-  *
+      *             reference check UAFRECN1 already runs between      *
+      *             UAF00001 and the HR feed, applied here to the      *
+      *             ticket file's own foreign-key-style stamps. A      *
+      *             blank field is not an exception - TICKET-APPROVER  *
+      *             and TICKET-CLOSED-BY are legitimately blank until  *
+      *             a ticket is approved or closed.                    *
+      *    NAMEFILE has no alternate index on SHORT-NAME, so it is     *
+      *    loaded into WS-NAM-TABLE once up front and searched in      *
+      *    memory for each ticket, the same way UAFRECN1 loads HRFEED  *
+      *    into WS-HR-TABLE and searches it in memory - UAF00001 and   *
+      *    svcc0001 both have a direct key on the value being checked  *
+      *    (USERID, SVC-CODE), so each is looked up with an ordinary   *
+      *    random READ instead, the same way UAFLOAD1's                *
+      *    220-APPLY-FEED-RECORD looks up a feed entry's USERID.        *
+      *    Restart/checkpoint: follows the same RESTART-FILE/WS-CKPT-  *
+      *    FREQ convention UAFRPT01 established - see 110-CHECK-RESTART*
+      *    and 230-CHECKPOINT.                                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKT-FILE ASSIGN TO TKTM0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TKT-NUM
+               FILE STATUS IS WS-TKT-STATUS.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT SVC-FILE ASSIGN TO SVCC0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SVC-CODE
+               FILE STATUS IS WS-SVC-STATUS.
+           SELECT NAM-FILE ASSIGN TO NAMEFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KEY1
+               FILE STATUS IS WS-NAM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO TKRCNRST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKT-FILE
+           RECORD CONTAINS 65 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TKT-REC.
+           COPY TICKF0001 REPLACING LEADING ==TICKET-== BY ==TKT-==.
+
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       FD  SVC-FILE
+           RECORD CONTAINS 59 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  SVC-REC.
+           COPY SVCCAT01.
+
+       FD  NAM-FILE
+           RECORD CONTAINS 416 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  NAMEFILE-REC.
+           COPY NAMEFILE.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID            PIC X(08).
+           05  RESTART-LAST-KEY          PIC X(08).
+           05  RESTART-COUNT             PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-SVC-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-NAM-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-NAM-EOF                    PIC X(01) VALUE 'N'.
+       01  WS-FOUND-SW                   PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-EXCP-COUNT                 PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'TKTRECN1'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+
+      *    Working fields shared by 235-CHECK-USERID-FIELD,
+      *    240-CHECK-SVC-CODE and 260-CHECK-CONTACT with the paragraph
+      *    that calls them - the caller sets WS-CHECK-USERID/WS-CHECK-
+      *    LABEL before the PERFORM, the same way 225-SEARCH-HR-TABLE
+      *    is handed its search value through working storage rather
+      *    than a parameter list.
+       01  WS-CHECK-USERID               PIC X(07) VALUE SPACES.
+       01  WS-CHECK-VALUE                PIC X(10) VALUE SPACES.
+       01  WS-CHECK-LABEL                PIC X(26) VALUE SPACES.
+
+      *    In-memory copy of NAMEFILE's SHORT-NAME column, loaded once
+      *    up front - see 120-LOAD-NAM-TABLE.
+       01  WS-NAM-MAX                    PIC 9(04) VALUE 9999.
+       01  WS-NAM-COUNT                  PIC 9(04) VALUE ZERO.
+       01  WS-NAM-IDX                    PIC 9(04) VALUE ZERO.
+       01  WS-NAM-TABLE.
+           05  WS-NAM-ENTRY OCCURS 9999 TIMES.
+               10  WS-NAM-TBL-SHORT-NAME PIC X(10).
+
+       01  WS-HEAD1.
+           05  FILLER                    PIC X(40) VALUE
+               'TICKET/UAF00001/NAMEFILE RECONCILIATION'.
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  WS-HEAD2.
+           05  FILLER                    PIC X(06) VALUE 'TICKET'.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(26) VALUE 'EXCEPTION'.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE 'VALUE'.
+           05  FILLER                    PIC X(84) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-TICKET                 PIC X(06).
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  DL-REASON                 PIC X(26).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-VALUE                  PIC X(10).
+           05  FILLER                    PIC X(84) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(18) VALUE
+               'TICKETS SCANNED:'.
+           05  TL-COUNT                  PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE
+               'EXCEPTIONS:'.
+           05  TL-EXCP-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(89) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           PERFORM 120-LOAD-NAM-TABLE
+           OPEN INPUT TKT-FILE
+           IF WS-TKT-STATUS NOT = '00'
+               DISPLAY 'TKTRECN1 - ERROR OPENING TKTM0001, STATUS='
+                   WS-TKT-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'TKTRECN1 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT SVC-FILE
+           IF WS-SVC-STATUS NOT = '00'
+               DISPLAY 'TKTRECN1 - ERROR OPENING SVCC0001, STATUS='
+                   WS-SVC-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'TKTRECN1 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           WRITE REPORT-LINE FROM WS-HEAD1
+           WRITE REPORT-LINE FROM WS-HEAD2
+           PERFORM 210-READ-TKT.
+       100-EXIT.
+           EXIT.
+
+      *    Load the whole NAMEFILE SHORT-NAME column into WS-NAM-TABLE
+      *    once, ahead of the ticket pass - see UAFRECN1's own
+      *    120-LOAD-HR-TABLE for the same technique against HRFEED. A
+      *    NAMEFILE larger than WS-NAM-MAX entries is logged and the
+      *    overflow left out of the table, which errs on the safe side
+      *    for a reconciliation report - an unloaded entry simply shows
+      *    up as a false "not found".
+       120-LOAD-NAM-TABLE.
+           OPEN INPUT NAM-FILE
+           IF WS-NAM-STATUS NOT = '00'
+               DISPLAY 'TKTRECN1 - ERROR OPENING NAMEFILE, STATUS='
+                   WS-NAM-STATUS
+               STOP RUN
+           END-IF
+           READ NAM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-NAM-EOF
+           END-READ
+           PERFORM UNTIL WS-NAM-EOF = 'Y'
+               IF WS-NAM-COUNT < WS-NAM-MAX
+                   ADD 1 TO WS-NAM-COUNT
+                   MOVE SHORT-NAME TO
+                       WS-NAM-TBL-SHORT-NAME(WS-NAM-COUNT)
+               ELSE
+                   DISPLAY 'TKTRECN1 - NAMEFILE OVERFLOW, ' SHORT-NAME
+                       ' NOT LOADED'
+               END-IF
+               READ NAM-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-NAM-EOF
+               END-READ
+           END-PERFORM
+           CLOSE NAM-FILE
+           DISPLAY 'TKTRECN1 - ' WS-NAM-COUNT ' NAMEFILE ENTRIES LOADED'.
+       120-EXIT.
+           EXIT.
+
+      *    Same restart mechanism as UAFRPT01 - see its 110-CHECK-
+      *    RESTART for the full explanation.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE RESTART-LAST-KEY TO TKT-NUM
+               START TKT-FILE KEY NOT LESS THAN TKT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'TKTRECN1 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY SCANNED)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+           IF WS-RESTARTING = 'Y' AND TKT-NUM = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               PERFORM 220-CHECK-TICKET
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-TKT.
+       200-EXIT.
+           EXIT.
+
+       210-READ-TKT.
+           READ TKT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    Save the last key checked so a rerun after an abend can
+      *    resume from here instead of from record one.
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE TKT-NUM TO RESTART-LAST-KEY
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+      *    TICKET-APPROVER and TICKET-CLOSED-BY are legitimately blank
+      *    until a ticket is approved or closed, so only a non-blank
+      *    value is checked against UAF00001 - the same way SM000 only
+      *    stamps these fields once the matching action actually
+      *    happens.
+       220-CHECK-TICKET.
+           IF TKT-REQUESTOR NOT = SPACES
+               MOVE TKT-REQUESTOR(1:7) TO WS-CHECK-USERID
+               MOVE 'REQUESTOR NOT ON UAF00001' TO WS-CHECK-LABEL
+               PERFORM 235-CHECK-USERID-FIELD
+           END-IF
+           IF TKT-APPROVER NOT = SPACES
+               MOVE TKT-APPROVER(1:7) TO WS-CHECK-USERID
+               MOVE 'APPROVER NOT ON UAF00001' TO WS-CHECK-LABEL
+               PERFORM 235-CHECK-USERID-FIELD
+           END-IF
+           IF TKT-CLOSED-BY NOT = SPACES
+               MOVE TKT-CLOSED-BY(1:7) TO WS-CHECK-USERID
+               MOVE 'CLOSED-BY NOT ON UAF00001' TO WS-CHECK-LABEL
+               PERFORM 235-CHECK-USERID-FIELD
+           END-IF
+           IF TKT-SVC-CODE NOT = SPACES
+               PERFORM 240-CHECK-SVC-CODE
+           END-IF
+           IF TKT-CONTACT NOT = SPACES
+               PERFORM 260-CHECK-CONTACT
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+      *    Random read against UAF00001 by USERID - the same lookup
+      *    technique UAFLOAD1's 220-APPLY-FEED-RECORD already uses to
+      *    test whether a USERID is provisioned.
+       235-CHECK-USERID-FIELD.
+           MOVE WS-CHECK-USERID TO WS-CHECK-VALUE
+           MOVE SPACES TO UAF-USERID
+           MOVE WS-CHECK-USERID TO UAF-USERID7
+           READ UAF-FILE
+               INVALID KEY
+                   PERFORM 290-WRITE-EXCEPTION
+           END-READ.
+       235-EXIT.
+           EXIT.
+
+      *    Random read against svcc0001 by SVC-CODE - TICKET-SVC-CODE
+      *    is stamped from this same catalog's SVC-CODE by SM000's
+      *    226-CLASSIFY-TICKET, so svcc0001 (not NAMEFILE) is the
+      *    correct file to reconcile it against. Same random-read
+      *    technique as 235-CHECK-USERID-FIELD against UAF-FILE.
+       240-CHECK-SVC-CODE.
+           MOVE TKT-SVC-CODE TO WS-CHECK-VALUE
+           MOVE TKT-SVC-CODE TO SVC-CODE
+           READ SVC-FILE
+               INVALID KEY
+                   MOVE 'SVC CODE NOT ON SVCC0001' TO WS-CHECK-LABEL
+                   PERFORM 290-WRITE-EXCEPTION
+           END-READ.
+       240-EXIT.
+           EXIT.
+
+      *    TICKET-CONTACT is stamped from NAMEFILE's SHORT-NAME by
+      *    SM000's 228-ROUTE-CONTACT, so it is checked against the
+      *    in-memory NAMEFILE table loaded by 120-LOAD-NAM-TABLE.
+       260-CHECK-CONTACT.
+           MOVE TKT-CONTACT TO WS-CHECK-VALUE
+           PERFORM 265-SEARCH-NAM-TABLE
+           IF WS-FOUND-SW = 'N'
+               MOVE 'CONTACT NOT ON NAMEFILE' TO WS-CHECK-LABEL
+               PERFORM 290-WRITE-EXCEPTION
+           END-IF.
+       260-EXIT.
+           EXIT.
+
+      *    Linear search of the in-memory NAMEFILE table for this
+      *    ticket's TICKET-CONTACT - see UAFRECN1's own
+      *    225-SEARCH-HR-TABLE for the same technique.
+       265-SEARCH-NAM-TABLE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-NAM-IDX FROM 1 BY 1
+                   UNTIL WS-NAM-IDX > WS-NAM-COUNT
+                   OR WS-FOUND-SW = 'Y'
+               IF WS-NAM-TBL-SHORT-NAME(WS-NAM-IDX) = TKT-CONTACT
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+       265-EXIT.
+           EXIT.
+
+       290-WRITE-EXCEPTION.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE TKT-NUM TO DL-TICKET
+           MOVE WS-CHECK-LABEL TO DL-REASON
+           MOVE WS-CHECK-VALUE TO DL-VALUE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-EXCP-COUNT.
+       290-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE WS-REC-COUNT TO TL-COUNT
+           MOVE WS-EXCP-COUNT TO TL-EXCP-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE TKT-FILE
+           CLOSE UAF-FILE
+           CLOSE SVC-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
