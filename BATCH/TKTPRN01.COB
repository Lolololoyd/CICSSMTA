@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TKTPRN01.
+      ******************************************************************
+      *DESCRIPTION: On-demand formatted printout of a single ticket -   *
+      *             takes the 6-digit TICKET-NUM on the command line,   *
+      *             reads its tktm0001 master record plus every         *
+      *             tktd0001 detail/work-log line for that ticket (same *
+      *             TICKD-TICKET-NUM key prefix SM0005 browses with     *
+      *             STARTBR/READPREV), and lays the whole thing out as  *
+      *             one formatted page instead of the one-line-per-     *
+      *             ticket summary TKTRPT01 prints.                     *
+      *    Run ad hoc (e.g. from a requestor's print-this-ticket PF key *
+      *    once one is wired up) rather than on the nightly schedule    *
+      *    UAFRPT01/TKTRPT01 follow, so there is no restart/checkpoint  *
+      *    handling here - a single ticket is cheap enough to just      *
+      *    rerun.                                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKT-FILE ASSIGN TO TKTM0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TKT-NUM
+               FILE STATUS IS WS-TKT-STATUS.
+           SELECT TKTD-FILE ASSIGN TO TKTD0001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TICKD-KEY
+               FILE STATUS IS WS-TKTD-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKT-FILE
+           RECORD CONTAINS 65 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TKT-REC.
+           COPY TICKF0001 REPLACING LEADING ==TICKET-== BY ==TKT-==.
+
+       FD  TKTD-FILE
+           RECORD CONTAINS 91 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TKTD-REC.
+           COPY TICKD0001.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-TKTD-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-PARM-TICKET                 PIC X(06) VALUE SPACES.
+       01  WS-LINE-COUNT                 PIC 9(04) VALUE ZERO.
+
+       01  WS-RULE-LINE                  PIC X(132) VALUE ALL '-'.
+       01  WS-BLANK-LINE                 PIC X(132) VALUE SPACES.
+
+       01  WS-TITLE-LINE.
+           05  FILLER                    PIC X(45) VALUE
+               'TICKET DETAIL PRINTOUT'.
+           05  FILLER                    PIC X(15)
+               VALUE 'TICKET NUMBER:'.
+           05  TL-TICKET-NUM             PIC X(06).
+           05  FILLER                    PIC X(66) VALUE SPACES.
+
+       01  WS-FIELD-LINE-1.
+           05  FILLER                    PIC X(12) VALUE 'STATUS:'.
+           05  FL1-STATUS                PIC X(13).
+           05  FILLER                    PIC X(12) VALUE 'REQUESTOR:'.
+           05  FL1-REQUESTOR             PIC X(09).
+           05  FILLER                    PIC X(86) VALUE SPACES.
+
+       01  WS-FIELD-LINE-2.
+           05  FILLER                    PIC X(12) VALUE 'OPENED:'.
+           05  FL2-OPEN-DATE             PIC X(09).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  FL2-OPEN-TIME             PIC X(06).
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'SVC CODE:'.
+           05  FL2-SVC-CODE              PIC X(08).
+           05  FILLER                    PIC X(78) VALUE SPACES.
+
+       01  WS-FIELD-LINE-3.
+           05  FILLER                    PIC X(12) VALUE 'CONTACT:'.
+           05  FL3-CONTACT               PIC X(10).
+           05  FILLER                    PIC X(08) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'APPROVER:'.
+           05  FL3-APPROVER              PIC X(08).
+           05  FILLER                    PIC X(82) VALUE SPACES.
+
+       01  WS-FIELD-LINE-4.
+           05  FILLER                    PIC X(12) VALUE 'CLOSED:'.
+           05  FL4-CLOSED-DATE           PIC X(09).
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'CLOSED BY:'.
+           05  FL4-CLOSED-BY             PIC X(08).
+           05  FILLER                    PIC X(85) VALUE SPACES.
+
+       01  WS-LOG-HEADING.
+           05  FILLER                    PIC X(20) VALUE
+               'WORK LOG / COMMENTS'.
+           05  FILLER                    PIC X(112) VALUE SPACES.
+
+       01  WS-LOG-COL-HEAD.
+           05  FILLER                    PIC X(04) VALUE 'SEQ'.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  FILLER                    PIC X(09) VALUE 'ENTRD BY'.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  FILLER                    PIC X(19)
+               VALUE 'ENTERED DATE/TIME'.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  FILLER                    PIC X(60) VALUE 'TEXT'.
+           05  FILLER                    PIC X(34) VALUE SPACES.
+
+       01  WS-LOG-DETAIL.
+           05  LD-SEQ                    PIC ZZ9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  LD-ENTERED-BY             PIC X(08).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  LD-ENTERED-DATE           PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  LD-ENTERED-TIME           PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  LD-TEXT                   PIC X(60).
+           05  FILLER                    PIC X(34) VALUE SPACES.
+
+       01  WS-NO-LOG-LINE.
+           05  FILLER                    PIC X(28) VALUE
+               '(no work log entries)'.
+           05  FILLER                    PIC X(104) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-FIND-TICKET
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-PARM-TICKET FROM COMMAND-LINE
+           IF WS-PARM-TICKET = SPACES
+               DISPLAY 'TKTPRN01 - NO TICKET NUMBER SUPPLIED ON PARM'
+               STOP RUN
+           END-IF
+           OPEN INPUT TKT-FILE
+           IF WS-TKT-STATUS NOT = '00'
+               DISPLAY 'TKTPRN01 - ERROR OPENING TKTM0001, STATUS='
+                   WS-TKT-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT TKTD-FILE
+           IF WS-TKTD-STATUS NOT = '00'
+               DISPLAY 'TKTPRN01 - ERROR OPENING TKTD0001, STATUS='
+                   WS-TKTD-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'TKTPRN01 - ERROR OPENING RPTOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-FIND-TICKET.
+           MOVE WS-PARM-TICKET TO TKT-NUM
+           READ TKT-FILE
+               INVALID KEY
+                   DISPLAY 'TKTPRN01 - TICKET NOT FOUND: '
+                       WS-PARM-TICKET
+                   MOVE 'Y' TO WS-EOF
+           END-READ
+           IF WS-EOF NOT = 'Y'
+               PERFORM 210-PRINT-HEADER
+               PERFORM 220-PRINT-LOG
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       210-PRINT-HEADER.
+           MOVE TKT-NUM TO TL-TICKET-NUM
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-RULE-LINE
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           EVALUATE TKT-STATUS
+           WHEN 'O'
+               MOVE 'OPEN' TO FL1-STATUS
+           WHEN 'P'
+               MOVE 'PENDING APPR' TO FL1-STATUS
+           WHEN 'A'
+               MOVE 'APPROVED' TO FL1-STATUS
+           WHEN 'J'
+               MOVE 'REJECTED' TO FL1-STATUS
+           WHEN 'C'
+               MOVE 'CLOSED' TO FL1-STATUS
+           WHEN OTHER
+               MOVE TKT-STATUS TO FL1-STATUS
+           END-EVALUATE
+           MOVE TKT-REQUESTOR TO FL1-REQUESTOR
+           WRITE REPORT-LINE FROM WS-FIELD-LINE-1
+           MOVE TKT-OPEN-DATE TO FL2-OPEN-DATE
+           MOVE TKT-OPEN-TIME TO FL2-OPEN-TIME
+           MOVE TKT-SVC-CODE TO FL2-SVC-CODE
+           WRITE REPORT-LINE FROM WS-FIELD-LINE-2
+           MOVE TKT-CONTACT TO FL3-CONTACT
+           MOVE TKT-APPROVER TO FL3-APPROVER
+           WRITE REPORT-LINE FROM WS-FIELD-LINE-3
+           IF TKT-CLOSED
+               MOVE TKT-CLOSED-DATE TO FL4-CLOSED-DATE
+               MOVE TKT-CLOSED-BY TO FL4-CLOSED-BY
+           ELSE
+               MOVE SPACES TO FL4-CLOSED-DATE FL4-CLOSED-BY
+           END-IF
+           WRITE REPORT-LINE FROM WS-FIELD-LINE-4
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+       210-EXIT.
+           EXIT.
+
+       220-PRINT-LOG.
+           WRITE REPORT-LINE FROM WS-LOG-HEADING
+           WRITE REPORT-LINE FROM WS-LOG-COL-HEAD
+           MOVE TKT-NUM TO TICKD-TICKET-NUM
+           MOVE ZERO TO TICKD-SEQ-NUM
+           MOVE 'N' TO WS-EOF
+           START TKTD-FILE KEY NOT LESS THAN TICKD-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TKTD-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+               END-READ
+               IF WS-EOF NOT = 'Y'
+                   IF TICKD-TICKET-NUM = TKT-NUM
+                       PERFORM 225-PRINT-LOG-LINE
+                   ELSE
+                       MOVE 'Y' TO WS-EOF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-LINE-COUNT = ZERO
+               WRITE REPORT-LINE FROM WS-NO-LOG-LINE
+           END-IF
+           WRITE REPORT-LINE FROM WS-RULE-LINE.
+       220-EXIT.
+           EXIT.
+
+       225-PRINT-LOG-LINE.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE TICKD-SEQ-NUM TO LD-SEQ
+           MOVE TICKD-ENTERED-BY TO LD-ENTERED-BY
+           MOVE TICKD-ENTERED-DATE TO LD-ENTERED-DATE
+           MOVE TICKD-ENTERED-TIME TO LD-ENTERED-TIME
+           MOVE TICKD-TEXT TO LD-TEXT
+           WRITE REPORT-LINE FROM WS-LOG-DETAIL.
+       225-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           CLOSE TKT-FILE
+           CLOSE TKTD-FILE
+           CLOSE REPORT-FILE.
+       900-EXIT.
+           EXIT.
