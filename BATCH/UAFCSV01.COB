@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAFCSV01.
+      ******************************************************************
+      *DESCRIPTION: Nightly batch CSV export of UAF00001 - reads the    *
+      *             file sequentially in USERID key order and writes   *
+      *             one comma-separated, double-quoted line per entry  *
+      *             for loading into spreadsheets/downstream systems.  *
+      *    Restart/checkpoint: follows the same RESTART-FILE/WS-CKPT-  *
+      *    FREQ convention UAFRPT01 established - see 110-CHECK-RESTART*
+      *    and 230-CHECKPOINT.                                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO UAFCSVOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO UFCSVRST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       FD  REPORT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+           DEPENDING ON WS-CSV-LEN
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                   PIC X(200).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           05  RESTART-JOB-ID             PIC X(08).
+           05  RESTART-LAST-KEY           PIC X(08).
+           05  RESTART-COUNT              PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-JOB-ID                     PIC X(08) VALUE 'UAFCSV01'.
+       01  WS-CKPT-FREQ                  PIC 9(06) VALUE 1000.
+       01  WS-CKPT-PARM                  PIC X(06) VALUE SPACES.
+       01  WS-RESTARTING                 PIC X(01) VALUE 'N'.
+       01  WS-SKIP-KEY                   PIC X(08) VALUE SPACES.
+       01  WS-CSV-LINE                   PIC X(200).
+       01  WS-CSV-LEN                    PIC 9(4) COMP.
+       01  WS-EFF-DATE-OUT               PIC X(08).
+       01  WS-TERM-DATE-OUT              PIC X(08).
+
+       01  WS-HEAD-LINE                  PIC X(100) VALUE
+           'USERID,REQUESTOR,ADMIN,APPROVER,SERVICE,INQUIRY,UPDATEDBY,
+      -    'EFFECTIVE_DATE,TERM_DATE'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CKPT-PARM FROM COMMAND-LINE
+           IF WS-CKPT-PARM IS NUMERIC AND WS-CKPT-PARM NOT = ZERO
+               MOVE WS-CKPT-PARM TO WS-CKPT-FREQ
+           END-IF
+           OPEN INPUT UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'UAFCSV01 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'UAFCSV01 - ERROR OPENING UAFCSVOUT, STATUS='
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 110-CHECK-RESTART
+           MOVE FUNCTION TRIM(WS-HEAD-LINE) TO REPORT-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HEAD-LINE))
+               TO WS-CSV-LEN
+           WRITE REPORT-LINE
+           PERFORM 210-READ-UAF.
+       100-EXIT.
+           EXIT.
+
+      *    Look for a restart record left by a prior abended run of
+      *    this job. If one exists, START past the last checkpointed
+      *    key so 210-READ-UAF picks up with the next unread record
+      *    instead of reprocessing from the top of the file.
+       110-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTARTING
+           END-READ
+           IF WS-RESTART-STATUS = '00'
+               MOVE 'Y' TO WS-RESTARTING
+               MOVE RESTART-LAST-KEY TO WS-SKIP-KEY
+               MOVE RESTART-COUNT TO WS-REC-COUNT
+               MOVE RESTART-LAST-KEY TO UAF-USERID
+               START UAF-FILE KEY NOT LESS THAN UAF-USERID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               DISPLAY 'UAFCSV01 - RESUMING AFTER ' WS-SKIP-KEY
+                   ' (' WS-REC-COUNT ' ALREADY WRITTEN)'
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+      *    On resume, the START landed back on the record already
+      *    checkpointed last time - skip writing it again.
+           IF WS-RESTARTING = 'Y' AND UAF-USERID = WS-SKIP-KEY
+               MOVE 'N' TO WS-RESTARTING
+           ELSE
+               PERFORM 220-BUILD-CSV-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-REC-COUNT
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-FREQ) = 0
+                   PERFORM 230-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 210-READ-UAF.
+       200-EXIT.
+           EXIT.
+
+       210-READ-UAF.
+           READ UAF-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+      *    Save the last key successfully written to the report so a
+      *    rerun after an abend can resume from here instead of from
+      *    record one.
+       230-CHECKPOINT.
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           MOVE UAF-USERID TO RESTART-LAST-KEY
+           MOVE WS-REC-COUNT TO RESTART-COUNT
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+       230-EXIT.
+           EXIT.
+
+      *    Build one double-quoted, comma-separated CSV line from the
+      *    current UAF00001 entry, the same STRING/POINTER approach
+      *    NAMCSV01 uses for NAMEFILE.
+       220-BUILD-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-LEN
+           IF UAF-EFFECTIVE-DATE = ZERO
+               MOVE SPACES TO WS-EFF-DATE-OUT
+           ELSE
+               MOVE UAF-EFFECTIVE-DATE TO WS-EFF-DATE-OUT
+           END-IF
+           IF UAF-TERM-DATE = ZERO
+               MOVE SPACES TO WS-TERM-DATE-OUT
+           ELSE
+               MOVE UAF-TERM-DATE TO WS-TERM-DATE-OUT
+           END-IF
+           STRING '"' FUNCTION TRIM(UAF-USERID7) '","'
+                   UAF-REQUESTOR '","'
+                   UAF-ADMIN '","'
+                   UAF-APPROVER '","'
+                   UAF-SERVICE '","'
+                   UAF-INQUIRY '","'
+                   FUNCTION TRIM(UAF-UPDATEDBY) '","'
+                   FUNCTION TRIM(WS-EFF-DATE-OUT) '","'
+                   FUNCTION TRIM(WS-TERM-DATE-OUT) '"'
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-LEN
+           END-STRING
+           COMPUTE WS-CSV-LEN = WS-CSV-LEN - 1
+           MOVE WS-CSV-LINE TO REPORT-LINE.
+       220-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           DISPLAY 'UAFCSV01 - RECORDS EXPORTED: ' WS-REC-COUNT
+           MOVE WS-JOB-ID TO RESTART-JOB-ID
+           DELETE RESTART-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE UAF-FILE
+           CLOSE REPORT-FILE
+           CLOSE RESTART-FILE.
+       900-EXIT.
+           EXIT.
