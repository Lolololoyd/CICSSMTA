@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAFDB001.
+      ******************************************************************
+      *DESCRIPTION: Shadow-sync UAF00001 out to a DB2 table so shop     *
+      *             reporting tools that already talk DB2 can query    *
+      *             who has ADMIN/APPROVER access without going        *
+      *             through a CICS transaction. Reads UAF00001         *
+      *             sequentially the same way UAFRPT01 does and        *
+      *             MERGEs each row into UAF00001T, logging SQLCODE    *
+      *             via the bundled SQLCODES labels instead of magic   *
+      *             numbers.                                           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UAF-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UAF-USERID
+               FILE STATUS IS WS-UAF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UAF-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  UAF-REC.
+           05  UAF-USERID.
+               10  UAF-USERID7           PIC X(07).
+               10  FILLER                PIC X(01).
+           05  UAF-TYPE.
+               10  UAF-REQUESTOR         PIC X.
+               10  UAF-ADMIN             PIC X.
+               10  UAF-APPROVER          PIC X.
+               10  UAF-SERVICE           PIC X.
+               10  UAF-INQUIRY           PIC X.
+           05  UAF-UPDATEDBY             PIC X(08).
+           05  UAF-EFFECTIVE-DATE        PIC 9(08).
+           05  UAF-TERM-DATE             PIC 9(08).
+           05  UAF-PIN                   PIC X(04).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY SQLCODES.
+
+       01  WS-UAF-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-EOF                        PIC X(01) VALUE 'N'.
+       01  WS-REC-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-MERGE-COUNT                PIC 9(06) VALUE ZERO.
+       01  WS-ERROR-COUNT                PIC 9(06) VALUE ZERO.
+
+      *    Host variables bound into the UAF00001T DB2 columns - the
+      *    VSAM fields above are MOVEd into these before each MERGE so
+      *    the EXEC SQL statement only ever touches plain host items.
+       01  HV-USERID                     PIC X(07).
+       01  HV-REQUESTOR                  PIC X(01).
+       01  HV-ADMIN                      PIC X(01).
+       01  HV-APPROVER                   PIC X(01).
+       01  HV-SERVICE                    PIC X(01).
+       01  HV-INQUIRY                    PIC X(01).
+       01  HV-UPDATEDBY                  PIC X(08).
+       01  HV-EFFECTIVE-DATE             PIC 9(08).
+       01  HV-TERM-DATE                  PIC 9(08).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-FILE UNTIL WS-EOF = 'Y'
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT UAF-FILE
+           IF WS-UAF-STATUS NOT = '00'
+               DISPLAY 'UAFDB001 - ERROR OPENING UAF00001, STATUS='
+                   WS-UAF-STATUS
+               STOP RUN
+           END-IF
+           EXEC SQL CONNECT TO PROD1 END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'UAFDB001 - CONNECT FAILED, SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+           PERFORM 210-READ-UAF.
+       100-EXIT.
+           EXIT.
+
+       200-PROCESS-FILE.
+           PERFORM 220-BUILD-HOSTVARS
+           PERFORM 230-MERGE-ROW
+           ADD 1 TO WS-REC-COUNT
+           PERFORM 210-READ-UAF.
+       200-EXIT.
+           EXIT.
+
+       210-READ-UAF.
+           READ UAF-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+       210-EXIT.
+           EXIT.
+
+       220-BUILD-HOSTVARS.
+           MOVE UAF-USERID7        TO HV-USERID
+           MOVE UAF-REQUESTOR      TO HV-REQUESTOR
+           MOVE UAF-ADMIN          TO HV-ADMIN
+           MOVE UAF-APPROVER       TO HV-APPROVER
+           MOVE UAF-SERVICE        TO HV-SERVICE
+           MOVE UAF-INQUIRY        TO HV-INQUIRY
+           MOVE UAF-UPDATEDBY      TO HV-UPDATEDBY
+           MOVE UAF-EFFECTIVE-DATE TO HV-EFFECTIVE-DATE
+           MOVE UAF-TERM-DATE      TO HV-TERM-DATE.
+       220-EXIT.
+           EXIT.
+
+      *    MERGE keeps UAF00001T current whether this USERID has been
+      *    shadow-synced before or not, without a separate
+      *    INSERT-then-update-on-duplicate-key round trip.
+       230-MERGE-ROW.
+           EXEC SQL
+               MERGE INTO UAF00001T AS TGT
+               USING (VALUES (:HV-USERID, :HV-REQUESTOR, :HV-ADMIN,
+                              :HV-APPROVER, :HV-SERVICE, :HV-INQUIRY,
+                              :HV-UPDATEDBY, :HV-EFFECTIVE-DATE,
+                              :HV-TERM-DATE))
+                   AS SRC (USERID, REQUESTOR, ADMIN, APPROVER,
+                           SERVICE, INQUIRY, UPDATEDBY, EFFECTIVE_DATE,
+                           TERM_DATE)
+               ON TGT.USERID = SRC.USERID
+               WHEN MATCHED THEN
+                   UPDATE SET REQUESTOR = SRC.REQUESTOR,
+                              ADMIN = SRC.ADMIN,
+                              APPROVER = SRC.APPROVER,
+                              SERVICE = SRC.SERVICE,
+                              INQUIRY = SRC.INQUIRY,
+                              UPDATEDBY = SRC.UPDATEDBY,
+                              EFFECTIVE_DATE = SRC.EFFECTIVE_DATE,
+                              TERM_DATE = SRC.TERM_DATE
+               WHEN NOT MATCHED THEN
+                   INSERT (USERID, REQUESTOR, ADMIN, APPROVER,
+                           SERVICE, INQUIRY, UPDATEDBY, EFFECTIVE_DATE,
+                           TERM_DATE)
+                   VALUES (SRC.USERID, SRC.REQUESTOR, SRC.ADMIN,
+                           SRC.APPROVER, SRC.SERVICE, SRC.INQUIRY,
+                           SRC.UPDATEDBY, SRC.EFFECTIVE_DATE,
+                           SRC.TERM_DATE)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-MERGE-COUNT
+               WHEN SQL-RC-W100
+                   CONTINUE
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY 'UAFDB001 - MERGE FAILED FOR ' HV-USERID
+                       ' SQLCODE=' SQLCODE
+           END-EVALUATE.
+       230-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY 'UAFDB001 - READ: ' WS-REC-COUNT
+               ' MERGED: ' WS-MERGE-COUNT
+               ' ERRORS: ' WS-ERROR-COUNT
+           CLOSE UAF-FILE
+           EXEC SQL CONNECT RESET END-EXEC.
+       900-EXIT.
+           EXIT.
